@@ -0,0 +1,68 @@
+*> COBOL Free-Format - Template para Manutenção
+       *> Regras Importantes:
+       *> 1. Não use ponto final ao fim de instruções dentro de blocos IF;
+       *>    utilize-o somente após o END-IF.
+       *> 2. Mantenha indentação e comentários consistentes.
+       *> 3. Utilize "*> " para comentários explicativos.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLCommands.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           77 hEnv          USAGE POINTER.
+           77 hDbc          USAGE POINTER.
+      *> PIC X, nao PIC 9 - assim uma tecla invalida (letra, vazio) so
+      *> cai no WHEN OTHER em vez de corromper um campo numerico.
+           77 USER-CHOICE   PIC X(1) VALUE SPACE.
+           77 WS-ENV-VALUE  PIC X(100).
+           77 WS-SAIR       PIC X(1) VALUE "N".
+      *> Nome da funcao armazenada digitado pelo operador na opcao 3 -
+      *> substitui get_usr() dentro de ALLOCATE em vez de travar a
+      *> consulta em uma unica funcao fixa.
+           77 WS-FUNC-NAME  PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           *> Aceita o valor da variável de ambiente "COB_LIBRARY_PATH"
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "COB_LIBRARY_PATH".
+           DISPLAY "COB_LIBRARY_PATH: " WS-ENV-VALUE UPON CONSOLE.
+           DISPLAY FUNCTION CURRENT-DATE UPON CONSOLE
+
+           PERFORM MENU-LOOP UNTIL WS-SAIR = "S"
+
+           STOP RUN.
+
+       MENU-LOOP.
+           DISPLAY "Escolha uma opção:"
+           DISPLAY "1. Iniciar conexão"
+           DISPLAY "2. Desconectar"
+           DISPLAY "3. Executar funcao armazenada (consulta ad-hoc)"
+           DISPLAY "4. Sair"
+           ACCEPT USER-CHOICE
+
+      *> Entrada invalida so exibe a mensagem e deixa o PERFORM MENU-LOOP
+      *> UNTIL em MAIN repetir o menu - nunca cai para STOP RUN aqui.
+           EVALUATE USER-CHOICE
+                WHEN "1"
+                    CALL "ALLOCATE" USING hEnv, hDbc
+                WHEN "2"
+                    CALL "DISCONNECTSQL" USING hDbc
+                WHEN "3"
+                    PERFORM EXECUTAR-QUERY-AVULSA
+                WHEN "4"
+                    MOVE "S" TO WS-SAIR
+                WHEN OTHER
+                    DISPLAY "Opção inválida. Digite um numero de 1 a 4."
+                        UPON CONSOLE
+            END-EVALUATE.
+
+       EXECUTAR-QUERY-AVULSA.
+      *> A funcao informada aqui e encaminhada ao ponto de entrada
+      *> ALLOCATEQUERY, que monta "SELECT <funcao>();" e reaproveita
+      *> o hEnv/hDbc ja pooled em vez de reconectar do zero.
+           DISPLAY "Nome da funcao armazenada (ex: get_usr): "
+           ACCEPT WS-FUNC-NAME
+           CALL "ALLOCATEQUERY" USING WS-FUNC-NAME.
