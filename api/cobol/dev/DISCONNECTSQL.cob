@@ -0,0 +1,32 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISCONNECTSQL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           77 SQLRC  PIC S9(4) COMP VALUE 0.
+
+       LINKAGE SECTION.
+           77 LK-HDBC  USAGE POINTER.
+
+       PROCEDURE DIVISION USING LK-HDBC.
+       MAIN.
+           DISPLAY "Desconectando..." UPON CONSOLE.
+
+           *> Desconecta e desaloca o handle de conexão recebido do
+           *> chamador (SQL_HANDLE_DBC = 2) - nao toca no hEnv, que
+           *> fica pooled em ALLOCATE para a proxima conexao.
+           CALL "SQLDisconnect" USING
+                BY VALUE LK-HDBC
+                GIVING SQLRC.
+
+           CALL "SQLFreeHandle" USING
+                BY VALUE 2,        *> SQL_HANDLE_DBC
+                BY VALUE LK-HDBC
+                GIVING SQLRC.
+           IF SQLRC NOT = 0 THEN
+               DISPLAY "Erro ao desalocar handle de conexão. SQLRC: " SQLRC UPON CONSOLE
+           ELSE
+               DISPLAY "Desconexão realizada com sucesso." UPON CONSOLE
+           END-IF.
