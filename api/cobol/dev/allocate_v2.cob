@@ -23,74 +23,91 @@
            77 WS-ERROR-MSG   PIC X(256) VALUE SPACES.   *> Buffer para mensagem de erro.
        
        PROCEDURE DIVISION.
-           PERFORM MAIN
-           STOP RUN.
+           PERFORM MAIN.
        MAIN.
-           DISPLAY "Iniciando conexao via ODBC..." UPON CONSOLE
-       
-           *> Aloca handle de ambiente (SQL_HANDLE_ENV = 1)
-           CALL "SQLAllocHandle"
-                USING BY VALUE 1            *> Indica SQL_HANDLE_ENV
-                      BY REFERENCE NULL
-                      BY REFERENCE hEnv
-                GIVING SQLRC
-           IF SQLRC NOT = 0 THEN
-               DISPLAY "Erro ao alocar handle de ambiente. SQLRC: " SQLRC UPON CONSOLE
-               STOP RUN
-           END-IF
-       
-           DISPLAY "Handle de ambiente (hEnv) alocado: " hEnv UPON CONSOLE
-       
-           *> Configura a versão ODBC (SQL_ATTR_ODBC_VERSION = 200, SQL_OV_ODBC3 = 3)
-           CALL "SQLSetEnvAttr"
-                USING BY VALUE hEnv         *> Handle de ambiente
-                      BY VALUE 200          *> SQL_ATTR_ODBC_VERSION
-                      BY VALUE 3            *> SQL_OV_ODBC3
-                      BY VALUE 0            *> StringLength (0)
-                GIVING SQLRC
-           IF SQLRC NOT = 0 THEN
-                DISPLAY "Erro ao definir a versao ODBC. SQLRC: " SQLRC UPON CONSOLE
-                STOP RUN
+      *> hEnv/hDbc so sao alocados na primeira chamada desta run unit -
+      *> chamadas seguintes reaproveitam o ambiente e a conexao ja
+      *> abertos, em vez de pagar o SQLConnect de novo a cada query.
+           IF hEnv = NULL
+               DISPLAY "Iniciando conexao via ODBC..." UPON CONSOLE
+
+               *> Aloca handle de ambiente (SQL_HANDLE_ENV = 1)
+               CALL "SQLAllocHandle"
+                    USING BY VALUE 1            *> Indica SQL_HANDLE_ENV
+                          BY REFERENCE NULL
+                          BY REFERENCE hEnv
+                    GIVING SQLRC
+               IF SQLRC NOT = 0 THEN
+                   DISPLAY "Erro ao alocar handle de ambiente. SQLRC: " SQLRC UPON CONSOLE
+                   STOP RUN
+               END-IF
+
+               DISPLAY "Handle de ambiente (hEnv) alocado: " hEnv UPON CONSOLE
+
+               *> Configura a versão ODBC (SQL_ATTR_ODBC_VERSION = 200, SQL_OV_ODBC3 = 3)
+               CALL "SQLSetEnvAttr"
+                    USING BY VALUE hEnv         *> Handle de ambiente
+                          BY VALUE 200          *> SQL_ATTR_ODBC_VERSION
+                          BY VALUE 3            *> SQL_OV_ODBC3
+                          BY VALUE 0            *> StringLength (0)
+                    GIVING SQLRC
+               IF SQLRC NOT = 0 THEN
+                    DISPLAY "Erro ao definir a versao ODBC. SQLRC: " SQLRC UPON CONSOLE
+                    STOP RUN
+               END-IF
            END-IF
-       
-           *> Aloca handle de conexao (SQL_HANDLE_DBC = 2)
-           CALL "SQLAllocHandle"
-                USING BY VALUE 2            *> Indica SQL_HANDLE_DBC
-                      BY VALUE hEnv         *> Passa o handle de ambiente por valor
-                      BY REFERENCE hDbc
-                GIVING SQLRC
-           IF SQLRC NOT = 0 THEN
-                DISPLAY "Erro ao alocar handle de conexao. SQLRC: " SQLRC UPON CONSOLE
-                STOP RUN
-           ELSE
-                DISPLAY "Handle de conexao (hDbc) alocado com sucesso." UPON CONSOLE
+
+           IF hDbc = NULL
+               *> Aloca handle de conexao (SQL_HANDLE_DBC = 2)
+               CALL "SQLAllocHandle"
+                    USING BY VALUE 2            *> Indica SQL_HANDLE_DBC
+                          BY VALUE hEnv         *> Passa o handle de ambiente por valor
+                          BY REFERENCE hDbc
+                    GIVING SQLRC
+               IF SQLRC NOT = 0 THEN
+                    DISPLAY "Erro ao alocar handle de conexao. SQLRC: " SQLRC UPON CONSOLE
+                    STOP RUN
+               ELSE
+                    DISPLAY "Handle de conexao (hDbc) alocado com sucesso." UPON CONSOLE
+               END-IF
+
+               *> Conecta ao banco de dados usando as credenciais:
+               *> DSN: cobolbd, USUÁRIO: server, SENHA: pwdbd123
+               DISPLAY "Tentando conectar ao banco de dados..." UPON CONSOLE
+               CALL "SQLConnect"
+                    USING BY VALUE hDbc
+                          BY CONTENT "cobolbd"
+                          BY CONTENT "server"
+                          BY CONTENT "pwdbd123"
+                    GIVING SQLRC
+               IF SQLRC NOT = 0 THEN
+                    *> Obter mensagem de erro detalhada
+                    CALL "SQLError"
+                         USING BY VALUE hEnv
+                               BY VALUE hDbc
+                               BY VALUE hStmt
+                               BY REFERENCE WS-ERROR-MSG
+                               BY VALUE 256
+                         GIVING SQLRC
+                    DISPLAY "Erro na conexao com o banco. SQLRC: " SQLRC UPON CONSOLE
+                    DISPLAY "Mensagem de erro: " WS-ERROR-MSG UPON CONSOLE
+                    STOP RUN
+               END-IF
+
+               DISPLAY "Conexao com o banco estabelecida com sucesso." UPON CONSOLE
            END-IF
-       
-           *> Conecta ao banco de dados usando as credenciais:
-           *> DSN: cobolbd, USUÁRIO: server, SENHA: pwdbd123
-           DISPLAY "Tentando conectar ao banco de dados..." UPON CONSOLE
-           CALL "SQLConnect"
-                USING BY VALUE hDbc
-                      BY CONTENT "cobolbd"
-                      BY CONTENT "server"
-                      BY CONTENT "pwdbd123"
-                GIVING SQLRC
-           IF SQLRC NOT = 0 THEN
-                *> Obter mensagem de erro detalhada
-                CALL "SQLError"
-                     USING BY VALUE hEnv
-                           BY VALUE hDbc
-                           BY VALUE hStmt
-                           BY REFERENCE WS-ERROR-MSG
-                           BY VALUE 256
-                     GIVING SQLRC
-                DISPLAY "Erro na conexao com o banco. SQLRC: " SQLRC UPON CONSOLE
-                DISPLAY "Mensagem de erro: " WS-ERROR-MSG UPON CONSOLE
-                STOP RUN
+
+      *> O statement e sempre refeito a cada chamada - libera o da
+      *> consulta anterior antes de alocar outro, mantendo hEnv/hDbc
+      *> pooled.
+           IF hStmt NOT = NULL
+               CALL "SQLFreeHandle"
+                    USING BY VALUE 3
+                          BY VALUE hStmt
+               END-CALL
+               MOVE NULL TO hStmt
            END-IF
-       
-           DISPLAY "Conexao com o banco estabelecida com sucesso." UPON CONSOLE
-       
+
            *> Aloca handle de statement (SQL_HANDLE_STMT = 3)
            CALL "SQLAllocHandle"
                 USING BY VALUE 3            *> Indica SQL_HANDLE_STMT
@@ -135,5 +152,4 @@
                 STOP RUN
            END-IF
        
-           DISPLAY "Current user: " WS-USER UPON CONSOLE
-           STOP RUN.
\ No newline at end of file
+           DISPLAY "Current user: " WS-USER UPON CONSOLE.
\ No newline at end of file
