@@ -42,9 +42,14 @@
       *> Variáveis de aplicação
        01 APPLICATION-DATA.
            05 WS-USER                PIC X(50) VALUE SPACES..
-           05 WS-SQL-CONN-STR  PIC X(256) 
+           05 WS-SQL-CONN-STR  PIC X(256)
                VALUE "DSN=cobolbd;ClientEncoding=UTF8;SSLmode=disable".
            05 WS-SQL-CONN-STR-LEN    PIC S9(9) COMP VALUE 256.
+      *> DSN de contingencia - usado somente quando a conexao contra o
+      *> DSN primario falha, para nao depender de um unico banco no ar.
+           05 WS-SQL-CONN-STR-BKP  PIC X(256)
+               VALUE "DSN=cobolbd_backup;ClientEncoding=UTF8;SSLmode=disable".
+           05 WS-SQL-CONN-STR-BKP-LEN PIC S9(9) COMP VALUE 256.
            05 WS-QUERY PIC X(51) VALUE "SELECT get_usr();".
 
        
@@ -59,72 +64,115 @@
            STOP RUN.
 
        1000-INICIAR.
-           DISPLAY "Iniciando conexão via ODBC..."
-           
-           *> Alocação do handle de ambiente
-           CALL "SQLAllocHandle" USING
-               BY VALUE SQL-HANDLE-ENV
-               BY VALUE NULL
-               BY REFERENCE hEnv
-               GIVING SQLRC
-           
-           IF SQLRC NOT = 0
-               DISPLAY "ERRO: Falha ao criar ambiente ODBC (" SQLRC ")"
-               PERFORM 9100-LIBERAR-RECURSOS
-               STOP RUN
-           END-IF
-           
-           *> Configuração da versão ODBC
-           CALL "SQLSetEnvAttr" USING
-               BY VALUE hEnv
-               BY VALUE SQL-ATTR-ODBC-VERSION
-               BY VALUE SQL-OV-ODBC3
-               BY VALUE 0
-               GIVING SQLRC
-           
-           IF SQLRC NOT = 0
-               DISPLAY "ERRO: Versão ODBC não suportada (" SQLRC ")"
-               PERFORM 9100-LIBERAR-RECURSOS
-               STOP RUN
+      *> hEnv so e alocado na primeira chamada; chamadas seguintes dentro
+      *> da mesma run unit reaproveitam o ambiente ja aberto.
+           IF hEnv = NULL
+               DISPLAY "Iniciando conexão via ODBC..."
+
+               *> Alocação do handle de ambiente
+               CALL "SQLAllocHandle" USING
+                   BY VALUE SQL-HANDLE-ENV
+                   BY VALUE NULL
+                   BY REFERENCE hEnv
+                   GIVING SQLRC
+
+               IF SQLRC NOT = 0
+                   DISPLAY "ERRO: Falha ao criar ambiente ODBC (" SQLRC ")"
+                   PERFORM 9100-LIBERAR-RECURSOS
+                   STOP RUN
+               END-IF
+
+               *> Configuração da versão ODBC
+               CALL "SQLSetEnvAttr" USING
+                   BY VALUE hEnv
+                   BY VALUE SQL-ATTR-ODBC-VERSION
+                   BY VALUE SQL-OV-ODBC3
+                   BY VALUE 0
+                   GIVING SQLRC
+
+               IF SQLRC NOT = 0
+                   DISPLAY "ERRO: Versão ODBC não suportada (" SQLRC ")"
+                   PERFORM 9100-LIBERAR-RECURSOS
+                   STOP RUN
+               END-IF
            END-IF.
 
        2000-CONECTAR.
-           *> Alocação do handle de conexão
-           CALL "SQLAllocHandle" USING
-               BY VALUE SQL-HANDLE-DBC
-               BY VALUE hEnv
-               BY REFERENCE hDbc
-               GIVING SQLRC
-           
-           IF SQLRC NOT = 0
-               DISPLAY "ERRO: Falha ao alocar conexão (" SQLRC ")"
-               PERFORM 9100-LIBERAR-RECURSOS
-               STOP RUN
-           END-IF
-           
-           *> Conexão com o banco de dados (buffer de saída redundante, mas necessário)
+      *> hDbc fica vivo entre chamadas junto com hEnv - so reconecta se
+      *> a conexão pooled ainda não existir.
+           IF hDbc = NULL
+               *> Alocação do handle de conexão
+               CALL "SQLAllocHandle" USING
+                   BY VALUE SQL-HANDLE-DBC
+                   BY VALUE hEnv
+                   BY REFERENCE hDbc
+                   GIVING SQLRC
+
+               IF SQLRC NOT = 0
+                   DISPLAY "ERRO: Falha ao alocar conexão (" SQLRC ")"
+                   PERFORM 9100-LIBERAR-RECURSOS
+                   STOP RUN
+               END-IF
+
+               *> Conexão com o banco de dados (buffer de saída redundante, mas necessário)
+               CALL "SQLDriverConnect" USING
+                   BY VALUE hDbc
+                   BY VALUE NULL
+                   BY REFERENCE WS-SQL-CONN-STR
+                   BY VALUE WS-SQL-CONN-STR-LEN
+                   BY REFERENCE WS-SQL-CONN-STR *> Buffer de saída
+                   BY VALUE WS-SQL-CONN-STR-LEN
+                   BY REFERENCE MSG-LEN
+                   BY VALUE SQL-DRIVER-NOPROMPT
+                   GIVING SQLRC
+
+               IF SQLRC NOT = 0
+                   PERFORM 9200-OBTER-ERRO
+                   DISPLAY "ERRO NA CONEXÃO (DSN primario): " SQL-STATE
+                       " - " ERROR-MSG
+                   PERFORM 2100-CONECTAR-BACKUP
+               ELSE
+                   DISPLAY "Conexão estabelecida com sucesso!"
+               END-IF
+           END-IF.
+
+       2100-CONECTAR-BACKUP.
+      *> DSN primario falhou - tenta o DSN de contingencia antes de
+      *> desistir e encerrar o programa.
+           DISPLAY "Tentando DSN de contingencia..."
            CALL "SQLDriverConnect" USING
                BY VALUE hDbc
                BY VALUE NULL
-               BY REFERENCE WS-SQL-CONN-STR
-               BY VALUE WS-SQL-CONN-STR-LEN
-               BY REFERENCE WS-SQL-CONN-STR *> Buffer de saída
-               BY VALUE WS-SQL-CONN-STR-LEN
+               BY REFERENCE WS-SQL-CONN-STR-BKP
+               BY VALUE WS-SQL-CONN-STR-BKP-LEN
+               BY REFERENCE WS-SQL-CONN-STR-BKP *> Buffer de saída
+               BY VALUE WS-SQL-CONN-STR-BKP-LEN
                BY REFERENCE MSG-LEN
                BY VALUE SQL-DRIVER-NOPROMPT
                GIVING SQLRC
-           
+
            IF SQLRC NOT = 0
                PERFORM 9200-OBTER-ERRO
-               DISPLAY "ERRO NA CONEXÃO: " SQL-STATE " - " ERROR-MSG
+               DISPLAY "ERRO NA CONEXÃO (DSN backup): " SQL-STATE " - "
+                   ERROR-MSG
                PERFORM 9100-LIBERAR-RECURSOS
                STOP RUN
            ELSE
-               DISPLAY "Conexão estabelecida com sucesso!"
+               DISPLAY "Conexão estabelecida com sucesso via DSN backup!"
            END-IF.
 
        3000-EXECUTAR-QUERY.
-           
+      *> Libera o statement da chamada anterior, se houver, antes de
+      *> alocar um novo - hEnv/hDbc continuam pooled, so o hStmt e
+      *> refeito a cada query.
+           IF hStmt NOT = NULL
+               CALL "SQLFreeHandle" USING
+                   BY VALUE SQL-HANDLE-STMT
+                   BY VALUE hStmt
+               END-CALL
+               MOVE NULL TO hStmt
+           END-IF
+
            *> Alocação do handle de statement
            CALL "SQLAllocHandle" USING
                BY VALUE SQL-HANDLE-STMT
@@ -198,8 +246,19 @@
            END-IF.
 
        9000-FINALIZAR.
+      *> So libera o hStmt desta chamada - hEnv/hDbc permanecem pooled
+      *> para a proxima query reaproveitar, sem pagar o custo do
+      *> SQLDriverConnect de novo. 9100-LIBERAR-RECURSOS continua
+      *> disponivel para o encerramento definitivo e para as saidas
+      *> de erro acima.
            DISPLAY "Finalizando operações..."
-           PERFORM 9100-LIBERAR-RECURSOS.
+           IF hStmt NOT = NULL
+               CALL "SQLFreeHandle" USING
+                   BY VALUE SQL-HANDLE-STMT
+                   BY VALUE hStmt
+               END-CALL
+               MOVE NULL TO hStmt
+           END-IF.
 
        9100-LIBERAR-RECURSOS.
            IF hStmt NOT = NULL
