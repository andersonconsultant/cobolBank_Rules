@@ -0,0 +1,277 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Batch Program
+      *
+      *  Print-ready statement run - percorre toda conta ativa (mesmo
+      *  cursor get_accounts() de ACCRUE-INT.cbl) e grava o extrato de
+      *  cada uma em um arquivo separado, pronto para impressao e envio
+      *  por correio, em vez de exigir uma consulta EXTRATO manual por
+      *  conta na Enginev3.
+      ******************************************************************
+         IDENTIFICATION              DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 STMT-RUN.
+         AUTHOR.                     TSH.
+         DATE-WRITTEN.               2026-08-09.
+
+      ******************************************************************
+         ENVIRONMENT                 DIVISION.
+      ******************************************************************
+         CONFIGURATION              SECTION.
+         SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+         INPUT-OUTPUT                SECTION.
+         FILE-CONTROL.
+      *    Um arquivo por conta - o nome e montado em WS-STMT-PATH antes
+      *    de cada OPEN, o mesmo jeito que WS-CSV-EXTRATO-PATH ja e
+      *    resolvido em tempo de execucao na Enginev3.
+            SELECT STMT-OUT-FILE ASSIGN TO WS-STMT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-FILE-STATUS.
+
+      ******************************************************************
+         DATA                        DIVISION.
+      ******************************************************************
+         FILE SECTION.
+         FD  STMT-OUT-FILE.
+         01  STMT-OUT-LINE           PIC X(100).
+
+         WORKING-STORAGE             SECTION.
+         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01  DBNAME                  PIC  X(30) VALUE SPACE.
+         01  USERNAME                PIC  X(30) VALUE SPACE.
+         01  PASSWD                  PIC  X(10) VALUE SPACE.
+         01  SQLCODE-PASS       PIC S9(9) COMP-5.
+         01  SQLSTATE-PASS      PIC X(5).
+         01  SQLERRMC-PASS      PIC X(70).
+
+      *    Conta corrente do cursor de contas.
+         01  WS-ACC-NUMBER           PIC 9(10) VALUE 0.
+
+      *    Linha de extrato lida pelo cursor de get_transfer(), mesmos
+      *    campos que a Enginev3 ja usa para EXTRATO.
+         01  WS-EXT-DATA             PIC X(10).
+         01  WS-EXT-DESCRICAO        PIC X(60).
+         01  WS-EXT-VALOR            PIC S9(10)V99.
+         01  WS-EXT-SALDO            PIC S9(10)V99.
+
+         EXEC SQL END DECLARE SECTION END-EXEC.
+
+         01  WS-DB-STARTED           PIC X(1)  VALUE "N".
+         01  WS-ACC-EOF              PIC X(1)  VALUE "N".
+         01  WS-EXT-EOF              PIC X(1)  VALUE "N".
+         01  WS-UTIL-DISP            PIC X(1)  VALUE SPACE.
+         01  WS-STMT-ACCOUNT-COUNT   PIC 9(9)  VALUE 0.
+
+      *    Diretorio de saida configuravel por ambiente - sem
+      *    STATEMENT_DIR definida, os extratos vao para /tmp.
+         01  WS-STMT-DIR             PIC X(80) VALUE SPACES.
+         01  WS-STMT-PATH            PIC X(100) VALUE SPACES.
+         01  WS-STMT-FILE-STATUS     PIC X(2)  VALUE SPACES.
+         01  WS-STMT-ACC-DISPLAY     PIC 9(10) VALUE 0.
+
+      *    Valor/saldo formatados para a linha impressa - reaproveita o
+      *    mesmo padrao -(9)9,99 de FORMAT-AMOUNT na Enginev3.
+         01  WS-FMT-AMOUNT-IN        PIC S9(10)V99 VALUE 0.
+         01  WS-FMT-AMOUNT-EDIT      PIC -(9)9,99.
+         01  WS-FMT-AMOUNT-OUT       PIC X(15) VALUE SPACES.
+
+         01  WS-LOG-DATA.
+             05  WS-LOG-SESSION-ID     PIC X(10) VALUE SPACES.
+             05  WS-LOG-COMPONENT      PIC X(10) VALUE "STMTRUN".
+             05  WS-LOG-ACTION         PIC X(20) VALUE "STATEMENT".
+             05  WS-LOG-STATUS         PIC X(10) VALUE SPACES.
+             05  WS-LOG-RESPONSE-TIME  PIC 9(6)  VALUE 0.
+             05  WS-LOG-MESSAGE        PIC X(100) VALUE SPACES.
+             05  WS-LOG-ENDPOINT       PIC X(50) VALUE SPACES.
+             05  WS-LOG-METHOD         PIC X(6)  VALUE SPACES.
+             05  WS-LOG-VALUE          PIC S9(10)V99 VALUE 0.
+
+         EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+         PROCEDURE                   DIVISION.
+      ******************************************************************
+         MAIN-RTN.
+            PERFORM LOAD-STMT-DIR
+            PERFORM START-SQL
+            IF WS-DB-STARTED = "S"
+               PERFORM RUN-ALL-STATEMENTS
+               PERFORM FIM-PROGRAMA
+            END-IF
+            STOP RUN.
+
+         LOAD-STMT-DIR.
+            MOVE "/tmp" TO WS-STMT-DIR
+            ACCEPT WS-STMT-DIR FROM ENVIRONMENT "STATEMENT_DIR"
+            IF WS-STMT-DIR = SPACES
+               MOVE "/tmp" TO WS-STMT-DIR
+            END-IF.
+
+         START-SQL.
+      *    CONNECT
+            MOVE "cobolbd"   TO   DBNAME
+            ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+            ACCEPT PASSWD   FROM ENVIRONMENT "DB_PASSWORD"
+
+            EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE "S" TO WS-DB-STARTED
+            END-IF.
+
+         RUN-ALL-STATEMENTS.
+      *    Percorre toda conta ativa, exposta via get_accounts(), do
+      *    mesmo jeito que ACCRUE-INT ja faz para juros/tarifas.
+            EXEC SQL
+               DECLARE STMT-ACC-CUR CURSOR FOR
+               SELECT account_number FROM get_accounts()
+            END-EXEC
+
+            EXEC SQL
+               OPEN STMT-ACC-CUR
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE "N" TO WS-ACC-EOF
+               PERFORM RUN-ONE-STATEMENT UNTIL WS-ACC-EOF = "Y"
+               EXEC SQL
+                  CLOSE STMT-ACC-CUR
+               END-EXEC
+               DISPLAY "#Extratos gerados: " WS-STMT-ACCOUNT-COUNT
+
+               MOVE "OK" TO WS-LOG-STATUS
+               MOVE WS-STMT-ACCOUNT-COUNT TO WS-LOG-VALUE
+               MOVE "Rodada de extratos para impressao concluida"
+                  TO WS-LOG-MESSAGE
+               CALL "LOGINSERT" USING WS-LOG-DATA
+            END-IF.
+
+         RUN-ONE-STATEMENT.
+            EXEC SQL
+               FETCH STMT-ACC-CUR INTO :WS-ACC-NUMBER
+            END-EXEC
+
+            IF SQLCODE = 100
+               MOVE "Y" TO WS-ACC-EOF
+            ELSE IF SQLCODE NOT = ZERO
+               MOVE "Y" TO WS-ACC-EOF
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               PERFORM WRITE-ACCOUNT-STATEMENT
+            END-IF.
+
+         WRITE-ACCOUNT-STATEMENT.
+            MOVE WS-ACC-NUMBER TO WS-STMT-ACC-DISPLAY
+            STRING WS-STMT-DIR DELIMITED BY SPACE
+                   "/extrato_" DELIMITED BY SIZE
+                   WS-STMT-ACC-DISPLAY DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-STMT-PATH
+            END-STRING
+
+            OPEN OUTPUT STMT-OUT-FILE
+            IF WS-STMT-FILE-STATUS NOT = "00"
+               DISPLAY "#Falha ao abrir arquivo de extrato para a "
+                  "conta " WS-ACC-NUMBER " - status "
+                  WS-STMT-FILE-STATUS
+            ELSE
+               STRING "EXTRATO DA CONTA " DELIMITED BY SIZE
+                      WS-STMT-ACC-DISPLAY DELIMITED BY SIZE
+                      INTO STMT-OUT-LINE
+               END-STRING
+               WRITE STMT-OUT-LINE
+
+               MOVE "----------------------------------------"
+                  TO STMT-OUT-LINE
+               WRITE STMT-OUT-LINE
+
+               EXEC SQL
+                  DECLARE STMT-EXT-CUR CURSOR FOR
+                  SELECT tr_data, tr_descricao, tr_valor, tr_saldo
+                  FROM get_transfer(:WS-ACC-NUMBER, '', '')
+               END-EXEC
+
+               EXEC SQL
+                  OPEN STMT-EXT-CUR
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                  MOVE SQLCODE TO SQLCODE-PASS
+                  MOVE SQLSTATE TO SQLSTATE-PASS
+                  MOVE SQLERRMC TO SQLERRMC-PASS
+                  CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                     SQLERRMC-PASS, WS-UTIL-DISP
+               ELSE
+                  MOVE "N" TO WS-EXT-EOF
+                  PERFORM WRITE-STATEMENT-ROW UNTIL WS-EXT-EOF = "Y"
+                  EXEC SQL
+                     CLOSE STMT-EXT-CUR
+                  END-EXEC
+                  ADD 1 TO WS-STMT-ACCOUNT-COUNT
+               END-IF
+
+               CLOSE STMT-OUT-FILE
+            END-IF.
+
+         WRITE-STATEMENT-ROW.
+            EXEC SQL
+               FETCH STMT-EXT-CUR
+               INTO :WS-EXT-DATA, :WS-EXT-DESCRICAO, :WS-EXT-VALOR,
+                    :WS-EXT-SALDO
+            END-EXEC
+
+            IF SQLCODE = 100
+               MOVE "Y" TO WS-EXT-EOF
+            ELSE IF SQLCODE NOT = ZERO
+               MOVE "Y" TO WS-EXT-EOF
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE WS-EXT-VALOR TO WS-FMT-AMOUNT-IN
+               MOVE WS-FMT-AMOUNT-IN TO WS-FMT-AMOUNT-EDIT
+               MOVE WS-FMT-AMOUNT-EDIT TO WS-FMT-AMOUNT-OUT
+
+               MOVE SPACES TO STMT-OUT-LINE
+               STRING WS-EXT-DATA DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-EXT-DESCRICAO DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-FMT-AMOUNT-OUT DELIMITED BY SIZE
+                      INTO STMT-OUT-LINE
+               END-STRING
+               WRITE STMT-OUT-LINE
+            END-IF.
+
+         FIM-PROGRAMA.
+      *    DISCONNECT from database
+            IF WS-DB-STARTED = "S"
+               EXEC SQL
+                  DISCONNECT ALL
+               END-EXEC
+            END-IF.
