@@ -28,6 +28,11 @@
        01  TRANSFER-RESULT          PIC X(500) VALUE SPACES.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+      *    Locale de exibicao - lido uma vez no startup; para USD, os
+      *    separadores decimais em virgula do texto ja formatado que
+      *    vem de get_transfer() sao trocados por ponto antes de exibir.
+       01  WS-LOCALE               PIC X(3) VALUE "BRL".
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
       ******************************************************************
@@ -35,7 +40,9 @@
       ******************************************************************
        MAIN-RTN.
       *DISPLAY "*** TEST CONNECT STARTED ***".
-           
+           PERFORM LOAD-LOCALE.
+
+
       *    CONNECT
            MOVE "cobolbd"   TO   DBNAME.
            MOVE "server"    TO   USERNAME.
@@ -60,6 +67,9 @@
            IF SQLCODE NOT = ZERO
               PERFORM ERROR-RTN
            ELSE
+              IF WS-LOCALE = "USD"
+                 INSPECT TRANSFER-RESULT CONVERTING "," TO "."
+              END-IF
               DISPLAY "transfer\" TRANSFER-RESULT
            END-IF.
            
@@ -71,6 +81,17 @@
             DISPLAY "*** TEST CONNECT FINISHED ***".
            STOP RUN.
 
+      ******************************************************************
+       LOAD-LOCALE.
+      ******************************************************************
+      *    LOCALE=USD troca a formatacao para ponto decimal; qualquer
+      *    outro valor (ou variavel ausente) mantem o padrao BRL de
+      *    virgula ja compilado via DECIMAL-POINT IS COMMA.
+           ACCEPT WS-LOCALE FROM ENVIRONMENT "LOCALE".
+           IF WS-LOCALE NOT = "USD"
+              MOVE "BRL" TO WS-LOCALE
+           END-IF.
+
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
