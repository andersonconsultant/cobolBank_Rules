@@ -0,0 +1,136 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Support Program
+      *
+      *  Fetches DB credentials from the secrets vault instead of
+      *  reading them from the process environment in cleartext.
+      ******************************************************************
+         IDENTIFICATION              DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 GETCREDS.
+         AUTHOR.                     TSH.
+         DATE-WRITTEN.               2026-08-08.
+
+      ******************************************************************
+         ENVIRONMENT                 DIVISION.
+      ******************************************************************
+         INPUT-OUTPUT                SECTION.
+         FILE-CONTROL.
+            SELECT VAULT-OUT ASSIGN TO WS-VAULT-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+         DATA                        DIVISION.
+      ******************************************************************
+         FILE SECTION.
+         FD  VAULT-OUT.
+         01  VAULT-OUT-LINE          PIC X(80).
+
+         WORKING-STORAGE             SECTION.
+         01  WS-VAULT-PATH           PIC X(100) VALUE SPACES.
+         01  WS-VAULT-OUT-PATH       PIC X(40)  VALUE SPACES.
+         01  WS-VAULT-CMD            PIC X(250) VALUE SPACES.
+         01  WS-VAULT-RC             PIC 9(4)   VALUE 0.
+         01  WS-VAULT-BAD-CHARS      PIC 9(4)   VALUE 0.
+         01  WS-VAULT-PATH-LEN       PIC 9(4)   COMP VALUE 0.
+         01  WS-VAULT-PID            PIC 9(9)   COMP VALUE 0.
+         01  WS-VAULT-PID-DISPLAY    PIC 9(9)   VALUE 0.
+
+         LINKAGE SECTION.
+         01  LK-DBUSER               PIC X(30).
+         01  LK-DBPASS               PIC X(10).
+
+      ******************************************************************
+         PROCEDURE             DIVISION USING LK-DBUSER, LK-DBPASS.
+      ******************************************************************
+         MAIN-RTN.
+            MOVE SPACES TO LK-DBUSER
+            MOVE SPACES TO LK-DBPASS
+
+            ACCEPT WS-VAULT-PATH FROM ENVIRONMENT
+               "VAULT_DB_CREDS_PATH"
+
+      *     WS-VAULT-PATH vem do ambiente e entra numa STRING que o
+      *     "SYSTEM" abaixo manda para o /bin/sh - qualquer
+      *     metacaractere de shell aqui viraria comando arbitrario,
+      *     entao a busca no vault e recusada se o caminho tiver algo
+      *     alem de letras, numeros, "/", "_", "-" e ".".
+            PERFORM VALIDATE-VAULT-PATH
+            IF WS-VAULT-BAD-CHARS NOT = 0
+               DISPLAY "#ERRO: VAULT_DB_CREDS_PATH contem caractere "
+                  "nao permitido"
+            ELSE
+      *        Arquivo temporario por processo - evita que duas sessoes
+      *        abrindo ao mesmo tempo colidam no mesmo nome ou que
+      *        alguem preposicione/troque por link simbolico um nome
+      *        fixo e previsivel em /tmp.
+               CALL "getpid" RETURNING WS-VAULT-PID
+               MOVE WS-VAULT-PID TO WS-VAULT-PID-DISPLAY
+               STRING "/tmp/cobolbd_creds_" DELIMITED BY SIZE
+                      WS-VAULT-PID-DISPLAY DELIMITED BY SIZE
+                      ".tmp" DELIMITED BY SIZE
+                      INTO WS-VAULT-OUT-PATH
+               END-STRING
+
+      *        Nunca passamos a senha por variavel de ambiente ou
+      *        argumento de linha de comando - o CLI do vault grava
+      *        usuario e senha, uma por linha, no arquivo temporario
+      *        que somente este processo le a seguir.
+               STRING "vault kv get -format=raw -field=creds "
+                      WS-VAULT-PATH " > " WS-VAULT-OUT-PATH
+                      DELIMITED BY SIZE INTO WS-VAULT-CMD
+               CALL "SYSTEM" USING WS-VAULT-CMD GIVING WS-VAULT-RC
+
+               IF WS-VAULT-RC NOT = 0
+                  DISPLAY "#ERRO: falha ao consultar o vault"
+               ELSE
+                  PERFORM READ-CREDENTIALS-FILE
+               END-IF
+            END-IF.
+
+         VALIDATE-VAULT-PATH.
+      *     WS-VAULT-PATH e um campo de tamanho fixo preenchido com
+      *     espaco a direita - so o trecho antes do primeiro espaco e
+      *     conteudo de verdade. Se sobrar algo que nao seja espaco
+      *     depois desse ponto, o valor tem um espaco embutido (o
+      *     shell trataria isso como uma palavra a mais); nesse caso e
+      *     nos metacaracteres de shell abaixo, a busca no vault e
+      *     recusada.
+            MOVE 0 TO WS-VAULT-BAD-CHARS
+            MOVE 0 TO WS-VAULT-PATH-LEN
+            IF WS-VAULT-PATH = SPACES
+               MOVE 1 TO WS-VAULT-BAD-CHARS
+            ELSE
+               INSPECT WS-VAULT-PATH TALLYING WS-VAULT-PATH-LEN
+                  FOR CHARACTERS BEFORE INITIAL SPACE
+
+               IF WS-VAULT-PATH(WS-VAULT-PATH-LEN + 1:) NOT = SPACES
+                  MOVE 1 TO WS-VAULT-BAD-CHARS
+               ELSE
+                  INSPECT WS-VAULT-PATH(1:WS-VAULT-PATH-LEN)
+                     TALLYING WS-VAULT-BAD-CHARS
+                     FOR ALL ";" ALL "`" ALL "$" ALL "|" ALL "&"
+                         ALL ">" ALL "<" ALL "(" ALL ")" ALL QUOTE
+                         ALL "'" ALL X"0A" ALL X"09"
+                         ALL "*" ALL "?" ALL "~" ALL "!"
+                         ALL "{" ALL "}"
+               END-IF
+            END-IF.
+
+         READ-CREDENTIALS-FILE.
+            OPEN INPUT VAULT-OUT
+            READ VAULT-OUT INTO VAULT-OUT-LINE
+               AT END MOVE SPACES TO VAULT-OUT-LINE
+            END-READ
+            MOVE VAULT-OUT-LINE(1:30) TO LK-DBUSER
+
+            READ VAULT-OUT INTO VAULT-OUT-LINE
+               AT END MOVE SPACES TO VAULT-OUT-LINE
+            END-READ
+            MOVE VAULT-OUT-LINE(1:10) TO LK-DBPASS
+            CLOSE VAULT-OUT
+
+      *     Remove o arquivo temporario imediatamente apos a leitura.
+            STRING "rm -f " WS-VAULT-OUT-PATH DELIMITED BY SIZE
+               INTO WS-VAULT-CMD
+            CALL "SYSTEM" USING WS-VAULT-CMD GIVING WS-VAULT-RC
+            EXIT PROGRAM.
