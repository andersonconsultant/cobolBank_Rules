@@ -1,9 +1,174 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONNECTBD.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  CONNECTION-STRING PIC X(50) VALUE "host=localhost dbname=test".
-       PROCEDURE DIVISION.
-           DISPLAY "Conectando ao banco de dados...".
-           CALL "PQconnectdb" USING CONNECTION-STRING.
-           STOP RUN.
\ No newline at end of file
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Test Program
+      *
+      *  libpq connection/query/disconnect trio, callable via ENTRY
+      *  points from other programs (mesmo padrao de ALLOCATEQUERY em
+      *  api/cobol/dev/allocate.cob), no lugar do antigo teste de uma
+      *  linha so que chamava PQconnectdb direto.
+      ******************************************************************
+         IDENTIFICATION              DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 CONNECTBD.
+         AUTHOR.                     TSH.
+         DATE-WRITTEN.               2024-03-20.
+
+      ******************************************************************
+         DATA                        DIVISION.
+      ******************************************************************
+         WORKING-STORAGE             SECTION.
+      *    Handle da conexao libpq - fica vivo entre chamadas de
+      *    CONNECTBD-QUERY, so e liberado em CONNECTBD-DISCONNECT.
+         01  WS-CONN-HANDLE          USAGE POINTER VALUE NULL.
+         01  WS-CONN-OK              PIC X(1) VALUE "N".
+         01  WS-CONN-STATUS          PIC S9(9) COMP VALUE 0.
+
+      *    Parametros de conexao - vem do ambiente, com os mesmos
+      *    valores do teste original (localhost/test) como default.
+         01  WS-CONN-HOST            PIC X(60) VALUE SPACES.
+         01  WS-CONN-DBNAME          PIC X(30) VALUE SPACES.
+         01  WS-CONN-USER            PIC X(30) VALUE SPACES.
+         01  WS-CONN-PASSWORD        PIC X(30) VALUE SPACES.
+         01  WS-CONN-STRING          PIC X(200) VALUE SPACES.
+         01  WS-CONN-STRING-PTR      PIC S9(9) COMP VALUE 1.
+
+      *    Resultado da ultima query executada por CONNECTBD-QUERY.
+         01  WS-QUERY-HANDLE         USAGE POINTER VALUE NULL.
+         01  WS-QUERY-STATUS         PIC S9(9) COMP VALUE 0.
+         01  WS-QUERY-TEXT           PIC X(200) VALUE SPACES.
+         01  WS-QUERY-TEXT-PTR       PIC S9(9) COMP VALUE 1.
+
+         LINKAGE                     SECTION.
+         01  LK-DISPOSITION          PIC X(1).
+         01  LK-QUERY-TEXT           PIC X(200).
+         01  LK-QUERY-STATUS         PIC S9(9) COMP.
+
+      ******************************************************************
+         PROCEDURE                   DIVISION.
+      ******************************************************************
+         MAIN-RTN.
+      *    Mantido para permitir rodar este programa isolado, do mesmo
+      *    jeito que o teste original - conecta e desconecta.
+            DISPLAY "Conectando ao banco de dados..."
+            PERFORM CONNECT-RTN
+            IF WS-CONN-OK = "S"
+               PERFORM DISCONNECT-RTN
+            END-IF
+            STOP RUN.
+
+         CONNECTBD-CONNECT-ENTRY.
+      *    Ponto de entrada usado por outros programas que ja tem sua
+      *    propria conexao Ocesql aberta e precisam de uma conexao
+      *    libpq direta (ex: uma checagem de health fora do pool).
+            ENTRY "CONNECTBD-CONNECT" USING LK-DISPOSITION.
+            PERFORM CONNECT-RTN
+            MOVE WS-CONN-OK TO LK-DISPOSITION
+            EXIT PROGRAM.
+
+         CONNECTBD-QUERY-ENTRY.
+            ENTRY "CONNECTBD-QUERY" USING LK-QUERY-TEXT,
+               LK-QUERY-STATUS.
+            MOVE LK-QUERY-TEXT TO WS-QUERY-TEXT
+            PERFORM QUERY-RTN
+            MOVE WS-QUERY-STATUS TO LK-QUERY-STATUS
+            EXIT PROGRAM.
+
+         CONNECTBD-DISCONNECT-ENTRY.
+            ENTRY "CONNECTBD-DISCONNECT".
+            PERFORM DISCONNECT-RTN
+            EXIT PROGRAM.
+
+         CONNECT-RTN.
+      *    PGHOST/PGDATABASE/PGUSER/PGPASSWORD sao os nomes de variavel
+      *    de ambiente que o proprio libpq ja reconhece - sem elas
+      *    definidas, mantem host=localhost dbname=test, como o teste
+      *    original tinha fixo no codigo.
+            MOVE "localhost" TO WS-CONN-HOST
+            ACCEPT WS-CONN-HOST FROM ENVIRONMENT "PGHOST"
+            IF WS-CONN-HOST = SPACES
+               MOVE "localhost" TO WS-CONN-HOST
+            END-IF
+
+            MOVE "test" TO WS-CONN-DBNAME
+            ACCEPT WS-CONN-DBNAME FROM ENVIRONMENT "PGDATABASE"
+            IF WS-CONN-DBNAME = SPACES
+               MOVE "test" TO WS-CONN-DBNAME
+            END-IF
+
+            ACCEPT WS-CONN-USER FROM ENVIRONMENT "PGUSER"
+            ACCEPT WS-CONN-PASSWORD FROM ENVIRONMENT "PGPASSWORD"
+
+            PERFORM BUILD-CONN-STRING
+
+            CALL "PQconnectdb" USING BY REFERENCE WS-CONN-STRING
+               RETURNING WS-CONN-HANDLE
+
+            CALL "PQstatus" USING BY VALUE WS-CONN-HANDLE
+               RETURNING WS-CONN-STATUS
+
+            IF WS-CONN-STATUS = 0
+               MOVE "S" TO WS-CONN-OK
+               DISPLAY "#Conexao libpq estabelecida"
+            ELSE
+               MOVE "N" TO WS-CONN-OK
+               DISPLAY "#Falha na conexao libpq - status "
+                  WS-CONN-STATUS
+            END-IF.
+
+         BUILD-CONN-STRING.
+      *    Monta a connection string no formato "chave=valor" que
+      *    PQconnectdb espera, terminada em X"00" - mesma tecnica do
+      *    MONTAR-QUERY de allocate.cob para montar texto C a partir de
+      *    campos COBOL.
+            MOVE SPACES TO WS-CONN-STRING
+            MOVE 1 TO WS-CONN-STRING-PTR
+            STRING "host=" DELIMITED BY SIZE
+                   WS-CONN-HOST DELIMITED BY SPACE
+                   " dbname=" DELIMITED BY SIZE
+                   WS-CONN-DBNAME DELIMITED BY SPACE
+                   " user=" DELIMITED BY SIZE
+                   WS-CONN-USER DELIMITED BY SPACE
+                   " password=" DELIMITED BY SIZE
+                   WS-CONN-PASSWORD DELIMITED BY SPACE
+                   INTO WS-CONN-STRING
+                   WITH POINTER WS-CONN-STRING-PTR
+            END-STRING
+            MOVE X"00" TO WS-CONN-STRING(WS-CONN-STRING-PTR:1).
+
+         QUERY-RTN.
+            IF WS-CONN-OK NOT = "S"
+               MOVE -1 TO WS-QUERY-STATUS
+            ELSE
+               PERFORM FIND-QUERY-TEXT-END
+               MOVE X"00" TO WS-QUERY-TEXT(WS-QUERY-TEXT-PTR:1)
+
+               CALL "PQexec" USING BY VALUE WS-CONN-HANDLE
+                  BY REFERENCE WS-QUERY-TEXT
+                  RETURNING WS-QUERY-HANDLE
+
+               CALL "PQresultStatus" USING BY VALUE WS-QUERY-HANDLE
+                  RETURNING WS-QUERY-STATUS
+
+               CALL "PQclear" USING BY VALUE WS-QUERY-HANDLE
+            END-IF.
+
+         FIND-QUERY-TEXT-END.
+      *    Acha o ultimo caractere nao-branco do texto da query. Ao
+      *    contrario de BUILD-CONN-STRING, o SQL tem espacos internos
+      *    legitimos entre palavras - TALLYING BEFORE INITIAL SPACE
+      *    cortaria a query logo apos a primeira palavra.
+            MOVE 200 TO WS-QUERY-TEXT-PTR
+            PERFORM SCAN-QUERY-TEXT-BACK
+               UNTIL WS-QUERY-TEXT-PTR < 1
+               OR WS-QUERY-TEXT(WS-QUERY-TEXT-PTR:1) NOT = SPACE
+            ADD 1 TO WS-QUERY-TEXT-PTR.
+
+         SCAN-QUERY-TEXT-BACK.
+            SUBTRACT 1 FROM WS-QUERY-TEXT-PTR.
+
+         DISCONNECT-RTN.
+            IF WS-CONN-OK = "S"
+               CALL "PQfinish" USING BY VALUE WS-CONN-HANDLE
+               MOVE NULL TO WS-CONN-HANDLE
+               MOVE "N" TO WS-CONN-OK
+               DISPLAY "#Conexao libpq encerrada"
+            END-IF.
