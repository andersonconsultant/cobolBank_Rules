@@ -0,0 +1,149 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Batch Program
+      *
+      *  End-of-day close over sessions_pool: clears every session left
+      *  idle at close of business (same heartbeat-age test REAP-SESS
+      *  uses, so a session still active when the job runs survives)
+      *  and leaves a one-line count in log_cobol, the same way
+      *  REAP-SESS reports what it removed.
+      ******************************************************************
+         IDENTIFICATION              DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 EOD-CLOSE.
+         AUTHOR.                     TSH.
+         DATE-WRITTEN.               2026-08-09.
+
+      ******************************************************************
+         ENVIRONMENT                 DIVISION.
+      ******************************************************************
+         CONFIGURATION              SECTION.
+         SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+         DATA                        DIVISION.
+      ******************************************************************
+         WORKING-STORAGE             SECTION.
+         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01  DBNAME                  PIC  X(30) VALUE SPACE.
+         01  USERNAME                PIC  X(30) VALUE SPACE.
+         01  PASSWD                  PIC  X(10) VALUE SPACE.
+         01  SQLCODE-PASS       PIC S9(9) COMP-5.
+         01  SQLSTATE-PASS      PIC X(5).
+         01  SQLERRMC-PASS      PIC X(70).
+
+      *    Quantas sessoes ainda estavam abertas quando o fechamento
+      *    do dia rodou.
+         01  WS-EOD-CLOSED-COUNT     PIC 9(9) VALUE 0.
+
+      *    So fecha sessoes cujo ultimo heartbeat seja mais antigo que
+      *    esta janela - protege sessoes genuinamente ativas no instante
+      *    em que o job de fechamento roda.
+         01  WS-EOD-IDLE-MINUTES     PIC 9(6) VALUE 30.
+
+         EXEC SQL END DECLARE SECTION END-EXEC.
+
+         01  WS-EOD-IDLE-ENV        PIC X(6)  VALUE SPACES.
+         01  WS-DB-STARTED          PIC X(1)  VALUE "N".
+         01  WS-UTIL-DISP           PIC X(1)  VALUE SPACE.
+
+         01  WS-LOG-DATA.
+             05  WS-LOG-SESSION-ID     PIC X(10) VALUE SPACES.
+             05  WS-LOG-COMPONENT      PIC X(10) VALUE "EODCLOSE".
+             05  WS-LOG-ACTION         PIC X(20) VALUE "EOD-CLOSE".
+             05  WS-LOG-STATUS         PIC X(10) VALUE SPACES.
+             05  WS-LOG-RESPONSE-TIME  PIC 9(6)  VALUE 0.
+             05  WS-LOG-MESSAGE        PIC X(100) VALUE SPACES.
+             05  WS-LOG-ENDPOINT       PIC X(50) VALUE SPACES.
+             05  WS-LOG-METHOD         PIC X(6)  VALUE SPACES.
+             05  WS-LOG-VALUE          PIC S9(10)V99 VALUE 0.
+
+         EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+         PROCEDURE                   DIVISION.
+      ******************************************************************
+         MAIN-RTN.
+            PERFORM LOAD-EOD-IDLE-THRESHOLD
+            PERFORM START-SQL
+            IF WS-DB-STARTED = "S"
+               PERFORM CLOSE-OPEN-SESSIONS
+               PERFORM FIM-PROGRAMA
+            END-IF
+            STOP RUN.
+
+         LOAD-EOD-IDLE-THRESHOLD.
+      *    Limiar configuravel via variavel de ambiente; mantem 30 min
+      *    se ela nao estiver definida ou vier invalida.
+            ACCEPT WS-EOD-IDLE-ENV FROM ENVIRONMENT
+               "EOD_SESSION_IDLE_MINUTES"
+            IF WS-EOD-IDLE-ENV IS NUMERIC AND
+               WS-EOD-IDLE-ENV NOT = SPACES
+               MOVE WS-EOD-IDLE-ENV TO WS-EOD-IDLE-MINUTES
+            END-IF.
+
+         START-SQL.
+      *    CONNECT
+            MOVE "cobolbd"   TO   DBNAME
+            ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+            ACCEPT PASSWD   FROM ENVIRONMENT "DB_PASSWORD"
+
+            EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE "S" TO WS-DB-STARTED
+            END-IF.
+
+         CLOSE-OPEN-SESSIONS.
+      *    Remove de sessions_pool as sessoes cujo ultimo heartbeat
+      *    esta mais velho que WS-EOD-IDLE-MINUTES - mesma logica do
+      *    REAP-SESS, so que rodando no fechamento do dia; uma sessao
+      *    genuinamente ativa no instante do job sobrevive.
+            EXEC SQL
+               DELETE FROM sessions_pool
+               WHERE updated_at < (now() -
+                  (:WS-EOD-IDLE-MINUTES || ' minutes')::interval)
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               EXEC SQL
+                  ROLLBACK
+               END-EXEC
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE SQLERRD(3) TO WS-EOD-CLOSED-COUNT
+               EXEC SQL
+                  COMMIT
+               END-EXEC
+               DISPLAY "#Fechamento do dia: sessoes encerradas = "
+                  WS-EOD-CLOSED-COUNT
+
+               MOVE "OK" TO WS-LOG-STATUS
+               MOVE WS-EOD-CLOSED-COUNT TO WS-LOG-VALUE
+               STRING "sessoes encerradas no fechamento do dia: "
+                  WS-EOD-CLOSED-COUNT DELIMITED BY SIZE
+                  INTO WS-LOG-MESSAGE
+               CALL "LOGINSERT" USING WS-LOG-DATA
+            END-IF.
+
+         FIM-PROGRAMA.
+      *    DISCONNECT from database
+            IF WS-DB-STARTED = "S"
+               EXEC SQL
+                  DISCONNECT ALL
+               END-EXEC
+            END-IF.
