@@ -0,0 +1,142 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Batch Program
+      *
+      *  Retention/archival purge for log_cobol - removes rows older
+      *  than the configured retention window, the same DELETE-based
+      *  cleanup REAP-SESS.cbl already does for sessions_pool (no
+      *  separate archive table exists anywhere in this schema, so
+      *  "archival" here means bounding how long log_cobol grows, not
+      *  copying rows elsewhere first).
+      ******************************************************************
+         IDENTIFICATION              DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 LOG-RETAIN.
+         AUTHOR.                     TSH.
+         DATE-WRITTEN.               2026-08-09.
+
+      ******************************************************************
+         ENVIRONMENT                 DIVISION.
+      ******************************************************************
+         CONFIGURATION              SECTION.
+         SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+         DATA                        DIVISION.
+      ******************************************************************
+         WORKING-STORAGE             SECTION.
+         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01  DBNAME                  PIC  X(30) VALUE SPACE.
+         01  USERNAME                PIC  X(30) VALUE SPACE.
+         01  PASSWD                  PIC  X(10) VALUE SPACE.
+         01  SQLCODE-PASS       PIC S9(9) COMP-5.
+         01  SQLSTATE-PASS      PIC X(5).
+         01  SQLERRMC-PASS      PIC X(70).
+
+      *    Janela de retencao, em dias, configuravel por ambiente.
+         01  WS-RETENTION-DAYS       PIC 9(6) VALUE 90.
+         01  WS-PURGED-COUNT         PIC 9(9) VALUE 0.
+
+         EXEC SQL END DECLARE SECTION END-EXEC.
+
+         01  WS-DB-STARTED          PIC X(1)  VALUE "N".
+         01  WS-RETENTION-ENV       PIC X(6)  VALUE SPACES.
+         01  WS-UTIL-DISP           PIC X(1)  VALUE SPACE.
+
+         01  WS-LOG-DATA.
+             05  WS-LOG-SESSION-ID     PIC X(10) VALUE SPACES.
+             05  WS-LOG-COMPONENT      PIC X(10) VALUE "LOGRETAIN".
+             05  WS-LOG-ACTION         PIC X(20) VALUE "RETENTION".
+             05  WS-LOG-STATUS         PIC X(10) VALUE SPACES.
+             05  WS-LOG-RESPONSE-TIME  PIC 9(6)  VALUE 0.
+             05  WS-LOG-MESSAGE        PIC X(100) VALUE SPACES.
+             05  WS-LOG-ENDPOINT       PIC X(50) VALUE SPACES.
+             05  WS-LOG-METHOD         PIC X(6)  VALUE SPACES.
+             05  WS-LOG-VALUE          PIC S9(10)V99 VALUE 0.
+
+         EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+         PROCEDURE                   DIVISION.
+      ******************************************************************
+         MAIN-RTN.
+            PERFORM LOAD-RETENTION-POLICY
+            PERFORM START-SQL
+            IF WS-DB-STARTED = "S"
+               PERFORM PURGE-OLD-LOGS
+               PERFORM FIM-PROGRAMA
+            END-IF
+            STOP RUN.
+
+         LOAD-RETENTION-POLICY.
+      *    Janela configuravel via variavel de ambiente; mantem 90 dias
+      *    se ela nao estiver definida ou vier invalida.
+            ACCEPT WS-RETENTION-ENV FROM ENVIRONMENT
+               "LOG_RETENTION_DAYS"
+            IF WS-RETENTION-ENV IS NUMERIC AND
+               WS-RETENTION-ENV NOT = SPACES
+               MOVE WS-RETENTION-ENV TO WS-RETENTION-DAYS
+            END-IF.
+
+         START-SQL.
+      *    CONNECT
+            MOVE "cobolbd"   TO   DBNAME
+            ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+            ACCEPT PASSWD   FROM ENVIRONMENT "DB_PASSWORD"
+
+            EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE "S" TO WS-DB-STARTED
+            END-IF.
+
+         PURGE-OLD-LOGS.
+      *    Remove qualquer linha de log_cobol mais antiga que a janela
+      *    de retencao configurada.
+            EXEC SQL
+               DELETE FROM log_cobol
+               WHERE created_at < (now() -
+                  (:WS-RETENTION-DAYS || ' days')::interval)
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               EXEC SQL
+                  ROLLBACK
+               END-EXEC
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE SQLERRD(3) TO WS-PURGED-COUNT
+               EXEC SQL
+                  COMMIT
+               END-EXEC
+               DISPLAY "#Linhas de log_cobol removidas (retencao de "
+                  WS-RETENTION-DAYS " dias): " WS-PURGED-COUNT
+
+               MOVE "OK" TO WS-LOG-STATUS
+               MOVE WS-PURGED-COUNT TO WS-LOG-VALUE
+               MOVE "Purga de retencao de log_cobol concluida"
+                  TO WS-LOG-MESSAGE
+               CALL "LOGINSERT" USING WS-LOG-DATA
+            END-IF.
+
+         FIM-PROGRAMA.
+      *    DISCONNECT from database
+            IF WS-DB-STARTED = "S"
+               EXEC SQL
+                  DISCONNECT ALL
+               END-EXEC
+            END-IF.
