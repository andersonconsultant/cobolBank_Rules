@@ -0,0 +1,170 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Batch Program
+      *
+      *  Orphan-session report over sessions_pool - the registry lives
+      *  in this one table (the ins_session_pool name from the old,
+      *  never-integrated PARAM.CBL fragment was superseded by
+      *  REGISTER-SESSION.cbl, which writes to sessions_pool like every
+      *  other program - so there is no second registry left to merge).
+      *  Lists every sessions_pool row whose backend pid is no longer
+      *  a live PostgreSQL backend, i.e. the engine that owned it ended
+      *  without going through the normal teardown path.
+      ******************************************************************
+         IDENTIFICATION              DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 ORPHAN-RPT.
+         AUTHOR.                     TSH.
+         DATE-WRITTEN.               2026-08-09.
+
+      ******************************************************************
+         ENVIRONMENT                 DIVISION.
+      ******************************************************************
+         CONFIGURATION              SECTION.
+         SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+         DATA                        DIVISION.
+      ******************************************************************
+         WORKING-STORAGE             SECTION.
+         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01  DBNAME                  PIC  X(30) VALUE SPACE.
+         01  USERNAME                PIC  X(30) VALUE SPACE.
+         01  PASSWD                  PIC  X(10) VALUE SPACE.
+         01  SQLCODE-PASS       PIC S9(9) COMP-5.
+         01  SQLSTATE-PASS      PIC X(5).
+         01  SQLERRMC-PASS      PIC X(70).
+
+      *    Uma linha orfa: id (pid) e ha quanto tempo esta na pool.
+         01  WS-ORPHAN-ID            PIC 9(9).
+         01  WS-ORPHAN-AGE-MIN       PIC 9(9)V99.
+
+         EXEC SQL END DECLARE SECTION END-EXEC.
+
+         01  WS-DB-STARTED          PIC X(1)  VALUE "N".
+         01  WS-ORPHAN-EOF          PIC X(1)  VALUE "N".
+         01  WS-ORPHAN-COUNT        PIC 9(9)  VALUE 0.
+         01  WS-UTIL-DISP           PIC X(1)  VALUE SPACE.
+
+         01  WS-LOG-DATA.
+             05  WS-LOG-SESSION-ID     PIC X(10) VALUE SPACES.
+             05  WS-LOG-COMPONENT      PIC X(10) VALUE "ORPHANRPT".
+             05  WS-LOG-ACTION         PIC X(20) VALUE "ORPHANREPORT".
+             05  WS-LOG-STATUS         PIC X(10) VALUE SPACES.
+             05  WS-LOG-RESPONSE-TIME  PIC 9(6)  VALUE 0.
+             05  WS-LOG-MESSAGE        PIC X(100) VALUE SPACES.
+             05  WS-LOG-ENDPOINT       PIC X(50) VALUE SPACES.
+             05  WS-LOG-METHOD         PIC X(6)  VALUE SPACES.
+             05  WS-LOG-VALUE          PIC S9(10)V99 VALUE 0.
+
+         EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+         PROCEDURE                   DIVISION.
+      ******************************************************************
+         MAIN-RTN.
+            PERFORM START-SQL
+            IF WS-DB-STARTED = "S"
+               PERFORM PRINT-REPORT
+               PERFORM FIM-PROGRAMA
+            END-IF
+            STOP RUN.
+
+         START-SQL.
+      *    CONNECT
+            MOVE "cobolbd"   TO   DBNAME
+            ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+            ACCEPT PASSWD   FROM ENVIRONMENT "DB_PASSWORD"
+
+            EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE "S" TO WS-DB-STARTED
+            END-IF.
+
+         PRINT-REPORT.
+            DISPLAY "=================================================="
+            DISPLAY " RELATORIO DE SESSOES ORFAS - SESSIONS_POOL"
+            DISPLAY "=================================================="
+            DISPLAY "     ID       IDADE (MIN)"
+            DISPLAY "--------------------------------------------------"
+
+      *    Orfa = linha em sessions_pool cujo backend ja nao existe mais
+      *    em pg_stat_activity - o processo caiu sem passar pelo
+      *    encerramento normal da sessao.
+            EXEC SQL
+               DECLARE ORPHAN-CUR CURSOR FOR
+               SELECT id, EXTRACT(EPOCH FROM (now() - updated_at)) / 60
+               FROM sessions_pool sp
+               WHERE NOT EXISTS (
+                  SELECT 1 FROM pg_stat_activity psa
+                  WHERE psa.pid = sp.id
+               )
+               ORDER BY sp.updated_at
+            END-EXEC
+
+            EXEC SQL
+               OPEN ORPHAN-CUR
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE "N" TO WS-ORPHAN-EOF
+               PERFORM FETCH-ORPHAN-ROW UNTIL WS-ORPHAN-EOF = "Y"
+               EXEC SQL
+                  CLOSE ORPHAN-CUR
+               END-EXEC
+            END-IF
+
+            DISPLAY "=================================================="
+            DISPLAY " Total de sessoes orfas: " WS-ORPHAN-COUNT
+
+            MOVE "OK" TO WS-LOG-STATUS
+            MOVE WS-ORPHAN-COUNT TO WS-LOG-VALUE
+            MOVE "Relatorio de sessoes orfas concluido"
+               TO WS-LOG-MESSAGE
+            CALL "LOGINSERT" USING WS-LOG-DATA.
+
+         FETCH-ORPHAN-ROW.
+            EXEC SQL
+               FETCH ORPHAN-CUR
+               INTO :WS-ORPHAN-ID, :WS-ORPHAN-AGE-MIN
+            END-EXEC
+
+            IF SQLCODE = 100
+               MOVE "Y" TO WS-ORPHAN-EOF
+            ELSE IF SQLCODE NOT = ZERO
+               MOVE "Y" TO WS-ORPHAN-EOF
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               ADD 1 TO WS-ORPHAN-COUNT
+               DISPLAY " " WS-ORPHAN-ID "     " WS-ORPHAN-AGE-MIN
+            END-IF.
+
+         FIM-PROGRAMA.
+      *    DISCONNECT from database
+            IF WS-DB-STARTED = "S"
+               EXEC SQL
+                  DISCONNECT ALL
+               END-EXEC
+            END-IF.
