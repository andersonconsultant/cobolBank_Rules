@@ -0,0 +1,178 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Batch Program
+      *
+      *  Connection pool dashboard, aggregated from sessions_pool
+      ******************************************************************
+         IDENTIFICATION              DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 POOL-DASH.
+         AUTHOR.                     TSH.
+         DATE-WRITTEN.               2026-08-09.
+
+      ******************************************************************
+         ENVIRONMENT                 DIVISION.
+      ******************************************************************
+         CONFIGURATION              SECTION.
+         SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+         DATA                        DIVISION.
+      ******************************************************************
+         WORKING-STORAGE             SECTION.
+         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01  DBNAME                  PIC  X(30) VALUE SPACE.
+         01  USERNAME                PIC  X(30) VALUE SPACE.
+         01  PASSWD                  PIC  X(10) VALUE SPACE.
+         01  SQLCODE-PASS       PIC S9(9) COMP-5.
+         01  SQLSTATE-PASS      PIC X(5).
+         01  SQLERRMC-PASS      PIC X(70).
+
+      *    Totais do topo do painel - sessoes ativas e a idade da mais
+      *    antiga ainda na pool.
+         01  WS-POOL-COUNT          PIC 9(9).
+         01  WS-POOL-OLDEST-SECS    PIC 9(9).
+
+      *    Uma linha do painel: sessao, papel, ultimo comando visto e
+      *    ha quanto tempo o heartbeat dessa sessao nao e atualizado.
+         01  WS-POOL-ID             PIC 9(5).
+         01  WS-POOL-ROLE           PIC X(10).
+         01  WS-POOL-LAST-CMD       PIC X(10).
+         01  WS-POOL-CMD-COUNT      PIC 9(9).
+         01  WS-POOL-IDLE-SECS      PIC 9(9).
+
+         EXEC SQL END DECLARE SECTION END-EXEC.
+
+         01  WS-DB-STARTED          PIC X(1)  VALUE "N".
+         01  WS-POOL-EOF            PIC X(1)  VALUE "N".
+         01  WS-UTIL-DISP           PIC X(1)  VALUE SPACE.
+
+         EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+         PROCEDURE                   DIVISION.
+      ******************************************************************
+         MAIN-RTN.
+            PERFORM START-SQL
+            IF WS-DB-STARTED = "S"
+               PERFORM PRINT-TOTALS
+               PERFORM PRINT-DASHBOARD
+               PERFORM FIM-PROGRAMA
+            END-IF
+            STOP RUN.
+
+         START-SQL.
+      *    CONNECT
+            MOVE "cobolbd"   TO   DBNAME
+            ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+            ACCEPT PASSWD   FROM ENVIRONMENT "DB_PASSWORD"
+
+            EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE "S" TO WS-DB-STARTED
+            END-IF.
+
+         PRINT-TOTALS.
+      *    Sessoes ativas e a idade da conexao mais antiga ainda aberta -
+      *    o operador ve de longe se a pool esta crescendo sem reciclar.
+            EXEC SQL
+               SELECT COUNT(*),
+                      COALESCE(EXTRACT(EPOCH FROM
+                         (now() - MIN(created_at)))::int, 0)
+               INTO :WS-POOL-COUNT, :WS-POOL-OLDEST-SECS
+               FROM sessions_pool
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               DISPLAY "==============================================="
+               DISPLAY " PAINEL DO POOL DE CONEXOES - SESSIONS_POOL"
+               DISPLAY "==============================================="
+               DISPLAY " Sessoes ativas.......: " WS-POOL-COUNT
+               DISPLAY " Sessao mais antiga...: " WS-POOL-OLDEST-SECS
+                  " segundo(s)"
+            END-IF.
+
+         PRINT-DASHBOARD.
+            DISPLAY "--------------------------------------------------"
+            DISPLAY "   ID    PAPEL      ULTIMO CMD   QTD CMDS  OCIOSA "
+               "HA (s)"
+            DISPLAY "--------------------------------------------------"
+
+            EXEC SQL
+               DECLARE POOL-DASH-CUR CURSOR FOR
+               SELECT id, role, last_command,
+                      COALESCE(command_count, 0),
+                      COALESCE(EXTRACT(EPOCH FROM
+                         (now() - updated_at))::int, 0)
+               FROM sessions_pool
+               ORDER BY id
+            END-EXEC
+
+            EXEC SQL
+               OPEN POOL-DASH-CUR
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE "N" TO WS-POOL-EOF
+               PERFORM FETCH-POOL-ROW UNTIL WS-POOL-EOF = "Y"
+               EXEC SQL
+                  CLOSE POOL-DASH-CUR
+               END-EXEC
+            END-IF
+
+            DISPLAY "=================================================".
+
+         FETCH-POOL-ROW.
+            EXEC SQL
+               FETCH POOL-DASH-CUR
+               INTO :WS-POOL-ID, :WS-POOL-ROLE, :WS-POOL-LAST-CMD,
+                    :WS-POOL-CMD-COUNT, :WS-POOL-IDLE-SECS
+            END-EXEC
+
+            IF SQLCODE = 100
+               MOVE "Y" TO WS-POOL-EOF
+            ELSE IF SQLCODE NOT = ZERO
+               MOVE "Y" TO WS-POOL-EOF
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               DISPLAY " " WS-POOL-ID " " WS-POOL-ROLE " "
+                  WS-POOL-LAST-CMD " " WS-POOL-CMD-COUNT " "
+                  WS-POOL-IDLE-SECS
+            END-IF.
+
+         FIM-PROGRAMA.
+      *    DISCONNECT from database
+            IF WS-DB-STARTED = "S"
+               EXEC SQL
+                  DISCONNECT ALL
+               END-EXEC
+            END-IF.
