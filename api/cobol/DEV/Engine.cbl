@@ -16,9 +16,21 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    Arquivo opcional de comandos - usado no lugar do console
+      *    quando CMD_FILE estiver definido no ambiente, para rodar
+      *    o mesmo conjunto de comandos em lote, sem operador.
+           SELECT CMD-FILE ASSIGN TO WS-CMD-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE SECTION.
+       FD  CMD-FILE.
+       01  CMD-FILE-LINE           PIC X(10).
+
        WORKING-STORAGE             SECTION.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE SPACE.
@@ -26,19 +38,100 @@
        01  PASSWD                  PIC  X(10) VALUE SPACE.
        01  SALDO-RESULT           PIC 9(10)V99 VALUE 0.
        01  TRANSFER-RESULT        PIC X(500) VALUE SPACES.
+      *    Linha de extrato lida pelo cursor - substitui o
+      *    antigo TRANSFER-RESULT de 500 bytes, que truncava extratos longos.
+       01  WS-EXT-DATA            PIC X(10).
+       01  WS-EXT-DESCRICAO       PIC X(60).
+       01  WS-EXT-VALOR           PIC S9(10)V99.
+       01  WS-EXT-SALDO           PIC S9(10)V99.
+      *    Periodo do extrato - quando em branco, get_transfer()
+      *    continua devolvendo apenas as ultimas transacoes, como antes.
+       01  WS-EXT-DATA-DE         PIC X(10) VALUE SPACES.
+       01  WS-EXT-DATA-ATE        PIC X(10) VALUE SPACES.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+       01  WS-EXTRATO-EOF         PIC X(1) VALUE "N".
+
+      *    Locale de exibicao - lido uma vez no startup, decide se
+      *    SALDO-RESULT/valores do extrato aparecem com virgula (BRL,
+      *    o padrao compilado via DECIMAL-POINT IS COMMA) ou com ponto
+      *    decimal (USD), sem precisar recompilar o binario.
+       01  WS-LOCALE              PIC X(3) VALUE "BRL".
+       01  WS-FMT-AMOUNT-IN       PIC S9(10)V99 VALUE 0.
+       01  WS-FMT-AMOUNT-EDIT     PIC -(9)9,99.
+       01  WS-FMT-AMOUNT-OUT      PIC X(15) VALUE SPACES.
+       01  WS-EXT-VALOR-DISPLAY   PIC X(15) VALUE SPACES.
+       01  WS-EXT-SALDO-DISPLAY   PIC X(15) VALUE SPACES.
+
        01  WS-CMD                 PIC X(10) VALUE SPACE.
        01  WS-DB-STARTED          PIC X(1)  VALUE "N".
 
+      *    Modo batch - comandos vindos de CMD-FILE em vez do console.
+       01  WS-CMD-FILE-PATH       PIC X(100) VALUE SPACES.
+       01  WS-BATCH-MODE          PIC X(1) VALUE "N".
+       01  WS-CMD-FILE-EOF        PIC X(1) VALUE "N".
+
+      *    Dados encaminhados ao LOG-INSERT a cada falha de SQL
+       01  WS-LOG-DATA.
+           05  WS-LOG-SESSION-ID     PIC X(10).
+           05  WS-LOG-COMPONENT      PIC X(10) VALUE "ENGINE".
+           05  WS-LOG-ACTION         PIC X(20).
+           05  WS-LOG-STATUS         PIC X(10) VALUE "ERROR".
+           05  WS-LOG-RESPONSE-TIME  PIC 9(6)  VALUE 0.
+           05  WS-LOG-MESSAGE        PIC X(100).
+           05  WS-LOG-ENDPOINT       PIC X(50) VALUE SPACES.
+           05  WS-LOG-METHOD         PIC X(6)  VALUE SPACES.
+           05  WS-LOG-VALUE          PIC S9(10)V99 VALUE 0.
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
+           PERFORM LOAD-LOCALE
+           PERFORM CHECK-BATCH-MODE
            PERFORM WAIT-CMD.
 
+       LOAD-LOCALE.
+      *    LOCALE=USD troca a formatacao para ponto decimal; qualquer
+      *    outro valor (ou variavel ausente) mantem o padrao BRL de
+      *    virgula ja compilado via DECIMAL-POINT IS COMMA.
+           ACCEPT WS-LOCALE FROM ENVIRONMENT "LOCALE"
+           IF WS-LOCALE NOT = "USD"
+              MOVE "BRL" TO WS-LOCALE
+           END-IF.
+
+       FORMAT-AMOUNT.
+      *    Converte WS-FMT-AMOUNT-IN para texto de exibicao, aplicando
+      *    o separador decimal do locale corrente sobre o mesmo valor,
+      *    em vez de depender so do DECIMAL-POINT compilado no binario.
+           MOVE WS-FMT-AMOUNT-IN TO WS-FMT-AMOUNT-EDIT
+           MOVE WS-FMT-AMOUNT-EDIT TO WS-FMT-AMOUNT-OUT
+           IF WS-LOCALE = "USD"
+              INSPECT WS-FMT-AMOUNT-OUT CONVERTING "," TO "."
+           END-IF.
+
+       CHECK-BATCH-MODE.
+      *    CMD_FILE definido no ambiente liga o modo batch - os
+      *    comandos passam a vir do arquivo, linha a linha, em vez
+      *    do console, para rodar de madrugada sem operador.
+           ACCEPT WS-CMD-FILE-PATH FROM ENVIRONMENT "CMD_FILE"
+           IF WS-CMD-FILE-PATH NOT = SPACES
+              MOVE "S" TO WS-BATCH-MODE
+              OPEN INPUT CMD-FILE
+           END-IF.
+
+       READ-CMD-FROM-FILE.
+           READ CMD-FILE
+              AT END
+                 MOVE "Y" TO WS-CMD-FILE-EOF
+                 MOVE "EXIT" TO WS-CMD
+              NOT AT END
+                 MOVE CMD-FILE-LINE TO WS-CMD
+                 DISPLAY "#Comando lido do arquivo: " WS-CMD
+           END-READ.
+
        MENU-HELP.
            DISPLAY SPACE
            DISPLAY "=== COMANDOS DISPONIVEIS ==="
@@ -54,9 +147,12 @@
        START-SQL.
       *    CONNECT
            MOVE "cobolbd"   TO   DBNAME
-           MOVE "server"    TO   USERNAME
-           MOVE "pwdbd123" TO   PASSWD
-           
+
+      *    Usuario e senha do banco vem do vault de segredos - nao ficam
+      *    mais escritos em claro aqui, do mesmo jeito que Enginev3.cbl
+      *    ja busca via GETCREDS.
+           CALL "GETCREDS" USING USERNAME, PASSWD
+
            EXEC SQL
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
            END-EXEC
@@ -71,9 +167,13 @@
            PERFORM WAIT-CMD.
 
        WAIT-CMD.
-           DISPLAY "#Digite o comando: - Digite HELP para ajuda"
-           ACCEPT WS-CMD
-           
+           IF WS-BATCH-MODE = "S"
+              PERFORM READ-CMD-FROM-FILE
+           ELSE
+              DISPLAY "#Digite o comando: - Digite HELP para ajuda"
+              ACCEPT WS-CMD
+           END-IF
+
            IF WS-CMD = "START"
               IF WS-DB-STARTED = "S"
                  DISPLAY "Banco ja esta conectado"
@@ -118,19 +218,63 @@
            IF SQLCODE NOT = ZERO
               PERFORM ERROR-RTN
            ELSE
-              DISPLAY "saldo\" SALDO-RESULT
+              MOVE SALDO-RESULT TO WS-FMT-AMOUNT-IN
+              PERFORM FORMAT-AMOUNT
+              DISPLAY "saldo\" WS-FMT-AMOUNT-OUT
            END-IF.
 
        GET-EXTRATO.
-      *    Execute SELECT get_transfer()
+      *    Periodo opcional - ENTER em branco mantem o
+      *    comportamento antigo de "ultimas transacoes".
+           DISPLAY "Data inicial (AAAA-MM-DD) ou ENTER: "
+           ACCEPT WS-EXT-DATA-DE
+           DISPLAY "Data final   (AAAA-MM-DD) ou ENTER: "
+           ACCEPT WS-EXT-DATA-ATE
+
+      *    Abre o cursor sobre get_transfer() e busca linha a linha, em vez
+      *    de concentrar o extrato inteiro em um unico campo de 500 bytes
+      *    que truncava extratos longos.
            EXEC SQL
-               SELECT get_transfer() INTO :TRANSFER-RESULT
+               DECLARE EXTRATO-CUR CURSOR FOR
+               SELECT tr_data, tr_descricao, tr_valor, tr_saldo
+               FROM get_transfer(:WS-EXT-DATA-DE, :WS-EXT-DATA-ATE)
+           END-EXEC
+
+           EXEC SQL
+               OPEN EXTRATO-CUR
            END-EXEC
 
            IF SQLCODE NOT = ZERO
               PERFORM ERROR-RTN
            ELSE
-              DISPLAY "transfer\" TRANSFER-RESULT
+              MOVE "N" TO WS-EXTRATO-EOF
+              PERFORM FETCH-EXTRATO-ROW UNTIL WS-EXTRATO-EOF = "Y"
+              EXEC SQL
+                  CLOSE EXTRATO-CUR
+              END-EXEC
+           END-IF.
+
+       FETCH-EXTRATO-ROW.
+           EXEC SQL
+               FETCH EXTRATO-CUR
+               INTO :WS-EXT-DATA, :WS-EXT-DESCRICAO, :WS-EXT-VALOR,
+                    :WS-EXT-SALDO
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE "Y" TO WS-EXTRATO-EOF
+           ELSE IF SQLCODE NOT = ZERO
+              MOVE "Y" TO WS-EXTRATO-EOF
+              PERFORM ERROR-RTN
+           ELSE
+              MOVE WS-EXT-VALOR TO WS-FMT-AMOUNT-IN
+              PERFORM FORMAT-AMOUNT
+              MOVE WS-FMT-AMOUNT-OUT TO WS-EXT-VALOR-DISPLAY
+              MOVE WS-EXT-SALDO TO WS-FMT-AMOUNT-IN
+              PERFORM FORMAT-AMOUNT
+              MOVE WS-FMT-AMOUNT-OUT TO WS-EXT-SALDO-DISPLAY
+              DISPLAY "transfer\" WS-EXT-DATA "\" WS-EXT-DESCRICAO "\"
+                 WS-EXT-VALOR-DISPLAY "\" WS-EXT-SALDO-DISPLAY
            END-IF.
 
        FIM-PROGRAMA.
@@ -142,7 +286,11 @@
                DISPLAY "0\"
                DISPLAY "#Conexao com o banco finalizada"
            END-IF
-           
+
+           IF WS-BATCH-MODE = "S"
+              CLOSE CMD-FILE
+           END-IF
+
            STOP RUN.
 
       ******************************************************************
@@ -153,16 +301,27 @@
            EVALUATE SQLCODE
               WHEN  +10
                  DISPLAY "Record not found"
+                 MOVE "NOT_FOUND" TO WS-LOG-STATUS
               WHEN  -01
                  DISPLAY "Connection failed"
+                 MOVE "CONN_LOST" TO WS-LOG-STATUS
               WHEN  -20
                  DISPLAY "Internal error"
+                 MOVE "INTERNAL"  TO WS-LOG-STATUS
               WHEN  -30
                  DISPLAY "PostgreSQL error"
                  DISPLAY "ERRCODE: "  SQLSTATE
                  DISPLAY SQLERRMC
+                 MOVE "PGERROR"   TO WS-LOG-STATUS
               WHEN  OTHER
                  DISPLAY "Undefined error"
                  DISPLAY "ERRCODE: "  SQLSTATE
                  DISPLAY SQLERRMC
-           END-EVALUATE. 
\ No newline at end of file
+                 MOVE "ERROR"     TO WS-LOG-STATUS
+           END-EVALUATE
+
+      *    Encaminha toda falha de SQL para log_cobol, em vez de deixar o
+      *    erro visivel apenas para quem estiver acompanhando o console.
+           MOVE WS-CMD   TO WS-LOG-ACTION
+           MOVE SQLERRMC TO WS-LOG-MESSAGE
+           CALL "LOGINSERT" USING WS-LOG-DATA. 
\ No newline at end of file
