@@ -0,0 +1,202 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Batch Program
+      *
+      *  Reconciliation between saldo() and the running balance exposed
+      *  by get_transfer(), so drift between the two is caught here
+      *  instead of by a customer looking at a wrong statement.
+      ******************************************************************
+         IDENTIFICATION              DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 RECONCILE.
+         AUTHOR.                     TSH.
+         DATE-WRITTEN.               2026-08-08.
+
+      ******************************************************************
+         ENVIRONMENT                 DIVISION.
+      ******************************************************************
+         CONFIGURATION              SECTION.
+         SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+         DATA                        DIVISION.
+      ******************************************************************
+         WORKING-STORAGE             SECTION.
+         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01  DBNAME                  PIC  X(30) VALUE SPACE.
+         01  USERNAME                PIC  X(30) VALUE SPACE.
+         01  PASSWD                  PIC  X(10) VALUE SPACE.
+         01  SQLCODE-PASS       PIC S9(9) COMP-5.
+         01  SQLSTATE-PASS      PIC X(5).
+         01  SQLERRMC-PASS      PIC X(70).
+
+      *    Saldo reportado pela funcao saldo() e as duas versoes do
+      *    saldo derivadas do historico de get_transfer().
+         01  WS-REC-SALDO            PIC S9(10)V99 VALUE 0.
+         01  WS-REC-SOMA-TRANSACOES  PIC S9(10)V99 VALUE 0.
+         01  WS-REC-ULTIMO-SALDO     PIC S9(10)V99 VALUE 0.
+
+         01  WS-EXT-DATA             PIC X(10).
+         01  WS-EXT-DESCRICAO        PIC X(60).
+         01  WS-EXT-VALOR            PIC S9(10)V99.
+         01  WS-EXT-SALDO            PIC S9(10)V99.
+         01  WS-EXT-DATA-DE          PIC X(10) VALUE SPACES.
+         01  WS-EXT-DATA-ATE         PIC X(10) VALUE SPACES.
+
+         EXEC SQL END DECLARE SECTION END-EXEC.
+
+         01  WS-DATE-DE-ENV         PIC X(10) VALUE SPACES.
+         01  WS-DATE-ATE-ENV        PIC X(10) VALUE SPACES.
+
+         01  WS-DB-STARTED          PIC X(1)  VALUE "N".
+         01  WS-EXTRATO-EOF         PIC X(1)  VALUE "N".
+         01  WS-REC-DIVERGENCE      PIC X(1)  VALUE "N".
+         01  WS-UTIL-DISP           PIC X(1)  VALUE SPACE.
+
+         01  WS-LOG-DATA.
+             05  WS-LOG-SESSION-ID     PIC X(10).
+             05  WS-LOG-COMPONENT      PIC X(10) VALUE "RECONCILE".
+             05  WS-LOG-ACTION         PIC X(20) VALUE "RECONCILE".
+             05  WS-LOG-STATUS         PIC X(10).
+             05  WS-LOG-RESPONSE-TIME  PIC 9(6)  VALUE 0.
+             05  WS-LOG-MESSAGE        PIC X(100).
+             05  WS-LOG-ENDPOINT       PIC X(50) VALUE SPACES.
+             05  WS-LOG-METHOD         PIC X(6)  VALUE SPACES.
+             05  WS-LOG-VALUE          PIC S9(10)V99 VALUE 0.
+
+         EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+         PROCEDURE                   DIVISION.
+      ******************************************************************
+         MAIN-RTN.
+            PERFORM LOAD-DATE-RANGE
+            PERFORM START-SQL
+            IF WS-DB-STARTED = "S"
+               PERFORM RECONCILE-BALANCE
+               PERFORM FIM-PROGRAMA
+            END-IF
+            STOP RUN.
+
+         LOAD-DATE-RANGE.
+      *    Faixa de datas configuravel via variavel de ambiente; sem
+      *    elas o reconcile roda sem limite (equivalente ao historico
+      *    inteiro de get_transfer), ja que este job nao tem operador
+      *    para informar as datas como o Engine faz.
+            ACCEPT WS-DATE-DE-ENV FROM ENVIRONMENT
+               "RECONCILE_DATE_DE"
+            ACCEPT WS-DATE-ATE-ENV FROM ENVIRONMENT
+               "RECONCILE_DATE_ATE"
+            IF WS-DATE-DE-ENV NOT = SPACES
+               MOVE WS-DATE-DE-ENV TO WS-EXT-DATA-DE
+            END-IF
+            IF WS-DATE-ATE-ENV NOT = SPACES
+               MOVE WS-DATE-ATE-ENV TO WS-EXT-DATA-ATE
+            END-IF.
+
+         START-SQL.
+      *    CONNECT
+            MOVE "cobolbd"   TO   DBNAME
+            ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+            ACCEPT PASSWD   FROM ENVIRONMENT "DB_PASSWORD"
+
+            EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS, WS-UTIL-DISP
+            ELSE
+               MOVE "S" TO WS-DB-STARTED
+            END-IF.
+
+         RECONCILE-BALANCE.
+            EXEC SQL
+               SELECT saldo() INTO :WS-REC-SALDO
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS, WS-UTIL-DISP
+            ELSE
+               EXEC SQL
+                  DECLARE RECONCILE-CUR CURSOR FOR
+                  SELECT tr_data, tr_descricao, tr_valor, tr_saldo
+                  FROM get_transfer(:WS-EXT-DATA-DE, :WS-EXT-DATA-ATE)
+               END-EXEC
+
+               EXEC SQL
+                  OPEN RECONCILE-CUR
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                  MOVE SQLCODE TO SQLCODE-PASS
+                  MOVE SQLSTATE TO SQLSTATE-PASS
+                  MOVE SQLERRMC TO SQLERRMC-PASS
+                  CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                     SQLERRMC-PASS, WS-UTIL-DISP
+               ELSE
+                  MOVE "N" TO WS-EXTRATO-EOF
+                  PERFORM FETCH-RECONCILE-ROW UNTIL WS-EXTRATO-EOF = "Y"
+                  EXEC SQL
+                     CLOSE RECONCILE-CUR
+                  END-EXEC
+                  PERFORM COMPARE-BALANCES
+               END-IF
+            END-IF.
+
+         FETCH-RECONCILE-ROW.
+            EXEC SQL
+               FETCH RECONCILE-CUR
+               INTO :WS-EXT-DATA, :WS-EXT-DESCRICAO, :WS-EXT-VALOR,
+                    :WS-EXT-SALDO
+            END-EXEC
+
+            IF SQLCODE = 100
+               MOVE "Y" TO WS-EXTRATO-EOF
+            ELSE IF SQLCODE NOT = ZERO
+               MOVE "Y" TO WS-EXTRATO-EOF
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS, WS-UTIL-DISP
+            ELSE
+               ADD WS-EXT-VALOR TO WS-REC-SOMA-TRANSACOES
+               MOVE WS-EXT-SALDO TO WS-REC-ULTIMO-SALDO
+            END-IF.
+
+         COMPARE-BALANCES.
+            DISPLAY "#Saldo informado por saldo(): " WS-REC-SALDO
+            DISPLAY "#Saldo acumulado no extrato : " WS-REC-ULTIMO-SALDO
+
+            IF WS-REC-SALDO NOT = WS-REC-ULTIMO-SALDO
+               MOVE "Y" TO WS-REC-DIVERGENCE
+            END-IF
+
+            IF WS-REC-DIVERGENCE = "Y"
+               DISPLAY "#DIVERGENCIA DETECTADA ENTRE SALDO E EXTRATO"
+               MOVE "DIVERGENT" TO WS-LOG-STATUS
+               MOVE WS-REC-SALDO TO WS-LOG-VALUE
+               STRING "saldo=" WS-REC-SALDO " extrato="
+                  WS-REC-ULTIMO-SALDO DELIMITED BY SIZE
+                  INTO WS-LOG-MESSAGE
+               CALL "LOGINSERT" USING WS-LOG-DATA
+            ELSE
+               DISPLAY "#Saldo e extrato conferem"
+            END-IF.
+
+         FIM-PROGRAMA.
+      *    DISCONNECT from database
+            IF WS-DB-STARTED = "S"
+               EXEC SQL
+                  DISCONNECT ALL
+               END-EXEC
+            END-IF.
