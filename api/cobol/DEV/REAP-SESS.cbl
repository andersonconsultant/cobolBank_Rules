@@ -0,0 +1,119 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Batch Program
+      *
+      *  Stale-session reaper for sessions_pool
+      ******************************************************************
+         IDENTIFICATION              DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 REAP-SESS.
+         AUTHOR.                     TSH.
+         DATE-WRITTEN.               2026-08-08.
+
+      ******************************************************************
+         ENVIRONMENT                 DIVISION.
+      ******************************************************************
+         CONFIGURATION              SECTION.
+         SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+         DATA                        DIVISION.
+      ******************************************************************
+         WORKING-STORAGE             SECTION.
+         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01  DBNAME                  PIC  X(30) VALUE SPACE.
+         01  USERNAME                PIC  X(30) VALUE SPACE.
+         01  PASSWD                  PIC  X(10) VALUE SPACE.
+         01  SQLCODE-PASS       PIC S9(9) COMP-5.
+         01  SQLSTATE-PASS      PIC X(5).
+         01  SQLERRMC-PASS      PIC X(70).
+
+      *    Limiar, em minutos, acima do qual uma sessao e considerada morta.
+         01  WS-STALE-MINUTES        PIC 9(6) VALUE 30.
+         01  WS-REAPED-COUNT         PIC 9(9) VALUE 0.
+
+         EXEC SQL END DECLARE SECTION END-EXEC.
+
+         01  WS-DB-STARTED          PIC X(1)  VALUE "N".
+         01  WS-THRESHOLD-ENV       PIC X(6)  VALUE SPACES.
+         01  WS-UTIL-DISP           PIC X(1)  VALUE SPACE.
+
+         EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+         PROCEDURE                   DIVISION.
+      ******************************************************************
+         MAIN-RTN.
+            PERFORM LOAD-THRESHOLD
+            PERFORM START-SQL
+            IF WS-DB-STARTED = "S"
+               PERFORM REAP-STALE-SESSIONS
+               PERFORM FIM-PROGRAMA
+            END-IF
+            STOP RUN.
+
+         LOAD-THRESHOLD.
+      *    Limiar configuravel via variavel de ambiente; mantem 30 min se
+      *    ela nao estiver definida ou vier invalida.
+            ACCEPT WS-THRESHOLD-ENV FROM ENVIRONMENT
+               "SESSION_STALE_MINUTES"
+            IF WS-THRESHOLD-ENV IS NUMERIC AND
+               WS-THRESHOLD-ENV NOT = SPACES
+               MOVE WS-THRESHOLD-ENV TO WS-STALE-MINUTES
+            END-IF.
+
+         START-SQL.
+      *    CONNECT
+            MOVE "cobolbd"   TO   DBNAME
+            ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+            ACCEPT PASSWD   FROM ENVIRONMENT "DB_PASSWORD"
+
+            EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE "S" TO WS-DB-STARTED
+            END-IF.
+
+         REAP-STALE-SESSIONS.
+      *    Remove da pool qualquer sessao cujo ultimo heartbeat (updated_at,
+      *    atualizado por UPD-SQL) seja mais antigo que o limiar configurado.
+            EXEC SQL
+               DELETE FROM sessions_pool
+               WHERE updated_at < (now() -
+                  (:WS-STALE-MINUTES || ' minutes')::interval)
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               EXEC SQL
+                  ROLLBACK
+               END-EXEC
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE SQLERRD(3) TO WS-REAPED-COUNT
+               EXEC SQL
+                  COMMIT
+               END-EXEC
+               DISPLAY "#Sessoes removidas da pool: " WS-REAPED-COUNT
+            END-IF.
+
+         FIM-PROGRAMA.
+      *    DISCONNECT from database
+            IF WS-DB-STARTED = "S"
+               EXEC SQL
+                  DISCONNECT ALL
+               END-EXEC
+            END-IF.
