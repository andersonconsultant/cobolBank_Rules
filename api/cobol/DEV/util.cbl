@@ -2,31 +2,61 @@
         PROGRAM-ID. util.
 
         DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01  WS-LOG-DATA.
+            05  WS-LOG-SESSION-ID     PIC X(10).
+            05  WS-LOG-COMPONENT      PIC X(10) VALUE "UTIL".
+            05  WS-LOG-ACTION         PIC X(20) VALUE "SQLERROR".
+            05  WS-LOG-STATUS         PIC X(10).
+            05  WS-LOG-RESPONSE-TIME  PIC 9(6)  VALUE 0.
+            05  WS-LOG-MESSAGE        PIC X(100).
+            05  WS-LOG-ENDPOINT       PIC X(50) VALUE SPACES.
+            05  WS-LOG-METHOD         PIC X(6)  VALUE SPACES.
+            05  WS-LOG-VALUE          PIC S9(10)V99 VALUE 0.
+
         LINKAGE SECTION.
         01  LK-SQLCODE     PIC S9(9) COMP-5.
         01  LK-SQLSTATE    PIC X(5).
         01  LK-SQLERRMC    PIC X(70).
+        01  LK-DISPOSITION PIC X(1).
 
-        PROCEDURE DIVISION USING LK-SQLCODE, LK-SQLSTATE, LK-SQLERRMC.
+        PROCEDURE DIVISION USING LK-SQLCODE, LK-SQLSTATE, LK-SQLERRMC,
+                 LK-DISPOSITION.
 
             DISPLAY "*** SQL ERROR ***"
             DISPLAY "SQLCODE: " LK-SQLCODE
 
+      *     LK-DISPOSITION diz ao chamador o que fazer com o erro: "R"
+      *     significa conexao perdida, vale a pena reconectar; "D" e
+      *     erro de dado/negocio, basta reportar e seguir.
+            MOVE "D" TO LK-DISPOSITION
+
             EVALUATE LK-SQLCODE
                 WHEN +10
                     DISPLAY "Record not found"
+                    MOVE "NOT_FOUND" TO WS-LOG-STATUS
                 WHEN -1
                     DISPLAY "Connection failed"
+                    MOVE "CONN_LOST" TO WS-LOG-STATUS
+                    MOVE "R" TO LK-DISPOSITION
                 WHEN -20
                     DISPLAY "Internal error"
+                    MOVE "INTERNAL"  TO WS-LOG-STATUS
                 WHEN -30
                     DISPLAY "PostgreSQL error"
                     DISPLAY "ERRCODE: "  LK-SQLSTATE
                     DISPLAY LK-SQLERRMC
+                    MOVE "PGERROR"   TO WS-LOG-STATUS
                 WHEN OTHER
                     DISPLAY "Undefined error"
                     DISPLAY "ERRCODE: "  LK-SQLSTATE
                     DISPLAY LK-SQLERRMC
-            END-EVALUATE.
+                    MOVE "ERROR"     TO WS-LOG-STATUS
+            END-EVALUATE
+
+      *     Encaminha toda falha de SQL para log_cobol, em vez de deixar o
+      *     erro visivel apenas no console de quem estiver acompanhando.
+            MOVE LK-SQLERRMC TO WS-LOG-MESSAGE
+            CALL "LOGINSERT" USING WS-LOG-DATA
 
             EXIT PROGRAM.
