@@ -29,6 +29,14 @@
        01  WS-STOP                 PIC  X VALUE SPACE.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+      *    Locale de exibicao - lido uma vez no startup, decide se
+      *    SALDO-RESULT aparece com virgula (BRL, o padrao compilado
+      *    via DECIMAL-POINT IS COMMA) ou com ponto decimal (USD).
+       01  WS-LOCALE               PIC X(3) VALUE "BRL".
+       01  WS-FMT-AMOUNT-IN        PIC S9(10)V99 VALUE 0.
+       01  WS-FMT-AMOUNT-EDIT      PIC -(9)9,99.
+       01  WS-FMT-AMOUNT-OUT       PIC X(15) VALUE SPACES.
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
       ******************************************************************
@@ -36,12 +44,16 @@
       ******************************************************************
        MAIN-RTN.
       *DISPLAY "*** TEST CONNECT STARTED ***".
-           
+           PERFORM LOAD-LOCALE.
+
       *    CONNECT
            MOVE "cobolbd"   TO   DBNAME.
-           MOVE "server"    TO   USERNAME.
-           MOVE "pwdbd123" TO   PASSWD.
-           
+
+      *    Usuario e senha do banco vem do vault de segredos - nao ficam
+      *    mais escritos em claro aqui, do mesmo jeito que Enginev3.cbl
+      *    ja busca via GETCREDS.
+           CALL "GETCREDS" USING USERNAME, PASSWD.
+
            EXEC SQL
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
            END-EXEC.
@@ -61,14 +73,39 @@
            IF SQLCODE NOT = ZERO
               PERFORM ERROR-RTN
            ELSE
-              DISPLAY "saldo\" SALDO-RESULT
+              MOVE SALDO-RESULT TO WS-FMT-AMOUNT-IN
+              PERFORM FORMAT-AMOUNT
+              DISPLAY "saldo\" WS-FMT-AMOUNT-OUT
            END-IF.
-           
+
            DISPLAY "Pressione ENTER para encerrar..."
            ACCEPT WS-STOP.
            
            STOP RUN.
 
+      ******************************************************************
+       LOAD-LOCALE.
+      ******************************************************************
+      *    LOCALE=USD troca a formatacao para ponto decimal; qualquer
+      *    outro valor (ou variavel ausente) mantem o padrao BRL de
+      *    virgula ja compilado via DECIMAL-POINT IS COMMA.
+           ACCEPT WS-LOCALE FROM ENVIRONMENT "LOCALE".
+           IF WS-LOCALE NOT = "USD"
+              MOVE "BRL" TO WS-LOCALE
+           END-IF.
+
+      ******************************************************************
+       FORMAT-AMOUNT.
+      ******************************************************************
+      *    Converte WS-FMT-AMOUNT-IN para texto de exibicao, aplicando
+      *    o separador decimal do locale corrente sobre o mesmo valor,
+      *    em vez de depender so do DECIMAL-POINT compilado no binario.
+           MOVE WS-FMT-AMOUNT-IN TO WS-FMT-AMOUNT-EDIT.
+           MOVE WS-FMT-AMOUNT-EDIT TO WS-FMT-AMOUNT-OUT.
+           IF WS-LOCALE = "USD"
+              INSPECT WS-FMT-AMOUNT-OUT CONVERTING "," TO "."
+           END-IF.
+
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
