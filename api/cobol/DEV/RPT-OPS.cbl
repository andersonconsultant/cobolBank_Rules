@@ -0,0 +1,145 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Batch Program
+      *
+      *  Daily operations report, aggregated from log_cobol
+      ******************************************************************
+         IDENTIFICATION              DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 RPT-OPS.
+         AUTHOR.                     TSH.
+         DATE-WRITTEN.               2026-08-08.
+
+      ******************************************************************
+         ENVIRONMENT                 DIVISION.
+      ******************************************************************
+         CONFIGURATION              SECTION.
+         SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+         DATA                        DIVISION.
+      ******************************************************************
+         WORKING-STORAGE             SECTION.
+         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01  DBNAME                  PIC  X(30) VALUE SPACE.
+         01  USERNAME                PIC  X(30) VALUE SPACE.
+         01  PASSWD                  PIC  X(10) VALUE SPACE.
+         01  SQLCODE-PASS       PIC S9(9) COMP-5.
+         01  SQLSTATE-PASS      PIC X(5).
+         01  SQLERRMC-PASS      PIC X(70).
+
+      *    Uma linha agregada do relatorio: componente/acao/status e o
+      *    tempo medio de resposta observado nessa combinacao.
+         01  WS-RPT-COMPONENT       PIC X(10).
+         01  WS-RPT-ACTION          PIC X(20).
+         01  WS-RPT-STATUS          PIC X(10).
+         01  WS-RPT-COUNT           PIC 9(9).
+         01  WS-RPT-AVG-RESPONSE    PIC 9(9)V99.
+
+         EXEC SQL END DECLARE SECTION END-EXEC.
+
+         01  WS-DB-STARTED          PIC X(1)  VALUE "N".
+         01  WS-RPT-EOF             PIC X(1)  VALUE "N".
+         01  WS-UTIL-DISP           PIC X(1)  VALUE SPACE.
+
+         EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+         PROCEDURE                   DIVISION.
+      ******************************************************************
+         MAIN-RTN.
+            PERFORM START-SQL
+            IF WS-DB-STARTED = "S"
+               PERFORM PRINT-REPORT
+               PERFORM FIM-PROGRAMA
+            END-IF
+            STOP RUN.
+
+         START-SQL.
+      *    CONNECT
+            MOVE "cobolbd"   TO   DBNAME
+            ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+            ACCEPT PASSWD   FROM ENVIRONMENT "DB_PASSWORD"
+
+            EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE "S" TO WS-DB-STARTED
+            END-IF.
+
+         PRINT-REPORT.
+            DISPLAY "=================================================="
+            DISPLAY " RELATORIO DIARIO DE OPERACOES - LOG_COBOL"
+            DISPLAY "=================================================="
+            DISPLAY " COMPONENTE  ACAO                STATUS    QTD  "
+               "TEMPO MEDIO"
+            DISPLAY "--------------------------------------------------"
+
+            EXEC SQL
+               DECLARE RPT-OPS-CUR CURSOR FOR
+               SELECT component, action, status,
+                      COUNT(*), AVG(response_time)
+               FROM log_cobol
+               GROUP BY component, action, status
+               ORDER BY component, action, status
+            END-EXEC
+
+            EXEC SQL
+               OPEN RPT-OPS-CUR
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE "N" TO WS-RPT-EOF
+               PERFORM FETCH-RPT-ROW UNTIL WS-RPT-EOF = "Y"
+               EXEC SQL
+                  CLOSE RPT-OPS-CUR
+               END-EXEC
+            END-IF
+
+            DISPLAY "=================================================".
+
+         FETCH-RPT-ROW.
+            EXEC SQL
+               FETCH RPT-OPS-CUR
+               INTO :WS-RPT-COMPONENT, :WS-RPT-ACTION, :WS-RPT-STATUS,
+                    :WS-RPT-COUNT, :WS-RPT-AVG-RESPONSE
+            END-EXEC
+
+            IF SQLCODE = 100
+               MOVE "Y" TO WS-RPT-EOF
+            ELSE IF SQLCODE NOT = ZERO
+               MOVE "Y" TO WS-RPT-EOF
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               DISPLAY " " WS-RPT-COMPONENT " " WS-RPT-ACTION " "
+                  WS-RPT-STATUS " " WS-RPT-COUNT " " WS-RPT-AVG-RESPONSE
+            END-IF.
+
+         FIM-PROGRAMA.
+      *    DISCONNECT from database
+            IF WS-DB-STARTED = "S"
+               EXEC SQL
+                  DISCONNECT ALL
+               END-EXEC
+            END-IF.
