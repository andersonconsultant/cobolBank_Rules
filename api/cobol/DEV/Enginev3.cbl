@@ -16,33 +16,431 @@
          SPECIAL-NAMES.
             DECIMAL-POINT IS COMMA.
 
+         INPUT-OUTPUT                SECTION.
+         FILE-CONTROL.
+      *    Arquivo opcional de comandos - usado no lugar do console
+      *    quando CMD_FILE estiver definido no ambiente, para rodar
+      *    o mesmo conjunto de comandos em lote, sem operador.
+            SELECT CMD-FILE ASSIGN TO WS-CMD-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Arquivo de checkpoint - grava o ultimo comando concluido e
+      *    o pid da conexao, para uma sessao derrubada no meio do
+      *    expediente retomar de onde parou em vez de repetir START.
+            SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+      *    Exportacao opcional do extrato em CSV, para o pessoal da
+      *    agencia abrir a planilha em vez de ler pelo terminal.
+            SELECT CSV-EXTRATO-FILE ASSIGN TO WS-CSV-EXTRATO-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+      *    Arquivo de extrato permanente - toda consulta a EXTRATO e
+      *    sempre gravada aqui, alem do DISPLAY no console, para uma
+      *    consulta de "o que foi mostrado a este cliente" nao depender
+      *    do scrollback do terminal.
+            SELECT STATEMENT-FILE ASSIGN TO WS-STATEMENT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-FILE-STATUS.
+
       ******************************************************************
          DATA                        DIVISION.
       ******************************************************************
+         FILE SECTION.
+         FD  CMD-FILE.
+         01  CMD-FILE-LINE           PIC X(10).
+
+         FD  CHECKPOINT-FILE.
+         01  CHECKPOINT-LINE         PIC X(40).
+
+         FD  CSV-EXTRATO-FILE.
+         01  CSV-EXTRATO-LINE        PIC X(120).
+
+         FD  STATEMENT-FILE.
+         01  STATEMENT-LINE          PIC X(150).
+
          WORKING-STORAGE             SECTION.
          EXEC SQL BEGIN DECLARE SECTION END-EXEC.
          01  DBNAME                  PIC  X(30) VALUE SPACE.
          01  USERNAME                PIC  X(30) VALUE SPACE.
          01  PASSWD                  PIC  X(10) VALUE SPACE.
-         01  SALDO-RESULT           PIC 9(10)V99 VALUE 0.
+      *    Assinado - saldo() pode devolver negativo (conta no vermelho)
+      *    e um campo sem sinal nao conseguia nem representar isso.
+         01  SALDO-RESULT           PIC S9(10)V99 VALUE 0.
          01  TRANSFER-RESULT        PIC X(500) VALUE SPACES.
          01  WS-CONN-PID            PIC 9(5) VALUE 0.
          01  SQLCODE-PASS       PIC S9(9) COMP-5.
          01  SQLSTATE-PASS      PIC X(5).
          01  SQLERRMC-PASS      PIC X(70).
 
+      *    Campos da transferencia
+         01  WS-FROM-ACCOUNT        PIC 9(10) VALUE 0.
+         01  WS-TO-ACCOUNT          PIC 9(10) VALUE 0.
+         01  WS-TRANSFER-AMOUNT     PIC 9(10)V99 VALUE 0.
+         01  WS-TRANSFER-STATUS     PIC X(20) VALUE SPACES.
+
+      *    Guarda de envio duplicado - repete a mesma origem/destino/valor
+      *    dentro de poucos segundos e provavelmente e um duplo-clique no
+      *    caixa eletronico, nao uma segunda transferencia de verdade.
+         01  WS-LAST-XFER-FROM      PIC 9(10) VALUE 0.
+         01  WS-LAST-XFER-TO        PIC 9(10) VALUE 0.
+         01  WS-LAST-XFER-AMOUNT    PIC 9(10)V99 VALUE 0.
+         01  WS-LAST-XFER-SECS      PIC 9(9) VALUE 0.
+         01  WS-DUP-WINDOW-SECONDS  PIC 9(4) VALUE 5.
+         01  WS-DUP-XFER-OK         PIC X(1) VALUE "S".
+
+      *    Mesma guarda de duplo-clique do TRANSFER, uma para PIX (por
+      *    conta/chave/valor) e outra para deposito/retirada (por
+      *    valor, ja que post_deposit()/post_withdraw() operam sempre
+      *    sobre a conta da propria sessao).
+         01  WS-LAST-PIX-FROM       PIC 9(10) VALUE 0.
+         01  WS-LAST-PIX-KEY        PIC X(40) VALUE SPACES.
+         01  WS-LAST-PIX-AMOUNT     PIC 9(10)V99 VALUE 0.
+         01  WS-LAST-PIX-SECS       PIC 9(9) VALUE 0.
+         01  WS-DUP-PIX-OK          PIC X(1) VALUE "S".
+
+         01  WS-LAST-WITHDRAW-AMOUNT PIC 9(10)V99 VALUE 0.
+         01  WS-LAST-WITHDRAW-SECS   PIC 9(9) VALUE 0.
+         01  WS-DUP-WITHDRAW-OK      PIC X(1) VALUE "S".
+
+      *    Campos de deposito/retirada
+         01  WS-CASH-AMOUNT         PIC 9(10)V99 VALUE 0.
+         01  WS-CASH-STATUS         PIC X(20) VALUE SPACES.
+
+      *    Campos do PIX - debito/credito instantaneo em uma unica
+      *    chamada, com o registro do comprovante feito via LOG-INSERT.
+         01  WS-PIX-FROM-ACCOUNT    PIC 9(10) VALUE 0.
+         01  WS-PIX-TO-KEY          PIC X(40) VALUE SPACES.
+         01  WS-PIX-AMOUNT          PIC 9(10)V99 VALUE 0.
+         01  WS-PIX-STATUS          PIC X(20) VALUE SPACES.
+
+      *    Campos do estorno - desfaz uma transacao ja postada, informada
+      *    pelo numero de referencia devolvido no comprovante original.
+         01  WS-REVERSAL-REF        PIC X(20) VALUE SPACES.
+         01  WS-REVERSAL-STATUS     PIC X(20) VALUE SPACES.
+
+      *    Linha de extrato lida pelo cursor - substitui o
+      *    antigo TRANSFER-RESULT de 500 bytes, que truncava extratos longos.
+         01  WS-EXT-DATA            PIC X(10).
+         01  WS-EXT-DESCRICAO       PIC X(60).
+         01  WS-EXT-VALOR           PIC S9(10)V99.
+         01  WS-EXT-SALDO           PIC S9(10)V99.
+
+      *    Periodo do extrato - quando em branco, get_transfer()
+      *    continua devolvendo apenas as ultimas transacoes, como antes.
+         01  WS-EXT-DATA-DE         PIC X(10) VALUE SPACES.
+         01  WS-EXT-DATA-ATE        PIC X(10) VALUE SPACES.
+
+      *    Contagem de sessoes ativas para o controle de admissao
+         01  WS-SESSION-COUNT       PIC 9(9) VALUE 0.
+
+      *    Conta consultada por SALDO/EXTRATO - digitada a cada comando,
+      *    assim uma mesma sessao pode consultar contas diferentes em vez
+      *    de ficar presa a "a" conta.
+         01  WS-ACCOUNT-NUMBER      PIC 9(10) VALUE 0.
+
+      *    Copia de WS-CMD utilizavel como host variable - o UPDATE do
+      *    heartbeat agora grava tambem o ultimo comando da sessao.
+         01  WS-CMD-HV              PIC X(10) VALUE SPACES.
+
+      *    Verificacao do contrato das funcoes do banco - texto do tipo
+      *    devolvido por saldo()/get_usr() e indicador de conjunto de
+      *    get_transfer(), conferidos uma vez no START-SQL.
+         01  WS-CHK-TYPE            PIC X(60) VALUE SPACES.
+         01  WS-CHK-RETSET          PIC X(1)  VALUE SPACE.
+
+      *    Total apurado pelo TILL-RECONCILE - soma de depositos menos
+      *    retiradas gravados em log_cobol para o pid desta sessao.
+         01  WS-TILL-SESSION-ID     PIC X(10) VALUE SPACES.
+         01  WS-TILL-TOTAL          PIC S9(10)V99 VALUE 0.
+
          EXEC SQL END DECLARE SECTION END-EXEC.
 
+      *    Valor/saldo do extrato ja formatados por FORMAT-AMOUNT, no
+      *    separador decimal do locale corrente, para a linha exibida
+      *    no console e gravada no CSV.
+         01  WS-EXT-VALOR-DISPLAY   PIC X(15) VALUE SPACES.
+         01  WS-EXT-SALDO-DISPLAY   PIC X(15) VALUE SPACES.
+
+      *    Valor digitado, aceito com sinal para permitir detectar negativos
+      *    antes de mover para o campo sem sinal usado na chamada ao banco.
+         01  WS-CASH-AMOUNT-IN      PIC S9(10)V99 VALUE 0.
+      *    PIC 9(10)V99 comporta no maximo 9999999999,99
+         01  WS-CASH-AMOUNT-MAX     PIC 9(10)V99 VALUE 9999999999,99.
+         01  WS-CASH-VALID          PIC X(1) VALUE "N".
+         01  WS-EXTRATO-EOF         PIC X(1) VALUE "N".
+
          01  WS-CMD                 PIC X(10) VALUE SPACE.
          01  WS-DB-STARTED          PIC X(1)  VALUE "N".
 
+      *    Suporte a comandos com argumento na mesma linha (ex:
+      *    "SALDO 12345") - WS-CMD-LINE guarda a linha inteira digitada
+      *    ou lida do arquivo de lote, WS-CMD-ARGS o que sobra depois
+      *    da primeira palavra.
+         01  WS-CMD-LINE            PIC X(40) VALUE SPACES.
+         01  WS-CMD-ARGS            PIC X(29) VALUE SPACES.
+
+      *    Controle de STATUS/WHOAMI - horario de conexao e
+      *    horario do ultimo comando, ambos no formato HHMMSSmm do TIME.
+         01  WS-CONN-START-TIME     PIC 9(8) VALUE 0.
+         01  WS-LAST-ACTIVITY-TIME  PIC 9(8) VALUE 0.
+         01  WS-PREV-ACTIVITY-TIME  PIC 9(8) VALUE 0.
+         01  WS-IDLE-SECONDS        PIC 9(9) VALUE 0.
+         01  WS-CONN-AGE-SECONDS    PIC 9(9) VALUE 0.
+
+      *    Campos auxiliares para converter HHMMSSmm em segundos corridos.
+         01  WS-TIME-ARG            PIC 9(8).
+         01  WS-TIME-HH             PIC 9(2).
+         01  WS-TIME-MM             PIC 9(2).
+         01  WS-TIME-SS             PIC 9(2).
+         01  WS-TIME-TOTAL-SECS     PIC 9(9).
+         01  WS-PREV-ACTIVITY-SECS  PIC 9(9).
+         01  WS-NOW-ACTIVITY-SECS   PIC 9(9).
+
+      *    Retentativa com backoff para o CONNECT
+         01  WS-CONN-RETRY-COUNT    PIC 9(2) VALUE 0.
+         01  WS-CONN-RETRY-MAX      PIC 9(2) VALUE 3.
+         01  WS-CONN-RETRY-DELAY    PIC 9(4) VALUE 2.
+
+      *    Controle de admissao de sessoes concorrentes
+         01  WS-MAX-SESSIONS        PIC 9(9) VALUE 50.
+
+      *    Teto de cheque especial - saldo negativo alem deste valor
+      *    dispara o alerta mais grave em CHECK-OVERDRAFT.
+         01  WS-OVERDRAFT-LIMIT     PIC S9(10)V99 VALUE -500,00.
+         01  WS-MAX-SESSIONS-ENV    PIC X(9) VALUE SPACES.
+
+      *    Teto diario de debito por sessao - acumulado em memoria a
+      *    cada TRANSFER/WITHDRAW/PIX bem sucedido; zera a cada nova
+      *    conexao, como o expediente de um caixa.
+         01  WS-DAILY-DEBIT-LIMIT   PIC 9(10)V99 VALUE 5000,00.
+         01  WS-DAILY-DEBIT-TOTAL   PIC 9(10)V99 VALUE 0.
+         01  WS-DAILY-CANDIDATE-AMT PIC 9(10)V99 VALUE 0.
+         01  WS-DAILY-PROJECTED-AMT PIC 9(10)V99 VALUE 0.
+         01  WS-DAILY-LIMIT-OK      PIC X(1) VALUE "S".
+         01  WS-DAILY-LIMIT-ENV     PIC X(13) VALUE SPACES.
+
+      *    Disposicao devolvida por util.cbl a cada erro de SQL: "R"
+      *    pede reconexao, "D" indica que basta reportar o erro.
+         01  WS-UTIL-DISP           PIC X(1) VALUE SPACE.
+
+      *    Modo batch - comandos vindos de CMD-FILE em vez do console.
+         01  WS-CMD-FILE-PATH       PIC X(100) VALUE SPACES.
+         01  WS-BATCH-MODE          PIC X(1) VALUE "N".
+         01  WS-CMD-FILE-EOF        PIC X(1) VALUE "N".
+
+      *    Autenticacao do operador antes de abrir a conexao - separada
+      *    das credenciais de banco que GETCREDS busca no vault. Sem
+      *    OPERATOR_USER definida no ambiente, nenhum operador foi
+      *    cadastrado e o login fica liberado (comportamento anterior).
+         01  WS-OPERATOR-USER-ENV   PIC X(20) VALUE SPACES.
+         01  WS-OPERATOR-PASSWD-ENV PIC X(20) VALUE SPACES.
+         01  WS-OPERATOR-USER       PIC X(20) VALUE SPACES.
+         01  WS-OPERATOR-PASSWD     PIC X(20) VALUE SPACES.
+         01  WS-OPERATOR-OK         PIC X(1)  VALUE "S".
+
+      *    Checkpoint/restart - ultimo comando concluido e pid salvos
+      *    em disco a cada comando, para retomar apos uma queda.
+         01  WS-CHECKPOINT-PATH     PIC X(100) VALUE SPACES.
+         01  WS-CKPT-STATUS         PIC X(2)  VALUE SPACES.
+         01  WS-CKPT-LAST-CMD       PIC X(10) VALUE SPACES.
+         01  WS-CKPT-LAST-PID       PIC 9(5)  VALUE 0.
+
+      *    Exportacao de EXTRATO em CSV - pergunta a cada consulta se o
+      *    operador quer o arquivo, em vez de gerar um a toda chamada.
+         01  WS-CSV-EXTRATO-PATH    PIC X(100) VALUE SPACES.
+         01  WS-CSV-STATUS          PIC X(2)  VALUE SPACES.
+         01  WS-CSV-EXPORT          PIC X(1)  VALUE "N".
+
+      *    Arquivo de extrato permanente - grava sempre, nao so quando o
+      *    operador pede CSV; caminho configuravel por ambiente.
+         01  WS-STATEMENT-PATH      PIC X(100) VALUE SPACES.
+         01  WS-STMT-FILE-STATUS    PIC X(2)  VALUE SPACES.
+
+      *    Papel da sessao (TELLER/ADMIN/READONLY), gravado em
+      *    sessions_pool no connect - sem SESSION_ROLE definida no
+      *    ambiente, a sessao segue como TELLER (comportamento anterior,
+      *    onde todo comando estava liberado).
+         01  WS-SESSION-ROLE        PIC X(10) VALUE "TELLER".
+         01  WS-ROLE-OK             PIC X(1)  VALUE "S".
+
+      *    Resultado da conferencia de contrato das funcoes do banco.
+         01  WS-CHK-OK              PIC X(1)  VALUE "S".
+
+      *    Cronometro do tempo de resposta - alimenta WS-LOG-RESPONSE-TIME
+      *    em centesimos de segundo para SALDO/EXTRATO.
+         01  WS-TIMER-RAW           PIC 9(8) VALUE 0.
+         01  WS-TIMER-START-CS      PIC 9(2) VALUE 0.
+         01  WS-TIMER-END-CS        PIC 9(2) VALUE 0.
+         01  WS-TIMER-START-TOTAL   PIC 9(9) VALUE 0.
+         01  WS-TIMER-END-TOTAL     PIC 9(9) VALUE 0.
+
+      *    Locale de exibicao - lido uma vez no startup, decide se
+      *    SALDO-RESULT/valores do extrato aparecem com virgula (BRL,
+      *    o padrao compilado via DECIMAL-POINT IS COMMA) ou com ponto
+      *    decimal (USD), sem precisar recompilar o binario.
+         01  WS-LOCALE              PIC X(3) VALUE "BRL".
+         01  WS-FMT-AMOUNT-IN       PIC S9(10)V99 VALUE 0.
+         01  WS-FMT-AMOUNT-EDIT     PIC -(9)9,99.
+         01  WS-FMT-AMOUNT-OUT      PIC X(15) VALUE SPACES.
+
+      *    Moeda de exibicao do SALDO - saldo() sempre devolve o valor na
+      *    moeda em que a conta e mantida no banco (BRL); CURRENCY/FX_RATE
+      *    convertem so na hora de mostrar, sem tocar o valor gravado.
+         01  WS-CURRENCY-CODE       PIC X(3) VALUE "BRL".
+         01  WS-FX-RATE-ENV         PIC X(8) VALUE SPACES.
+         01  WS-FX-RATE             PIC 9(3)V9999 VALUE 1.
+         01  WS-SALDO-CONVERTED     PIC S9(10)V99 VALUE 0.
+
+      *    Comprovante do PIX - gravado em log_cobol pelo mesmo
+      *    LOG-INSERT que ja registra as demais acoes da sessao.
+         01  WS-LOG-DATA.
+             05  WS-LOG-SESSION-ID     PIC X(10).
+             05  WS-LOG-COMPONENT      PIC X(10) VALUE "ENGINEV3".
+             05  WS-LOG-ACTION         PIC X(20) VALUE SPACES.
+             05  WS-LOG-STATUS         PIC X(10) VALUE SPACES.
+             05  WS-LOG-RESPONSE-TIME  PIC 9(6)  VALUE 0.
+             05  WS-LOG-MESSAGE        PIC X(100) VALUE SPACES.
+             05  WS-LOG-ENDPOINT       PIC X(50) VALUE SPACES.
+             05  WS-LOG-METHOD         PIC X(6)  VALUE SPACES.
+             05  WS-LOG-VALUE          PIC S9(10)V99 VALUE 0.
+
          EXEC SQL INCLUDE SQLCA END-EXEC.
 
       ******************************************************************
          PROCEDURE                   DIVISION.
       ******************************************************************
          MAIN-RTN.
-            PERFORM WAIT-CMD.
+            PERFORM LOAD-LOCALE
+            PERFORM LOAD-CURRENCY
+            PERFORM CHECK-BATCH-MODE
+            PERFORM LOAD-CHECKPOINT
+            IF WS-CKPT-LAST-CMD NOT = SPACES
+               PERFORM OPERATOR-LOGIN
+               IF WS-OPERATOR-OK = "S"
+                  PERFORM START-SQL
+               ELSE
+                  DISPLAY "0\STATUS"
+                  DISPLAY "#Autenticacao do operador falhou - conexao "
+                     "recusada"
+                  PERFORM WAIT-CMD
+               END-IF
+            ELSE
+               PERFORM WAIT-CMD
+            END-IF.
+
+         LOAD-LOCALE.
+      *    LOCALE=USD troca a formatacao para ponto decimal; qualquer
+      *    outro valor (ou variavel ausente) mantem o padrao BRL de
+      *    virgula ja compilado via DECIMAL-POINT IS COMMA.
+            ACCEPT WS-LOCALE FROM ENVIRONMENT "LOCALE"
+            IF WS-LOCALE NOT = "USD"
+               MOVE "BRL" TO WS-LOCALE
+            END-IF.
+
+         LOAD-CURRENCY.
+      *    CURRENCY/FX_RATE convertem o saldo exibido para outra moeda -
+      *    saldo() no banco continua sempre em BRL. Sem CURRENCY definida
+      *    ou com FX_RATE ausente/invalida, a taxa fica 1 e o codigo BRL,
+      *    ou seja, SALDO mostra o mesmo valor de sempre.
+            ACCEPT WS-CURRENCY-CODE FROM ENVIRONMENT "CURRENCY"
+            IF WS-CURRENCY-CODE = SPACES
+               MOVE "BRL" TO WS-CURRENCY-CODE
+            END-IF
+
+            MOVE 1 TO WS-FX-RATE
+            IF WS-CURRENCY-CODE NOT = "BRL"
+               ACCEPT WS-FX-RATE-ENV FROM ENVIRONMENT "FX_RATE"
+               IF WS-FX-RATE-ENV IS NUMERIC AND
+                  WS-FX-RATE-ENV NOT = SPACES
+                  MOVE WS-FX-RATE-ENV TO WS-FX-RATE
+               END-IF
+            END-IF.
+
+         OPERATOR-LOGIN.
+      *    Autentica o operador antes de abrir a conexao com o banco.
+      *    Sem OPERATOR_USER cadastrada no ambiente nenhuma senha foi
+      *    exigida deste sistema ainda, entao o login segue liberado.
+      *    Em modo batch nao ha operador para perguntar, entao as
+      *    credenciais vem tambem do ambiente, do mesmo jeito que
+      *    CMD_FILE ja libera o resto do fluxo sem console.
+            MOVE "S" TO WS-OPERATOR-OK
+            ACCEPT WS-OPERATOR-USER-ENV FROM ENVIRONMENT "OPERATOR_USER"
+            IF WS-OPERATOR-USER-ENV NOT = SPACES
+               ACCEPT WS-OPERATOR-PASSWD-ENV
+                  FROM ENVIRONMENT "OPERATOR_PASSWORD"
+               IF WS-BATCH-MODE = "S"
+                  MOVE WS-OPERATOR-USER-ENV TO WS-OPERATOR-USER
+                  MOVE WS-OPERATOR-PASSWD-ENV TO WS-OPERATOR-PASSWD
+               ELSE
+                  DISPLAY "#Usuario operador: " NO ADVANCING
+                  ACCEPT WS-OPERATOR-USER
+                  DISPLAY "#Senha operador: " NO ADVANCING
+                  ACCEPT WS-OPERATOR-PASSWD
+               END-IF
+
+               IF WS-OPERATOR-USER NOT = WS-OPERATOR-USER-ENV
+                  OR WS-OPERATOR-PASSWD NOT = WS-OPERATOR-PASSWD-ENV
+                  MOVE "N" TO WS-OPERATOR-OK
+               END-IF
+            END-IF.
+
+         FORMAT-AMOUNT.
+      *    Converte WS-FMT-AMOUNT-IN para texto de exibicao, aplicando
+      *    o separador decimal do locale corrente sobre o mesmo valor,
+      *    em vez de depender so do DECIMAL-POINT compilado no binario.
+            MOVE WS-FMT-AMOUNT-IN TO WS-FMT-AMOUNT-EDIT
+            MOVE WS-FMT-AMOUNT-EDIT TO WS-FMT-AMOUNT-OUT
+            IF WS-LOCALE = "USD"
+               INSPECT WS-FMT-AMOUNT-OUT CONVERTING "," TO "."
+            END-IF.
+
+         CHECK-BATCH-MODE.
+      *    CMD_FILE definido no ambiente liga o modo batch - os
+      *    comandos passam a vir do arquivo, linha a linha, em vez
+      *    do console, para rodar de madrugada sem operador.
+            ACCEPT WS-CMD-FILE-PATH FROM ENVIRONMENT "CMD_FILE"
+            IF WS-CMD-FILE-PATH NOT = SPACES
+               MOVE "S" TO WS-BATCH-MODE
+               OPEN INPUT CMD-FILE
+            END-IF.
+
+         LOAD-CHECKPOINT.
+      *    Se existir um checkpoint de uma sessao anterior, mostra onde
+      *    ela parou e reconecta direto, em vez de exigir que o
+      *    operador digite START de novo depois de uma queda.
+            MOVE "/tmp/enginev3_checkpoint.dat" TO WS-CHECKPOINT-PATH
+            ACCEPT WS-CHECKPOINT-PATH FROM ENVIRONMENT "CHECKPOINT_FILE"
+            IF WS-CHECKPOINT-PATH = SPACES
+               MOVE "/tmp/enginev3_checkpoint.dat" TO WS-CHECKPOINT-PATH
+            END-IF
+
+            OPEN INPUT CHECKPOINT-FILE
+            IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                  AT END CONTINUE
+                  NOT AT END
+                     UNSTRING CHECKPOINT-LINE DELIMITED BY ","
+                        INTO WS-CKPT-LAST-CMD, WS-CKPT-LAST-PID
+                     DISPLAY "#Checkpoint encontrado - ultimo comando: "
+                        WS-CKPT-LAST-CMD " (pid anterior: "
+                        WS-CKPT-LAST-PID ") - reconectando"
+               END-READ
+               CLOSE CHECKPOINT-FILE
+            END-IF.
+
+         WRITE-CHECKPOINT.
+            MOVE WS-CMD TO WS-CKPT-LAST-CMD
+            MOVE WS-CONN-PID TO WS-CKPT-LAST-PID
+            OPEN OUTPUT CHECKPOINT-FILE
+            STRING WS-CKPT-LAST-CMD DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-CKPT-LAST-PID DELIMITED BY SIZE
+                   INTO CHECKPOINT-LINE
+            WRITE CHECKPOINT-LINE
+            CLOSE CHECKPOINT-FILE.
 
          MENU-HELP.
             DISPLAY SPACE
@@ -50,6 +448,16 @@
             DISPLAY "START   : Inicia conexao com o banco"
             DISPLAY "SALDO   : Consulta saldo atual"
             DISPLAY "EXTRATO : Lista ultimas transacoes"
+            DISPLAY "TRANSFER: Transfere valores entre contas"
+            DISPLAY "DEPOSIT : Deposita valor em espécie na conta"
+            DISPLAY "WITHDRAW: Retira valor em espécie da conta"
+            DISPLAY "PIX     : Transferencia instantanea com "
+               "comprovante"
+            DISPLAY "REVERSAL: Estorna uma transacao pelo numero de "
+               "referencia"
+            DISPLAY "TILLRECON: Apura o saldo de caixa da sessao"
+            DISPLAY "STATUS  : Mostra ID, inicio e tempo ocioso da "
+               "sessao"
             DISPLAY "HELP    : Mostra este menu de ajuda"
             DISPLAY "EXIT    : Finaliza o programa"
             DISPLAY "========================="
@@ -59,21 +467,48 @@
          START-SQL.
       *    CONNECT
             MOVE "cobolbd"   TO   DBNAME
-            ACCEPT USERNAME FROM ENVIRONMENT "DB_USER".
-            ACCEPT PASSWD FROM ENVIRONMENT "DB_PASSWORD".
 
-            
-            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
-            END-EXEC
-            
+      *     Usuario e senha do banco vem do vault de segredos, em vez de
+      *     variaveis de ambiente em texto claro.
+            CALL "GETCREDS" USING USERNAME, PASSWD
+            ACCEPT WS-MAX-SESSIONS-ENV FROM ENVIRONMENT "MAX_SESSIONS"
+            IF WS-MAX-SESSIONS-ENV IS NUMERIC AND
+               WS-MAX-SESSIONS-ENV NOT = SPACES
+               MOVE WS-MAX-SESSIONS-ENV TO WS-MAX-SESSIONS
+            END-IF.
+
+            ACCEPT WS-DAILY-LIMIT-ENV FROM ENVIRONMENT
+               "DAILY_DEBIT_LIMIT"
+            IF WS-DAILY-LIMIT-ENV IS NUMERIC AND
+               WS-DAILY-LIMIT-ENV NOT = SPACES
+               MOVE WS-DAILY-LIMIT-ENV TO WS-DAILY-DEBIT-LIMIT
+            END-IF
+            MOVE 0 TO WS-DAILY-DEBIT-TOTAL.
+
+      *     Papel da sessao - sem SESSION_ROLE cadastrada, todo comando
+      *     continua liberado (TELLER), como antes desta restricao existir.
+            MOVE "TELLER" TO WS-SESSION-ROLE
+            ACCEPT WS-SESSION-ROLE FROM ENVIRONMENT "SESSION_ROLE"
+            IF WS-SESSION-ROLE = SPACES
+               MOVE "TELLER" TO WS-SESSION-ROLE
+            END-IF
+            INSPECT WS-SESSION-ROLE CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+            PERFORM CONNECT-WITH-RETRY
+
             IF SQLCODE NOT = ZERO
             MOVE SQLCODE TO SQLCODE-PASS
             MOVE SQLSTATE TO SQLSTATE-PASS
             MOVE SQLERRMC TO SQLERRMC-PASS
-            CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS, SQLERRMC-PASS
+            CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+               SQLERRMC-PASS,
+                     WS-UTIL-DISP
             ELSE
                MOVE "S" TO WS-DB-STARTED
+               ACCEPT WS-CONN-START-TIME FROM TIME
+               MOVE WS-CONN-START-TIME TO WS-LAST-ACTIVITY-TIME
                   EXEC SQL
                   SELECT pg_backend_pid() INTO :WS-CONN-PID
                   END-EXEC
@@ -82,91 +517,415 @@
                   MOVE SQLCODE TO SQLCODE-PASS
                   MOVE SQLSTATE TO SQLSTATE-PASS
                   MOVE SQLERRMC TO SQLERRMC-PASS
-                  CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS, SQLERRMC-PASS
+                  CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                     SQLERRMC-PASS,
+                     WS-UTIL-DISP
                   ELSE
                      DISPLAY "1\STATUS\ID:" WS-CONN-PID
                      DISPLAY "#Conexao com o banco iniciada com sucesso"
                   END-IF
-      *     INSERT ID           
-                  EXEC SQL
-                  INSERT INTO sessions_pool(id)
-                  VALUES (pg_backend_pid())
-                  END-EXEC
+
+      *     Controle de admissao - recusa a conexao se a pool ja estiver
+      *     no limite configurado em vez de inserir sem limite algum.
                   EXEC SQL
-                  COMMIT
+                  SELECT COUNT(*) INTO :WS-SESSION-COUNT
+                  FROM sessions_pool
                   END-EXEC
 
                   IF SQLCODE NOT = ZERO
                   MOVE SQLCODE TO SQLCODE-PASS
                   MOVE SQLSTATE TO SQLSTATE-PASS
                   MOVE SQLERRMC TO SQLERRMC-PASS
-                  CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS, SQLERRMC-PASS
+                  CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                     SQLERRMC-PASS,
+                     WS-UTIL-DISP
+                  ELSE IF WS-SESSION-COUNT >= WS-MAX-SESSIONS
+                     DISPLAY "0\STATUS"
+                     DISPLAY "#Limite de sessoes concorrentes "
+                        "atingido (" WS-MAX-SESSIONS
+                        ") - conexao recusada"
+                     EXEC SQL
+                     DISCONNECT ALL
+                     END-EXEC
+                     MOVE "N" TO WS-DB-STARTED
                   ELSE
-                     DISPLAY "1\INSERT #ID IS ON BANK!" WS-CONN-PID
+      *     Registro da sessao delegado a REGISTER-SESSION - antes o
+      *     INSERT/COMMIT ficavam soltos aqui dentro do START-SQL.
+                     CALL "REGISTERSESSION" USING WS-CONN-PID,
+                        WS-SESSION-ROLE, WS-UTIL-DISP
+
+                     IF WS-UTIL-DISP NOT = "S"
+                        DISPLAY "0\STATUS"
+                        DISPLAY "#Falha ao registrar sessao em "
+                           "sessions_pool"
+                     ELSE
+                        DISPLAY "1\INSERT #ID IS ON BANK!" WS-CONN-PID
+                        PERFORM SELF-CHECK-CONTRACT
+                     END-IF
                   END-IF
 
             END-IF
             PERFORM WAIT-CMD.
 
+         SELF-CHECK-CONTRACT.
+      *    Confere, uma vez por conexao, se saldo()/get_usr()/get_transfer()
+      *    ainda devolvem os tipos que SALDO-RESULT/TRANSFER-RESULT/
+      *    EXTRATO-CUR esperam, em vez de deixar uma mudanca no banco
+      *    truncar dado em silencio.
+            MOVE "S" TO WS-CHK-OK
+
+            EXEC SQL
+               SELECT format_type(p.prorettype, NULL)
+               INTO :WS-CHK-TYPE
+               FROM pg_proc p
+               WHERE p.proname = 'saldo'
+               LIMIT 1
+            END-EXEC
+            IF SQLCODE NOT = ZERO OR WS-CHK-TYPE(1:7) NOT = "numeric"
+               MOVE "N" TO WS-CHK-OK
+               DISPLAY "#ALERTA: saldo() nao devolve mais NUMERIC ("
+                  WS-CHK-TYPE ") - confira SALDO-RESULT"
+            END-IF
+
+            MOVE SPACES TO WS-CHK-TYPE
+            EXEC SQL
+               SELECT format_type(p.prorettype, NULL)
+               INTO :WS-CHK-TYPE
+               FROM pg_proc p
+               WHERE p.proname = 'get_usr'
+               LIMIT 1
+            END-EXEC
+            IF SQLCODE = ZERO AND WS-CHK-TYPE NOT = SPACES
+               AND WS-CHK-TYPE(1:9) NOT = "character"
+               AND WS-CHK-TYPE(1:4) NOT = "text"
+               MOVE "N" TO WS-CHK-OK
+               DISPLAY "#ALERTA: get_usr() nao devolve mais texto ("
+                  WS-CHK-TYPE ") - confira TRANSFER-RESULT"
+            END-IF
+
+      *    3 argumentos - o mesmo formato que EXTRATO-CUR chama, nao os
+      *    2 argumentos usados por Engine.cbl/RECONCILE.cbl.
+            EXEC SQL
+               SELECT p.proretset::text
+               INTO :WS-CHK-RETSET
+               FROM pg_proc p
+               WHERE p.proname = 'get_transfer'
+               AND p.pronargs = 3
+               LIMIT 1
+            END-EXEC
+            IF SQLCODE NOT = ZERO OR WS-CHK-RETSET NOT = "t"
+               MOVE "N" TO WS-CHK-OK
+               DISPLAY "#ALERTA: get_transfer() nao devolve mais um "
+                  "conjunto de linhas - confira EXTRATO-CUR"
+            END-IF
+
+            IF WS-CHK-OK = "N"
+               DISPLAY "0\STATUS"
+               DISPLAY "#Contrato das funcoes do banco divergiu do "
+                  "esperado - conexao recusada"
+               EXEC SQL
+                  DISCONNECT ALL
+               END-EXEC
+               MOVE "N" TO WS-DB-STARTED
+            END-IF.
+
+         CONNECT-WITH-RETRY.
+      *    Tenta o CONNECT ate WS-CONN-RETRY-MAX vezes, com espera crescente
+      *    entre tentativas, em vez de exigir que o operador redigite START
+      *    a cada instabilidade passageira do banco.
+            MOVE 1 TO WS-CONN-RETRY-COUNT
+            PERFORM TRY-CONNECT-ONCE
+            PERFORM TRY-CONNECT-ONCE
+               UNTIL SQLCODE = ZERO
+                  OR WS-CONN-RETRY-COUNT > WS-CONN-RETRY-MAX.
+
+         TRY-CONNECT-ONCE.
+            IF WS-CONN-RETRY-COUNT > 1
+               DISPLAY "#Falha na conexao - tentativa "
+                  WS-CONN-RETRY-COUNT " de " WS-CONN-RETRY-MAX
+               IF SQLSTATE = "28000" OR SQLSTATE = "28P01"
+      *           Falha de autenticacao - a senha guardada pode ter
+      *           sido rotacionada no vault desde o ultimo START, entao
+      *           busca credenciais novas antes de tentar de novo em
+      *           vez de repetir a mesma senha vencida.
+                  DISPLAY "#Falha de autenticacao - renovando "
+                     "credenciais"
+                  CALL "GETCREDS" USING USERNAME, PASSWD
+               END-IF
+               CALL "C$SLEEP" USING WS-CONN-RETRY-DELAY
+               COMPUTE WS-CONN-RETRY-DELAY = WS-CONN-RETRY-DELAY * 2
+            END-IF
+
+            EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+            END-EXEC
+
+            ADD 1 TO WS-CONN-RETRY-COUNT.
+
+         NORMALIZE-CMD.
+      *    Aceita o comando em qualquer caixa e traduz atalhos de uma
+      *    letra para o nome completo, para nao obrigar o operador a
+      *    digitar o comando inteiro em maiusculas a cada vez.
+            INSPECT WS-CMD CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+            EVALUATE WS-CMD
+               WHEN "S"  MOVE "SALDO"    TO WS-CMD
+               WHEN "E"  MOVE "EXTRATO"  TO WS-CMD
+               WHEN "T"  MOVE "TRANSFER" TO WS-CMD
+               WHEN "D"  MOVE "DEPOSIT"  TO WS-CMD
+               WHEN "W"  MOVE "WITHDRAW" TO WS-CMD
+               WHEN "P"  MOVE "PIX"      TO WS-CMD
+               WHEN "R"  MOVE "REVERSAL" TO WS-CMD
+               WHEN "U"  MOVE "UPDATE"   TO WS-CMD
+               WHEN "H"  MOVE "HELP"     TO WS-CMD
+               WHEN "X"  MOVE "EXIT"     TO WS-CMD
+               WHEN "Q"  MOVE "EXIT"     TO WS-CMD
+               WHEN OTHER CONTINUE
+            END-EVALUATE.
+
+         READ-CMD-FROM-FILE.
+            READ CMD-FILE
+               AT END
+                  MOVE "Y" TO WS-CMD-FILE-EOF
+                  MOVE "EXIT" TO WS-CMD
+                  MOVE SPACES TO WS-CMD-ARGS
+               NOT AT END
+                  MOVE CMD-FILE-LINE TO WS-CMD-LINE
+                  PERFORM SPLIT-CMD-LINE
+                  DISPLAY "#Comando lido do arquivo: " WS-CMD-LINE
+            END-READ.
+
+         GET-ACCOUNT-ARG.
+      *    Usa o numero de conta passado junto com o comando (ex:
+      *    "SALDO 12345"), se houver - so pergunta se o operador nao
+      *    tiver informado nada na mesma linha.
+            IF WS-CMD-ARGS = SPACES
+               DISPLAY "#Numero da conta: " NO ADVANCING
+               ACCEPT WS-ACCOUNT-NUMBER
+            ELSE
+               MOVE WS-CMD-ARGS TO WS-ACCOUNT-NUMBER
+            END-IF.
+
+         SPLIT-CMD-LINE.
+      *    Primeira palavra vira o comando, o resto vira o argumento -
+      *    permite digitar "SALDO 12345" numa linha so em vez de esperar
+      *    o proximo ACCEPT interativo.
+            UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-CMD, WS-CMD-ARGS.
+
          WAIT-CMD.
-            DISPLAY "#Digite o comando: - Digite HELP para ajuda"
-            ACCEPT WS-CMD
-            
+            IF WS-BATCH-MODE = "S"
+               PERFORM READ-CMD-FROM-FILE
+            ELSE
+               DISPLAY "#Digite o comando: - Digite HELP para ajuda"
+               ACCEPT WS-CMD-LINE
+               PERFORM SPLIT-CMD-LINE
+            END-IF
+            MOVE WS-LAST-ACTIVITY-TIME TO WS-PREV-ACTIVITY-TIME
+            ACCEPT WS-LAST-ACTIVITY-TIME FROM TIME
+            PERFORM NORMALIZE-CMD
+
             IF WS-CMD = "START"
                IF WS-DB-STARTED = "S"
                   DISPLAY "1\STATUS"
                   DISPLAY "#Banco ja esta conectado"
                   PERFORM WAIT-CMD
                ELSE
-                  PERFORM START-SQL
+                  PERFORM OPERATOR-LOGIN
+                  IF WS-OPERATOR-OK = "S"
+                     PERFORM START-SQL
+                  ELSE
+                     DISPLAY "0\STATUS"
+                     DISPLAY "#Autenticacao do operador falhou - "
+                        "conexao recusada"
+                     PERFORM WAIT-CMD
+                  END-IF
                END-IF
             ELSE IF WS-CMD = "SALDO"
                IF WS-DB-STARTED = "N"
-                  DISPLAY "0\STATUS"
-                  DISPLAY "#Banco nao conectado - Digite START primeiro"
+                  PERFORM NOT-CONNECTED-RESPONSE
                   PERFORM WAIT-CMD
                ELSE
+                  PERFORM GET-ACCOUNT-ARG
                   PERFORM GET-SALDO
+                  PERFORM WRITE-CHECKPOINT
+                  PERFORM RECONNECT-IF-LOST
                   PERFORM WAIT-CMD
                END-IF
             ELSE IF WS-CMD = "EXTRATO"
                IF WS-DB-STARTED = "N"
-                  DISPLAY "0\STATUS"
-                  DISPLAY "Banco nao conectado"
-                  DISPLAY "Digite START primeiro"
+                  PERFORM NOT-CONNECTED-RESPONSE
                   PERFORM WAIT-CMD
                ELSE
+                  PERFORM GET-ACCOUNT-ARG
                   PERFORM GET-EXTRATO
+                  PERFORM WRITE-CHECKPOINT
+                  PERFORM RECONNECT-IF-LOST
+                  PERFORM WAIT-CMD
+               END-IF
+
+            ELSE IF WS-CMD = "TRANSFER"
+               IF WS-DB-STARTED = "N"
+                  PERFORM NOT-CONNECTED-RESPONSE
+                  PERFORM WAIT-CMD
+               ELSE
+                  PERFORM CHECK-ROLE-WRITE
+                  IF WS-ROLE-OK = "S"
+                     PERFORM TRANSFER-SQL
+                     PERFORM WRITE-CHECKPOINT
+                  END-IF
+                  PERFORM RECONNECT-IF-LOST
+                  PERFORM WAIT-CMD
+               END-IF
+
+            ELSE IF WS-CMD = "DEPOSIT"
+               IF WS-DB-STARTED = "N"
+                  PERFORM NOT-CONNECTED-RESPONSE
+                  PERFORM WAIT-CMD
+               ELSE
+                  PERFORM CHECK-ROLE-WRITE
+                  IF WS-ROLE-OK = "S"
+                     PERFORM VALIDATE-CASH-AMOUNT
+                     IF WS-CASH-VALID = "S"
+                        PERFORM DEPOSIT-SQL
+                        PERFORM WRITE-CHECKPOINT
+                     END-IF
+                  END-IF
+                  PERFORM RECONNECT-IF-LOST
+                  PERFORM WAIT-CMD
+               END-IF
+
+            ELSE IF WS-CMD = "WITHDRAW"
+               IF WS-DB-STARTED = "N"
+                  PERFORM NOT-CONNECTED-RESPONSE
+                  PERFORM WAIT-CMD
+               ELSE
+                  PERFORM CHECK-ROLE-WRITE
+                  IF WS-ROLE-OK = "S"
+                     PERFORM VALIDATE-CASH-AMOUNT
+                     IF WS-CASH-VALID = "S"
+                        PERFORM WITHDRAW-SQL
+                        PERFORM WRITE-CHECKPOINT
+                     END-IF
+                  END-IF
+                  PERFORM RECONNECT-IF-LOST
+                  PERFORM WAIT-CMD
+               END-IF
+
+            ELSE IF WS-CMD = "PIX"
+               IF WS-DB-STARTED = "N"
+                  PERFORM NOT-CONNECTED-RESPONSE
+                  PERFORM WAIT-CMD
+               ELSE
+                  PERFORM CHECK-ROLE-WRITE
+                  IF WS-ROLE-OK = "S"
+                     PERFORM PIX-SQL
+                     PERFORM WRITE-CHECKPOINT
+                  END-IF
+                  PERFORM RECONNECT-IF-LOST
+                  PERFORM WAIT-CMD
+               END-IF
+
+            ELSE IF WS-CMD = "REVERSAL"
+               IF WS-DB-STARTED = "N"
+                  PERFORM NOT-CONNECTED-RESPONSE
+                  PERFORM WAIT-CMD
+               ELSE
+                  PERFORM CHECK-ROLE-WRITE
+                  IF WS-ROLE-OK = "S"
+                     PERFORM REVERSAL-SQL
+                     PERFORM WRITE-CHECKPOINT
+                  END-IF
+                  PERFORM RECONNECT-IF-LOST
+                  PERFORM WAIT-CMD
+               END-IF
+
+            ELSE IF WS-CMD = "STATUS" OR WS-CMD = "WHOAMI"
+               IF WS-DB-STARTED = "N"
+                  PERFORM NOT-CONNECTED-RESPONSE
+                  PERFORM WAIT-CMD
+               ELSE
+                  PERFORM STATUS-CMD
+                  PERFORM WRITE-CHECKPOINT
                   PERFORM WAIT-CMD
+               END-IF
 
       * TEST INIT
             ELSE IF WS-CMD = "UPDATE"
                IF WS-DB-STARTED = "N"
-               DISPLAY "0\STATUS"
-               DISPLAY "#Banco nao conectado"
-               PERFORM UPD-SQL
-               PERFORM WAIT-CMD            
-
-               ELSE 
+                  PERFORM NOT-CONNECTED-RESPONSE
+                  PERFORM WAIT-CMD
+               ELSE
                   PERFORM UPD-SQL
+                  PERFORM WRITE-CHECKPOINT
+                  PERFORM RECONNECT-IF-LOST
                   PERFORM WAIT-CMD
+               END-IF
       * TEST END
+            ELSE IF WS-CMD = "TILLRECON"
+               IF WS-DB-STARTED = "N"
+                  PERFORM NOT-CONNECTED-RESPONSE
+                  PERFORM WAIT-CMD
+               ELSE
+                  PERFORM TILL-RECONCILE
+                  PERFORM WRITE-CHECKPOINT
+                  PERFORM RECONNECT-IF-LOST
+                  PERFORM WAIT-CMD
+               END-IF
             ELSE IF WS-CMD = "HELP"
                PERFORM MENU-HELP
             ELSE IF WS-CMD = "EXIT" OR WS-CMD = "QUIT"
                PERFORM FIM-PROGRAMA
             ELSE
-               DISPLAY "0\Comando invalido"
-               DISPLAY "#Digite HELP para ajuda"
+               DISPLAY "0\INVALID"
+               DISPLAY "#Comando invalido - digite HELP para ajuda"
                PERFORM WAIT-CMD
             END-IF.
 
+         NOT-CONNECTED-RESPONSE.
+      *    Resposta padrao (codigo\tag\mensagem) para qualquer comando
+      *    que exija conexao quando o banco ainda nao foi iniciado -
+      *    antes cada ramo do WAIT-CMD escrevia essa mesma recusa com
+      *    texto levemente diferente.
+            DISPLAY "0\STATUS"
+            DISPLAY "#Banco nao conectado - Digite START primeiro".
+
+         CHECK-ROLE-WRITE.
+      *    Sessao READONLY consulta mas nao movimenta conta - recusa
+      *    aqui, antes de pedir os dados da operacao, em vez de deixar
+      *    o banco rejeitar depois de ja ter perguntado tudo.
+            IF WS-SESSION-ROLE = "READONLY"
+               MOVE "N" TO WS-ROLE-OK
+               DISPLAY "0\FORBIDDEN"
+               DISPLAY "#Sessao somente-leitura - comando nao permitido"
+            ELSE
+               MOVE "S" TO WS-ROLE-OK
+            END-IF.
+
+         RECONNECT-IF-LOST.
+      *    util.cbl devolve "R" quando o SQLCODE indica conexao perdida;
+      *    nesse caso vale reconectar sozinho em vez de deixar
+      *    WS-DB-STARTED parado em "S" com a sessao na verdade morta.
+            IF WS-UTIL-DISP = "R"
+               DISPLAY "#Conexao perdida - reconectando automaticamente"
+               MOVE SPACE TO WS-UTIL-DISP
+               MOVE "N" TO WS-DB-STARTED
+               PERFORM START-SQL
+            END-IF.
+
          UPD-SQL.
-      *    Execute UPDATE updated_at()
+      *    Execute UPDATE updated_at() - agora tambem grava o ultimo
+      *    comando e incrementa command_count, para o painel do pool
+      *    distinguir sessao ociosa de sessao trabalhando.
+            MOVE WS-CMD TO WS-CMD-HV
             EXEC SQL
                UPDATE sessions_pool
-               SET updated_at = now()
-               WHERE id = pg_backend_pid(); 
+               SET updated_at = now(),
+                   last_command = :WS-CMD-HV,
+                   command_count = command_count + 1
+               WHERE id = pg_backend_pid();
             END-EXEC
                EXEC SQL
             COMMIT
@@ -176,7 +935,9 @@
             MOVE SQLCODE TO SQLCODE-PASS
             MOVE SQLSTATE TO SQLSTATE-PASS
             MOVE SQLERRMC TO SQLERRMC-PASS
-            CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS, SQLERRMC-PASS
+            CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+               SQLERRMC-PASS,
+                     WS-UTIL-DISP
             ELSE
                DISPLAY "1\INSERT #ID IS ON BANK!" WS-CONN-PID
             END-IF
@@ -185,49 +946,650 @@
             MOVE SQLCODE TO SQLCODE-PASS
             MOVE SQLSTATE TO SQLSTATE-PASS
             MOVE SQLERRMC TO SQLERRMC-PASS
-            CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS, SQLERRMC-PASS
+            CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+               SQLERRMC-PASS,
+                     WS-UTIL-DISP
             ELSE
                DISPLAY "1\UPDATED"
             END-IF.
       
+         CHECK-DAILY-LIMIT.
+      *    Confere o teto diario de debito antes de acionar o banco -
+      *    WS-DAILY-CANDIDATE-AMT ja deve conter o valor da operacao que
+      *    esta prestes a ser efetuada.
+            COMPUTE WS-DAILY-PROJECTED-AMT =
+               WS-DAILY-DEBIT-TOTAL + WS-DAILY-CANDIDATE-AMT
+
+            IF WS-DAILY-PROJECTED-AMT > WS-DAILY-DEBIT-LIMIT
+               MOVE "N" TO WS-DAILY-LIMIT-OK
+               DISPLAY "0\LIMITE"
+               DISPLAY "#Limite diario de debito excedido ("
+                  WS-DAILY-DEBIT-LIMIT ") - operacao recusada"
+
+               MOVE WS-CONN-PID          TO WS-LOG-SESSION-ID
+               MOVE WS-CMD               TO WS-LOG-ACTION
+               MOVE "REFUSED"            TO WS-LOG-STATUS
+               MOVE WS-DAILY-CANDIDATE-AMT TO WS-LOG-VALUE
+               MOVE "Limite diario de debito excedido" TO WS-LOG-MESSAGE
+               CALL "LOGINSERT" USING WS-LOG-DATA
+            ELSE
+               MOVE "S" TO WS-DAILY-LIMIT-OK
+            END-IF.
+
+         TRANSFER-SQL.
+      *    Posta um debito/credito entre contas como uma unica transacao,
+      *    confirmando com COMMIT ou desfazendo com ROLLBACK conforme UPD-SQL ja faz.
+            DISPLAY "#Conta de origem: " NO ADVANCING
+            ACCEPT WS-FROM-ACCOUNT
+            DISPLAY "#Conta de destino: " NO ADVANCING
+            ACCEPT WS-TO-ACCOUNT
+            DISPLAY "#Valor a transferir: " NO ADVANCING
+            ACCEPT WS-TRANSFER-AMOUNT
+
+            PERFORM CHECK-DUPLICATE-TRANSFER
+            IF WS-DUP-XFER-OK = "N"
+               DISPLAY "0\TRANSFER"
+               DISPLAY "#Transferencia identica a anterior ha menos de "
+                  WS-DUP-WINDOW-SECONDS " segundo(s) - envio ignorado"
+            ELSE
+               MOVE WS-TRANSFER-AMOUNT TO WS-DAILY-CANDIDATE-AMT
+               PERFORM CHECK-DAILY-LIMIT
+               IF WS-DAILY-LIMIT-OK = "S"
+                  EXEC SQL
+                     SELECT post_transfer(:WS-FROM-ACCOUNT,
+                            :WS-TO-ACCOUNT, :WS-TRANSFER-AMOUNT)
+                     INTO :WS-TRANSFER-STATUS
+                  END-EXEC
+
+                  IF SQLCODE NOT = ZERO
+                     EXEC SQL
+                        ROLLBACK
+                     END-EXEC
+                     MOVE SQLCODE TO SQLCODE-PASS
+                     MOVE SQLSTATE TO SQLSTATE-PASS
+                     MOVE SQLERRMC TO SQLERRMC-PASS
+                     CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                        SQLERRMC-PASS,
+                           WS-UTIL-DISP
+                  ELSE
+                     EXEC SQL
+                        COMMIT
+                     END-EXEC
+                     ADD WS-TRANSFER-AMOUNT TO WS-DAILY-DEBIT-TOTAL
+                     MOVE WS-FROM-ACCOUNT     TO WS-LAST-XFER-FROM
+                     MOVE WS-TO-ACCOUNT       TO WS-LAST-XFER-TO
+                     MOVE WS-TRANSFER-AMOUNT  TO WS-LAST-XFER-AMOUNT
+                     MOVE WS-TIME-TOTAL-SECS  TO WS-LAST-XFER-SECS
+                     DISPLAY "1\TRANSFER\" WS-TRANSFER-STATUS
+                     DISPLAY "#Transferencia efetuada com sucesso"
+                  END-IF
+               END-IF
+            END-IF.
+
+         CHECK-DUPLICATE-TRANSFER.
+      *    So compara com a ultima transferencia efetivamente postada
+      *    (WS-LAST-XFER-* so e atualizado depois do COMMIT) - mesma
+      *    origem/destino/valor dentro da janela configurada e recusada.
+            MOVE "S" TO WS-DUP-XFER-OK
+            MOVE WS-LAST-ACTIVITY-TIME TO WS-TIME-ARG
+            PERFORM TIME-TO-SECONDS
+
+            IF WS-FROM-ACCOUNT    = WS-LAST-XFER-FROM
+               AND WS-TO-ACCOUNT     = WS-LAST-XFER-TO
+               AND WS-TRANSFER-AMOUNT = WS-LAST-XFER-AMOUNT
+               AND WS-LAST-XFER-AMOUNT > 0
+               AND (WS-TIME-TOTAL-SECS - WS-LAST-XFER-SECS) <
+                     WS-DUP-WINDOW-SECONDS
+               MOVE "N" TO WS-DUP-XFER-OK
+            END-IF.
+
+         PIX-SQL.
+      *    Debito/credito instantaneo em uma unica chamada ao banco,
+      *    seguido do comprovante gravado em log_cobol via LOG-INSERT -
+      *    o mesmo INSERT-LOG que ja audita as demais acoes da sessao.
+            DISPLAY "#Conta de origem: " NO ADVANCING
+            ACCEPT WS-PIX-FROM-ACCOUNT
+            DISPLAY "#Chave PIX de destino: " NO ADVANCING
+            ACCEPT WS-PIX-TO-KEY
+            DISPLAY "#Valor do PIX: " NO ADVANCING
+            ACCEPT WS-PIX-AMOUNT
+
+            PERFORM CHECK-DUPLICATE-PIX
+            IF WS-DUP-PIX-OK = "N"
+               DISPLAY "0\PIX"
+               DISPLAY "#PIX identico ao anterior ha menos de "
+                  WS-DUP-WINDOW-SECONDS " segundo(s) - envio ignorado"
+            ELSE
+               MOVE WS-PIX-AMOUNT TO WS-DAILY-CANDIDATE-AMT
+               PERFORM CHECK-DAILY-LIMIT
+               IF WS-DAILY-LIMIT-OK = "S"
+                  EXEC SQL
+                     SELECT post_pix(:WS-PIX-FROM-ACCOUNT,
+                            :WS-PIX-TO-KEY, :WS-PIX-AMOUNT)
+                     INTO :WS-PIX-STATUS
+                  END-EXEC
+
+                  IF SQLCODE NOT = ZERO
+                     EXEC SQL
+                        ROLLBACK
+                     END-EXEC
+                     MOVE SQLCODE TO SQLCODE-PASS
+                     MOVE SQLSTATE TO SQLSTATE-PASS
+                     MOVE SQLERRMC TO SQLERRMC-PASS
+                     CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                           SQLERRMC-PASS, WS-UTIL-DISP
+                  ELSE
+                     EXEC SQL
+                        COMMIT
+                     END-EXEC
+                     ADD WS-PIX-AMOUNT TO WS-DAILY-DEBIT-TOTAL
+                     MOVE WS-PIX-FROM-ACCOUNT TO WS-LAST-PIX-FROM
+                     MOVE WS-PIX-TO-KEY       TO WS-LAST-PIX-KEY
+                     MOVE WS-PIX-AMOUNT       TO WS-LAST-PIX-AMOUNT
+                     MOVE WS-TIME-TOTAL-SECS  TO WS-LAST-PIX-SECS
+                     DISPLAY "1\PIX\" WS-PIX-STATUS
+                     DISPLAY "#PIX efetuado com sucesso"
+
+                     MOVE WS-CONN-PID TO WS-LOG-SESSION-ID
+                     MOVE "PIX"       TO WS-LOG-ACTION
+                     MOVE "OK"        TO WS-LOG-STATUS
+                     MOVE WS-PIX-AMOUNT TO WS-LOG-VALUE
+                     MOVE WS-PIX-STATUS TO WS-LOG-MESSAGE
+                     CALL "LOGINSERT" USING WS-LOG-DATA
+                  END-IF
+               END-IF
+            END-IF.
+
+         CHECK-DUPLICATE-PIX.
+      *    Mesma logica de CHECK-DUPLICATE-TRANSFER, aplicada ao PIX -
+      *    so compara com o ultimo PIX efetivamente postado (WS-LAST-
+      *    PIX-* so e atualizado depois do COMMIT).
+            MOVE "S" TO WS-DUP-PIX-OK
+            MOVE WS-LAST-ACTIVITY-TIME TO WS-TIME-ARG
+            PERFORM TIME-TO-SECONDS
+
+            IF WS-PIX-FROM-ACCOUNT = WS-LAST-PIX-FROM
+               AND WS-PIX-TO-KEY      = WS-LAST-PIX-KEY
+               AND WS-PIX-AMOUNT      = WS-LAST-PIX-AMOUNT
+               AND WS-LAST-PIX-AMOUNT > 0
+               AND (WS-TIME-TOTAL-SECS - WS-LAST-PIX-SECS) <
+                     WS-DUP-WINDOW-SECONDS
+               MOVE "N" TO WS-DUP-PIX-OK
+            END-IF.
+
+         REVERSAL-SQL.
+      *    Estorna uma transacao ja postada (TRANSFER, PIX, DEPOSIT ou
+      *    WITHDRAW) pelo numero de referencia devolvido no comprovante
+      *    original, e registra o estorno em log_cobol via LOG-INSERT.
+      *    Aceita "REVERSAL <referencia>" numa linha so; caso contrario
+      *    pergunta, do mesmo jeito que SALDO/EXTRATO via GET-ACCOUNT-ARG.
+            IF WS-CMD-ARGS = SPACES
+               DISPLAY "#Numero de referencia a estornar: " NO ADVANCING
+               ACCEPT WS-REVERSAL-REF
+            ELSE
+               MOVE WS-CMD-ARGS TO WS-REVERSAL-REF
+            END-IF
+
+            EXEC SQL
+               SELECT post_reversal(:WS-REVERSAL-REF)
+               INTO :WS-REVERSAL-STATUS
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               EXEC SQL
+                  ROLLBACK
+               END-EXEC
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                     WS-UTIL-DISP
+            ELSE
+               EXEC SQL
+                  COMMIT
+               END-EXEC
+               DISPLAY "1\REVERSAL\" WS-REVERSAL-STATUS
+               DISPLAY "#Estorno efetuado com sucesso"
+
+               MOVE WS-CONN-PID     TO WS-LOG-SESSION-ID
+               MOVE "REVERSAL"      TO WS-LOG-ACTION
+               MOVE "OK"            TO WS-LOG-STATUS
+               MOVE WS-REVERSAL-REF TO WS-LOG-MESSAGE
+               CALL "LOGINSERT" USING WS-LOG-DATA
+            END-IF.
+
+         STATUS-CMD.
+      *    Reporta ID da conexao, horario de inicio e tempo ocioso desde o
+      *    ultimo comando, sem precisar reconectar para checar a sessao.
+            MOVE WS-CONN-START-TIME TO WS-TIME-ARG
+            PERFORM TIME-TO-SECONDS
+            MOVE WS-TIME-TOTAL-SECS TO WS-CONN-AGE-SECONDS
+
+            MOVE WS-PREV-ACTIVITY-TIME TO WS-TIME-ARG
+            PERFORM TIME-TO-SECONDS
+            MOVE WS-TIME-TOTAL-SECS TO WS-PREV-ACTIVITY-SECS
+
+            MOVE WS-LAST-ACTIVITY-TIME TO WS-TIME-ARG
+            PERFORM TIME-TO-SECONDS
+            MOVE WS-TIME-TOTAL-SECS TO WS-NOW-ACTIVITY-SECS
+
+            COMPUTE WS-IDLE-SECONDS =
+               WS-NOW-ACTIVITY-SECS - WS-PREV-ACTIVITY-SECS
+
+            DISPLAY "1\STATUS\ID:" WS-CONN-PID
+            DISPLAY "#Conexao iniciada as " WS-CONN-START-TIME
+            DISPLAY "#Ocioso ha " WS-IDLE-SECONDS " segundo(s)".
+
+         TILL-RECONCILE.
+      *    Fecha o caixa da sessao - soma depositos menos retiradas
+      *    gravados em log_cobol para este pid, o mesmo jeito que
+      *    PIX/REVERSAL ja auditam cada acao.
+            MOVE WS-CONN-PID TO WS-TILL-SESSION-ID
+
+            EXEC SQL
+               SELECT COALESCE(SUM(
+                         CASE WHEN action = 'DEPOSIT'
+                                   THEN value_processed
+                              WHEN action = 'WITHDRAW'
+                                   THEN -value_processed
+                              ELSE 0 END), 0)
+               INTO :WS-TILL-TOTAL
+               FROM log_cobol
+               WHERE session_id = :WS-TILL-SESSION-ID
+                 AND status = 'OK'
+                 AND action IN ('DEPOSIT', 'WITHDRAW')
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                     WS-UTIL-DISP
+            ELSE
+               MOVE WS-TILL-TOTAL TO WS-FMT-AMOUNT-IN
+               PERFORM FORMAT-AMOUNT
+               DISPLAY "1\TILL-RECONCILE\" WS-FMT-AMOUNT-OUT
+               DISPLAY "#Saldo de caixa da sessao apurado"
+            END-IF.
+
+         TIME-TO-SECONDS.
+      *    Converte WS-TIME-ARG (HHMMSSmm, formato do ACCEPT FROM TIME)
+      *    para segundos corridos desde a meia-noite em WS-TIME-TOTAL-SECS.
+            COMPUTE WS-TIME-HH = WS-TIME-ARG / 1000000.
+            COMPUTE WS-TIME-MM =
+               (WS-TIME-ARG / 10000) - (WS-TIME-HH * 100).
+            COMPUTE WS-TIME-SS =
+               (WS-TIME-ARG / 100) -
+               ((WS-TIME-HH * 10000) + (WS-TIME-MM * 100)).
+            COMPUTE WS-TIME-TOTAL-SECS =
+               WS-TIME-HH * 3600 + WS-TIME-MM * 60 + WS-TIME-SS.
+
+         VALIDATE-CASH-AMOUNT.
+      *    Valida o valor digitado contra a picture de SALDO-RESULT antes
+      *    de acionar o banco, em vez de deixar o erro estourar no SGBD.
+            MOVE "N" TO WS-CASH-VALID
+            DISPLAY "#Valor: " NO ADVANCING
+            ACCEPT WS-CASH-AMOUNT-IN
+
+            IF WS-CASH-AMOUNT-IN < 0
+               DISPLAY "0\INVALID"
+               DISPLAY "#Valor nao pode ser negativo"
+            ELSE IF WS-CASH-AMOUNT-IN > WS-CASH-AMOUNT-MAX
+               DISPLAY "0\INVALID"
+               DISPLAY "#Valor excede o limite de " WS-CASH-AMOUNT-MAX
+            ELSE
+               MOVE WS-CASH-AMOUNT-IN TO WS-CASH-AMOUNT
+               MOVE "S" TO WS-CASH-VALID
+            END-IF.
+
+         DEPOSIT-SQL.
+      *    Execute SELECT post_deposit()
+            EXEC SQL
+               SELECT post_deposit(:WS-CASH-AMOUNT) INTO :WS-CASH-STATUS
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               EXEC SQL
+                  ROLLBACK
+               END-EXEC
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                     WS-UTIL-DISP
+            ELSE
+               EXEC SQL
+                  COMMIT
+               END-EXEC
+               DISPLAY "1\DEPOSIT\" WS-CASH-STATUS
+               DISPLAY "#Deposito efetuado com sucesso"
+
+               MOVE WS-CONN-PID   TO WS-LOG-SESSION-ID
+               MOVE "DEPOSIT"     TO WS-LOG-ACTION
+               MOVE "OK"          TO WS-LOG-STATUS
+               MOVE WS-CASH-AMOUNT TO WS-LOG-VALUE
+               MOVE WS-CASH-STATUS TO WS-LOG-MESSAGE
+               CALL "LOGINSERT" USING WS-LOG-DATA
+            END-IF.
+
+         WITHDRAW-SQL.
+      *    Execute SELECT post_withdraw()
+            PERFORM CHECK-DUPLICATE-WITHDRAW
+            IF WS-DUP-WITHDRAW-OK = "N"
+               DISPLAY "0\WITHDRAW"
+               DISPLAY "#Retirada identica a anterior ha menos de "
+                  WS-DUP-WINDOW-SECONDS " segundo(s) - envio ignorado"
+            ELSE
+               MOVE WS-CASH-AMOUNT TO WS-DAILY-CANDIDATE-AMT
+               PERFORM CHECK-DAILY-LIMIT
+               IF WS-DAILY-LIMIT-OK = "S"
+                  EXEC SQL
+                     SELECT post_withdraw(:WS-CASH-AMOUNT)
+                     INTO :WS-CASH-STATUS
+                  END-EXEC
+
+                  IF SQLCODE NOT = ZERO
+                     EXEC SQL
+                        ROLLBACK
+                     END-EXEC
+                     MOVE SQLCODE TO SQLCODE-PASS
+                     MOVE SQLSTATE TO SQLSTATE-PASS
+                     MOVE SQLERRMC TO SQLERRMC-PASS
+                     CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                           SQLERRMC-PASS, WS-UTIL-DISP
+                  ELSE
+                     EXEC SQL
+                        COMMIT
+                     END-EXEC
+                     ADD WS-CASH-AMOUNT TO WS-DAILY-DEBIT-TOTAL
+                     MOVE WS-CASH-AMOUNT    TO WS-LAST-WITHDRAW-AMOUNT
+                     MOVE WS-TIME-TOTAL-SECS TO WS-LAST-WITHDRAW-SECS
+                     DISPLAY "1\WITHDRAW\" WS-CASH-STATUS
+                     DISPLAY "#Retirada efetuada com sucesso"
+
+                     MOVE WS-CONN-PID    TO WS-LOG-SESSION-ID
+                     MOVE "WITHDRAW"     TO WS-LOG-ACTION
+                     MOVE "OK"           TO WS-LOG-STATUS
+                     MOVE WS-CASH-AMOUNT TO WS-LOG-VALUE
+                     MOVE WS-CASH-STATUS TO WS-LOG-MESSAGE
+                     CALL "LOGINSERT" USING WS-LOG-DATA
+                  END-IF
+               END-IF
+            END-IF.
+
+         CHECK-DUPLICATE-WITHDRAW.
+      *    Mesma logica de CHECK-DUPLICATE-TRANSFER, aplicada a
+      *    retirada - post_withdraw() opera sempre sobre a conta da
+      *    propria sessao, entao o valor e a janela de tempo bastam
+      *    para identificar um duplo-clique.
+            MOVE "S" TO WS-DUP-WITHDRAW-OK
+            MOVE WS-LAST-ACTIVITY-TIME TO WS-TIME-ARG
+            PERFORM TIME-TO-SECONDS
+
+            IF WS-CASH-AMOUNT = WS-LAST-WITHDRAW-AMOUNT
+               AND WS-LAST-WITHDRAW-AMOUNT > 0
+               AND (WS-TIME-TOTAL-SECS - WS-LAST-WITHDRAW-SECS) <
+                     WS-DUP-WINDOW-SECONDS
+               MOVE "N" TO WS-DUP-WITHDRAW-OK
+            END-IF.
+
          GET-SALDO.
-      *    Execute SELECT saldo()
+      *    Execute SELECT saldo() para a conta informada em WAIT-CMD
+            PERFORM START-TIMER
             EXEC SQL
-               SELECT saldo() INTO :SALDO-RESULT
+               SELECT saldo(:WS-ACCOUNT-NUMBER) INTO :SALDO-RESULT
             END-EXEC
 
             IF SQLCODE NOT = ZERO
             MOVE SQLCODE TO SQLCODE-PASS
             MOVE SQLSTATE TO SQLSTATE-PASS
             MOVE SQLERRMC TO SQLERRMC-PASS
-            CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS, SQLERRMC-PASS
+            CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+               SQLERRMC-PASS,
+                     WS-UTIL-DISP
             ELSE
-               DISPLAY "saldo\" SALDO-RESULT
+               PERFORM CONVERT-CURRENCY
+               MOVE WS-SALDO-CONVERTED TO WS-FMT-AMOUNT-IN
+               PERFORM FORMAT-AMOUNT
+               DISPLAY "saldo\" WS-FMT-AMOUNT-OUT "\" WS-CURRENCY-CODE
+               PERFORM CHECK-OVERDRAFT
+               PERFORM STOP-TIMER
+
+               MOVE WS-CONN-PID       TO WS-LOG-SESSION-ID
+               MOVE "SALDO"           TO WS-LOG-ACTION
+               MOVE "OK"              TO WS-LOG-STATUS
+               MOVE WS-SALDO-CONVERTED TO WS-LOG-VALUE
+               MOVE SPACES            TO WS-LOG-MESSAGE
+               CALL "LOGINSERT" USING WS-LOG-DATA
+            END-IF.
+
+      *    Cronometro em centesimos de segundo, medido com o mesmo
+      *    ACCEPT FROM TIME ja usado pelo controle de ociosidade -
+      *    START-TIMER guarda o instante inicial, STOP-TIMER calcula o
+      *    tempo decorrido e alimenta WS-LOG-RESPONSE-TIME.
+         START-TIMER.
+            ACCEPT WS-TIMER-RAW FROM TIME
+            MOVE WS-TIMER-RAW TO WS-TIME-ARG
+            PERFORM TIME-TO-SECONDS
+            COMPUTE WS-TIMER-START-CS =
+               WS-TIMER-RAW - ((WS-TIMER-RAW / 100) * 100)
+            COMPUTE WS-TIMER-START-TOTAL =
+               WS-TIME-TOTAL-SECS * 100 + WS-TIMER-START-CS.
+
+         STOP-TIMER.
+            ACCEPT WS-TIMER-RAW FROM TIME
+            MOVE WS-TIMER-RAW TO WS-TIME-ARG
+            PERFORM TIME-TO-SECONDS
+            COMPUTE WS-TIMER-END-CS =
+               WS-TIMER-RAW - ((WS-TIMER-RAW / 100) * 100)
+            COMPUTE WS-TIMER-END-TOTAL =
+               WS-TIME-TOTAL-SECS * 100 + WS-TIMER-END-CS
+            COMPUTE WS-LOG-RESPONSE-TIME =
+               WS-TIMER-END-TOTAL - WS-TIMER-START-TOTAL.
+
+      *    Converte SALDO-RESULT (sempre em BRL, como saldo() devolve)
+      *    para a moeda de exibicao carregada em LOAD-CURRENCY - so afeta
+      *    o que aparece na tela, o valor gravado no banco nao muda.
+         CONVERT-CURRENCY.
+            IF WS-CURRENCY-CODE = "BRL"
+               MOVE SALDO-RESULT TO WS-SALDO-CONVERTED
+            ELSE
+               COMPUTE WS-SALDO-CONVERTED = SALDO-RESULT * WS-FX-RATE
+            END-IF.
+
+      *    Alerta de cheque especial - so roda depois que SALDO-RESULT
+      *    vem de uma consulta bem sucedida em GET-SALDO.
+         CHECK-OVERDRAFT.
+            IF SALDO-RESULT < 0
+               IF SALDO-RESULT < WS-OVERDRAFT-LIMIT
+                  DISPLAY "#ALERTA: conta no vermelho alem do "
+                     "limite de " WS-OVERDRAFT-LIMIT
+               ELSE
+                  DISPLAY "#Aviso: conta esta no cheque especial"
+               END-IF
             END-IF.
 
          GET-EXTRATO.
-      *    Execute SELECT get_transfer()
+      *    Periodo opcional - ENTER em branco mantem o
+      *    comportamento antigo de "ultimas transacoes".
+            PERFORM START-TIMER
+            DISPLAY "#Data inicial (AAAA-MM-DD) ou ENTER: " NO ADVANCING
+            ACCEPT WS-EXT-DATA-DE
+            DISPLAY "#Data final   (AAAA-MM-DD) ou ENTER: " NO ADVANCING
+            ACCEPT WS-EXT-DATA-ATE
+
+      *    Extrato permanente - grava sempre em arquivo, alem do
+      *    DISPLAY no console, para consulta posterior nao depender do
+      *    scrollback do terminal. Caminho configuravel por ambiente.
+            MOVE "/tmp/enginev3_statements.txt" TO WS-STATEMENT-PATH
+            ACCEPT WS-STATEMENT-PATH FROM ENVIRONMENT "STATEMENT_FILE"
+            IF WS-STATEMENT-PATH = SPACES
+               MOVE "/tmp/enginev3_statements.txt" TO WS-STATEMENT-PATH
+            END-IF
+            OPEN EXTEND STATEMENT-FILE
+            IF WS-STMT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT STATEMENT-FILE
+            END-IF
+
+      *    Exportacao em CSV e opcional - ENTER/N mantem o extrato so no
+      *    console, como antes.
+            DISPLAY "#Exportar para CSV? (S/N): " NO ADVANCING
+            ACCEPT WS-CSV-EXPORT
+            IF WS-CSV-EXPORT = "S" OR WS-CSV-EXPORT = "s"
+               MOVE "S" TO WS-CSV-EXPORT
+               MOVE "/tmp/extrato.csv" TO WS-CSV-EXTRATO-PATH
+               ACCEPT WS-CSV-EXTRATO-PATH FROM ENVIRONMENT
+                  "EXTRATO_CSV_FILE"
+               IF WS-CSV-EXTRATO-PATH = SPACES
+                  MOVE "/tmp/extrato.csv" TO WS-CSV-EXTRATO-PATH
+               END-IF
+               OPEN OUTPUT CSV-EXTRATO-FILE
+               MOVE "data,descricao,valor,saldo" TO CSV-EXTRATO-LINE
+               WRITE CSV-EXTRATO-LINE
+            ELSE
+               MOVE "N" TO WS-CSV-EXPORT
+            END-IF
+
+      *    Abre o cursor sobre get_transfer() e busca linha a linha, em vez
+      *    de concentrar o extrato inteiro em um unico campo de 500 bytes
+      *    que truncava extratos longos.
             EXEC SQL
-               SELECT get_transfer() INTO :TRANSFER-RESULT
+               DECLARE EXTRATO-CUR CURSOR FOR
+               SELECT tr_data, tr_descricao, tr_valor, tr_saldo
+               FROM get_transfer(:WS-ACCOUNT-NUMBER, :WS-EXT-DATA-DE,
+                      :WS-EXT-DATA-ATE)
+            END-EXEC
+
+            EXEC SQL
+               OPEN EXTRATO-CUR
             END-EXEC
 
             IF SQLCODE NOT = ZERO
-            MOVE SQLCODE TO SQLCODE-PASS
-            MOVE SQLSTATE TO SQLSTATE-PASS
-            MOVE SQLERRMC TO SQLERRMC-PASS
-            CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS, SQLERRMC-PASS
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                     WS-UTIL-DISP
+               IF WS-CSV-EXPORT = "S"
+                  CLOSE CSV-EXTRATO-FILE
+               END-IF
+               CLOSE STATEMENT-FILE
+            ELSE
+               MOVE "N" TO WS-EXTRATO-EOF
+               DISPLAY "1\EXTRATO-INICIO"
+               PERFORM FETCH-EXTRATO-ROW UNTIL WS-EXTRATO-EOF = "Y"
+               DISPLAY "1\EXTRATO-FIM"
+               EXEC SQL
+                  CLOSE EXTRATO-CUR
+               END-EXEC
+               IF WS-CSV-EXPORT = "S"
+                  CLOSE CSV-EXTRATO-FILE
+                  DISPLAY "#Extrato exportado para " WS-CSV-EXTRATO-PATH
+               END-IF
+               CLOSE STATEMENT-FILE
+               PERFORM STOP-TIMER
+
+               MOVE WS-CONN-PID    TO WS-LOG-SESSION-ID
+               MOVE "EXTRATO"      TO WS-LOG-ACTION
+               MOVE "OK"           TO WS-LOG-STATUS
+               MOVE 0              TO WS-LOG-VALUE
+               MOVE SPACES         TO WS-LOG-MESSAGE
+               CALL "LOGINSERT" USING WS-LOG-DATA
+            END-IF.
+
+         FETCH-EXTRATO-ROW.
+            EXEC SQL
+               FETCH EXTRATO-CUR
+               INTO :WS-EXT-DATA, :WS-EXT-DESCRICAO, :WS-EXT-VALOR,
+                    :WS-EXT-SALDO
+            END-EXEC
+
+            IF SQLCODE = 100
+               MOVE "Y" TO WS-EXTRATO-EOF
+            ELSE IF SQLCODE NOT = ZERO
+               MOVE "Y" TO WS-EXTRATO-EOF
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                     WS-UTIL-DISP
             ELSE
-               DISPLAY "transfer\" TRANSFER-RESULT
+               MOVE WS-EXT-VALOR TO WS-FMT-AMOUNT-IN
+               PERFORM FORMAT-AMOUNT
+               MOVE WS-FMT-AMOUNT-OUT TO WS-EXT-VALOR-DISPLAY
+               MOVE WS-EXT-SALDO TO WS-FMT-AMOUNT-IN
+               PERFORM FORMAT-AMOUNT
+               MOVE WS-FMT-AMOUNT-OUT TO WS-EXT-SALDO-DISPLAY
+               DISPLAY "transfer\" WS-EXT-DATA "\" WS-EXT-DESCRICAO "\"
+                  WS-EXT-VALOR-DISPLAY "\" WS-EXT-SALDO-DISPLAY
+
+               MOVE SPACES TO STATEMENT-LINE
+               STRING WS-CONN-PID DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-EXT-DATA DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-EXT-DESCRICAO DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-EXT-VALOR-DISPLAY DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-EXT-SALDO-DISPLAY DELIMITED BY SIZE
+                      INTO STATEMENT-LINE
+               END-STRING
+               WRITE STATEMENT-LINE
+
+               IF WS-CSV-EXPORT = "S"
+                  MOVE SPACES TO CSV-EXTRATO-LINE
+                  STRING WS-EXT-DATA DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         WS-EXT-DESCRICAO DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         WS-EXT-VALOR DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         WS-EXT-SALDO DELIMITED BY SIZE
+                         INTO CSV-EXTRATO-LINE
+                  END-STRING
+                  WRITE CSV-EXTRATO-LINE
+               END-IF
             END-IF.
 
          FIM-PROGRAMA.
       *    DISCONNECT from database
             IF WS-DB-STARTED = "S"
+      *        Remove a linha da sessao da pool antes de desconectar -
+      *        sem isso ela so sumia quando o reaper de sessoes obsoletas
+      *        passasse, deixando a pool "cheia" de sessoes ja encerradas.
+               EXEC SQL
+                     DELETE FROM sessions_pool WHERE id = :WS-CONN-PID
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                  MOVE SQLCODE TO SQLCODE-PASS
+                  MOVE SQLSTATE TO SQLSTATE-PASS
+                  MOVE SQLERRMC TO SQLERRMC-PASS
+                  CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                     SQLERRMC-PASS,
+                        WS-UTIL-DISP
+               ELSE
+                  EXEC SQL
+                     COMMIT
+                  END-EXEC
+               END-IF
+
                EXEC SQL
                      DISCONNECT ALL
                END-EXEC
-               DISPLAY "0\STATUS" 
+               DISPLAY "0\STATUS"
                DISPLAY "#Conexao com o banco finalizada"
             END-IF
-            
+
+            IF WS-BATCH-MODE = "S"
+               CLOSE CMD-FILE
+            END-IF
+
             STOP RUN.
