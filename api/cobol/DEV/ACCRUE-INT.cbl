@@ -0,0 +1,231 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Batch Program
+      *
+      *  Nightly interest/fee accrual over every account, posted through
+      *  post_interest()/post_fee() - the same "post_" naming the engines
+      *  already use for post_transfer()/post_pix()/post_deposit(), here
+      *  taking an explicit account number since the job runs outside
+      *  any one session's context.
+      ******************************************************************
+         IDENTIFICATION              DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 ACCRUE-INT.
+         AUTHOR.                     TSH.
+         DATE-WRITTEN.               2026-08-09.
+
+      ******************************************************************
+         ENVIRONMENT                 DIVISION.
+      ******************************************************************
+         CONFIGURATION              SECTION.
+         SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+         DATA                        DIVISION.
+      ******************************************************************
+         WORKING-STORAGE             SECTION.
+         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01  DBNAME                  PIC  X(30) VALUE SPACE.
+         01  USERNAME                PIC  X(30) VALUE SPACE.
+         01  PASSWD                  PIC  X(10) VALUE SPACE.
+         01  SQLCODE-PASS       PIC S9(9) COMP-5.
+         01  SQLSTATE-PASS      PIC X(5).
+         01  SQLERRMC-PASS      PIC X(70).
+
+      *    Conta corrente do cursor de contas e o saldo/juros/tarifa
+      *    calculados para ela.
+         01  WS-ACC-NUMBER           PIC 9(10) VALUE 0.
+         01  WS-ACC-SALDO            PIC S9(10)V99 VALUE 0.
+         01  WS-ACC-INTEREST         PIC S9(10)V99 VALUE 0.
+         01  WS-ACC-FEE              PIC S9(10)V99 VALUE 0.
+         01  WS-ACC-STATUS           PIC X(20) VALUE SPACES.
+
+      *    Taxa de juros e tarifa fixa, configuraveis por variavel de
+      *    ambiente para nao exigir recompilacao a cada mudanca de politica.
+         01  WS-INTEREST-RATE        PIC 9(1)V9(4) VALUE 0,0010.
+         01  WS-MONTHLY-FEE          PIC 9(6)V99 VALUE 0.
+
+         EXEC SQL END DECLARE SECTION END-EXEC.
+
+         01  WS-DB-STARTED          PIC X(1)  VALUE "N".
+         01  WS-ACC-EOF             PIC X(1)  VALUE "N".
+         01  WS-UTIL-DISP           PIC X(1)  VALUE SPACE.
+         01  WS-RATE-ENV            PIC X(6)  VALUE SPACES.
+         01  WS-FEE-ENV             PIC X(9)  VALUE SPACES.
+         01  WS-ACC-ACCRUED-COUNT   PIC 9(9)  VALUE 0.
+
+         01  WS-LOG-DATA.
+             05  WS-LOG-SESSION-ID     PIC X(10) VALUE SPACES.
+             05  WS-LOG-COMPONENT      PIC X(10) VALUE "ACCRUEINT".
+             05  WS-LOG-ACTION         PIC X(20) VALUE "ACCRUAL".
+             05  WS-LOG-STATUS         PIC X(10) VALUE SPACES.
+             05  WS-LOG-RESPONSE-TIME  PIC 9(6)  VALUE 0.
+             05  WS-LOG-MESSAGE        PIC X(100) VALUE SPACES.
+             05  WS-LOG-ENDPOINT       PIC X(50) VALUE SPACES.
+             05  WS-LOG-METHOD         PIC X(6)  VALUE SPACES.
+             05  WS-LOG-VALUE          PIC S9(10)V99 VALUE 0.
+
+         EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+         PROCEDURE                   DIVISION.
+      ******************************************************************
+         MAIN-RTN.
+            PERFORM LOAD-POLICY
+            PERFORM START-SQL
+            IF WS-DB-STARTED = "S"
+               PERFORM ACCRUE-ALL-ACCOUNTS
+               PERFORM FIM-PROGRAMA
+            END-IF
+            STOP RUN.
+
+         LOAD-POLICY.
+      *    Taxa e tarifa configuraveis via ambiente; mantem o padrao
+      *    compilado se a variavel nao estiver definida ou vier invalida.
+            ACCEPT WS-RATE-ENV FROM ENVIRONMENT "INTEREST_RATE"
+            IF WS-RATE-ENV IS NUMERIC AND WS-RATE-ENV NOT = SPACES
+               MOVE WS-RATE-ENV TO WS-INTEREST-RATE
+            END-IF
+
+            ACCEPT WS-FEE-ENV FROM ENVIRONMENT "MONTHLY_FEE"
+            IF WS-FEE-ENV IS NUMERIC AND WS-FEE-ENV NOT = SPACES
+               MOVE WS-FEE-ENV TO WS-MONTHLY-FEE
+            END-IF.
+
+         START-SQL.
+      *    CONNECT
+            MOVE "cobolbd"   TO   DBNAME
+            ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+            ACCEPT PASSWD   FROM ENVIRONMENT "DB_PASSWORD"
+
+            EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS, SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE "S" TO WS-DB-STARTED
+            END-IF.
+
+         ACCRUE-ALL-ACCOUNTS.
+      *    Percorre toda conta ativa, exposta via get_accounts() do mesmo
+      *    jeito que get_transfer() expoe o extrato - credita os juros
+      *    sobre o saldo atual e debita a tarifa fixa de cada uma.
+            EXEC SQL
+               DECLARE ACCRUE-CUR CURSOR FOR
+               SELECT account_number FROM get_accounts()
+            END-EXEC
+
+            EXEC SQL
+               OPEN ACCRUE-CUR
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS, SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               MOVE "N" TO WS-ACC-EOF
+               PERFORM ACCRUE-ONE-ACCOUNT UNTIL WS-ACC-EOF = "Y"
+               EXEC SQL
+                  CLOSE ACCRUE-CUR
+               END-EXEC
+               DISPLAY "#Contas com juros/tarifa lancados: "
+                  WS-ACC-ACCRUED-COUNT
+
+               MOVE "OK" TO WS-LOG-STATUS
+               MOVE WS-ACC-ACCRUED-COUNT TO WS-LOG-VALUE
+               MOVE "Fechamento noturno de juros/tarifas concluido"
+                  TO WS-LOG-MESSAGE
+               CALL "LOGINSERT" USING WS-LOG-DATA
+            END-IF.
+
+         ACCRUE-ONE-ACCOUNT.
+            EXEC SQL
+               FETCH ACCRUE-CUR INTO :WS-ACC-NUMBER
+            END-EXEC
+
+            IF SQLCODE = 100
+               MOVE "Y" TO WS-ACC-EOF
+            ELSE IF SQLCODE NOT = ZERO
+               MOVE "Y" TO WS-ACC-EOF
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS, SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               PERFORM POST-ACCOUNT-ACCRUAL
+            END-IF.
+
+         POST-ACCOUNT-ACCRUAL.
+            EXEC SQL
+               SELECT saldo(:WS-ACC-NUMBER) INTO :WS-ACC-SALDO
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS, SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            ELSE
+               COMPUTE WS-ACC-INTEREST ROUNDED =
+                  WS-ACC-SALDO * WS-INTEREST-RATE
+               MOVE WS-MONTHLY-FEE TO WS-ACC-FEE
+
+               EXEC SQL
+                  SELECT post_interest(:WS-ACC-NUMBER, :WS-ACC-INTEREST)
+                     INTO :WS-ACC-STATUS
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                  EXEC SQL
+                     ROLLBACK
+                  END-EXEC
+                  MOVE SQLCODE TO SQLCODE-PASS
+                  MOVE SQLSTATE TO SQLSTATE-PASS
+                  MOVE SQLERRMC TO SQLERRMC-PASS
+                  CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS, SQLERRMC-PASS,
+                     WS-UTIL-DISP
+               ELSE
+                  EXEC SQL
+                     SELECT post_fee(:WS-ACC-NUMBER, :WS-ACC-FEE)
+                        INTO :WS-ACC-STATUS
+                  END-EXEC
+
+                  IF SQLCODE NOT = ZERO
+                     EXEC SQL
+                        ROLLBACK
+                     END-EXEC
+                     MOVE SQLCODE TO SQLCODE-PASS
+                     MOVE SQLSTATE TO SQLSTATE-PASS
+                     MOVE SQLERRMC TO SQLERRMC-PASS
+                     CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                        SQLERRMC-PASS, WS-UTIL-DISP
+                  ELSE
+                     EXEC SQL
+                        COMMIT
+                     END-EXEC
+                     ADD 1 TO WS-ACC-ACCRUED-COUNT
+                     DISPLAY "#Conta " WS-ACC-NUMBER
+                        ": juros=" WS-ACC-INTEREST
+                        " tarifa=" WS-ACC-FEE
+                  END-IF
+               END-IF
+            END-IF.
+
+         FIM-PROGRAMA.
+      *    DISCONNECT from database
+            IF WS-DB-STARTED = "S"
+               EXEC SQL
+                  DISCONNECT ALL
+               END-EXEC
+            END-IF.
