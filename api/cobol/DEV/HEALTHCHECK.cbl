@@ -0,0 +1,132 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Batch Program
+      *
+      *  Standalone health check: confirms the database is reachable
+      *  and reports its verdict both to the console and to log_cobol,
+      *  so it can be wired into a cron job or a monitoring probe.
+      ******************************************************************
+         IDENTIFICATION              DIVISION.
+      ******************************************************************
+         PROGRAM-ID.                 HEALTHCHECK.
+         AUTHOR.                     TSH.
+         DATE-WRITTEN.               2026-08-09.
+
+      ******************************************************************
+         ENVIRONMENT                 DIVISION.
+      ******************************************************************
+         CONFIGURATION              SECTION.
+         SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+         DATA                        DIVISION.
+      ******************************************************************
+         WORKING-STORAGE             SECTION.
+         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+         01  DBNAME                  PIC  X(30) VALUE SPACE.
+         01  USERNAME                PIC  X(30) VALUE SPACE.
+         01  PASSWD                  PIC  X(10) VALUE SPACE.
+         01  SQLCODE-PASS       PIC S9(9) COMP-5.
+         01  SQLSTATE-PASS      PIC X(5).
+         01  SQLERRMC-PASS      PIC X(70).
+
+      *    Resultado do SELECT trivial usado como sonda de vida.
+         01  WS-PING-RESULT          PIC 9(1) VALUE 0.
+
+         EXEC SQL END DECLARE SECTION END-EXEC.
+
+         01  WS-DB-STARTED          PIC X(1)  VALUE "N".
+         01  WS-UTIL-DISP           PIC X(1)  VALUE SPACE.
+         01  WS-HEALTH-STATUS       PIC X(4)  VALUE SPACES.
+             88  WS-HEALTH-OK               VALUE "OK".
+             88  WS-HEALTH-DOWN              VALUE "DOWN".
+
+         01  WS-LOG-DATA.
+             05  WS-LOG-SESSION-ID     PIC X(10) VALUE SPACES.
+             05  WS-LOG-COMPONENT      PIC X(10) VALUE "HEALTHCHK".
+             05  WS-LOG-ACTION         PIC X(20) VALUE "HEALTHCHECK".
+             05  WS-LOG-STATUS         PIC X(10) VALUE SPACES.
+             05  WS-LOG-RESPONSE-TIME  PIC 9(6)  VALUE 0.
+             05  WS-LOG-MESSAGE        PIC X(100) VALUE SPACES.
+             05  WS-LOG-ENDPOINT       PIC X(50) VALUE SPACES.
+             05  WS-LOG-METHOD         PIC X(6)  VALUE SPACES.
+             05  WS-LOG-VALUE          PIC S9(10)V99 VALUE 0.
+
+         EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+         PROCEDURE                   DIVISION.
+      ******************************************************************
+         MAIN-RTN.
+            PERFORM START-SQL
+            IF WS-DB-STARTED = "S"
+               PERFORM PING-DATABASE
+               PERFORM FIM-PROGRAMA
+            ELSE
+               PERFORM REPORT-DOWN
+            END-IF
+            PERFORM REPORT-VERDICT
+            IF WS-HEALTH-OK
+               STOP RUN RETURNING 0
+            ELSE
+               STOP RUN RETURNING 1
+            END-IF.
+
+         START-SQL.
+      *    CONNECT
+            MOVE "cobolbd"   TO   DBNAME
+            ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+            ACCEPT PASSWD   FROM ENVIRONMENT "DB_PASSWORD"
+
+            EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               PERFORM REPORT-DOWN
+            ELSE
+               MOVE "S" TO WS-DB-STARTED
+            END-IF.
+
+         PING-DATABASE.
+      *    Sonda trivial - nao depende de nenhuma tabela de negocio,
+      *    so confirma que o SGBD responde a uma consulta simples.
+            EXEC SQL
+               SELECT 1 INTO :WS-PING-RESULT
+            END-EXEC
+
+            IF SQLCODE NOT = ZERO
+               PERFORM REPORT-DOWN
+            ELSE
+               MOVE "OK" TO WS-HEALTH-STATUS
+            END-IF.
+
+         REPORT-DOWN.
+            MOVE "DOWN" TO WS-HEALTH-STATUS
+            IF SQLCODE NOT = ZERO
+               MOVE SQLCODE TO SQLCODE-PASS
+               MOVE SQLSTATE TO SQLSTATE-PASS
+               MOVE SQLERRMC TO SQLERRMC-PASS
+               CALL 'util' USING SQLCODE-PASS, SQLSTATE-PASS,
+                  SQLERRMC-PASS,
+                  WS-UTIL-DISP
+            END-IF.
+
+         REPORT-VERDICT.
+            DISPLAY "healthcheck\" WS-HEALTH-STATUS
+
+            MOVE WS-HEALTH-STATUS TO WS-LOG-STATUS
+            IF WS-HEALTH-OK
+               MOVE "Database reachable" TO WS-LOG-MESSAGE
+            ELSE
+               MOVE "Database unreachable" TO WS-LOG-MESSAGE
+            END-IF
+            CALL "LOGINSERT" USING WS-LOG-DATA.
+
+         FIM-PROGRAMA.
+      *    DISCONNECT from database
+            IF WS-DB-STARTED = "S"
+               EXEC SQL
+                  DISCONNECT ALL
+               END-EXEC
+            END-IF.
