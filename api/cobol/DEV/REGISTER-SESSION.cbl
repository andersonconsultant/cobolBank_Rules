@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGISTER-SESSION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 WS-CONN-PID            PIC 9(5).
+       01 WS-ROLE                PIC X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01 WS-ERROR-MESSAGE      PIC X(100).
+
+       LINKAGE SECTION.
+       01 LK-CONN-PID           PIC 9(5).
+       01 LK-ROLE               PIC X(10).
+       01 LK-DISPOSITION        PIC X(1).
+
+       PROCEDURE DIVISION USING LK-CONN-PID, LK-ROLE, LK-DISPOSITION.
+
+       REGISTER-SESSION-RTN.
+      *    Chamado com uma conexao ja aberta (mesmo padrao de LOGINSERT
+      *    e util), grava a linha em sessions_pool sobre essa conexao -
+      *    substitui o INSERT que antes ficava inline no START-SQL do
+      *    Engine e o rascunho nunca integrado de PARAM.CBL.
+           ENTRY "REGISTERSESSION" USING LK-CONN-PID, LK-ROLE,
+              LK-DISPOSITION.
+           MOVE LK-CONN-PID TO WS-CONN-PID
+           MOVE LK-ROLE     TO WS-ROLE
+           MOVE "S" TO LK-DISPOSITION
+           PERFORM INSERT-SESSION.
+           EXIT PROGRAM.
+
+       INSERT-SESSION.
+           EXEC SQL
+               INSERT INTO sessions_pool
+                  (id, role, last_command, command_count)
+               VALUES (:WS-CONN-PID, :WS-ROLE, '', 0)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+              MOVE "D" TO LK-DISPOSITION
+              MOVE "Erro ao registrar sessao em sessions_pool"
+                 TO WS-ERROR-MESSAGE
+              DISPLAY "ERRO: " WS-ERROR-MESSAGE
+              DISPLAY "SQLCODE: " SQLCODE
+           ELSE
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+           END-IF.
