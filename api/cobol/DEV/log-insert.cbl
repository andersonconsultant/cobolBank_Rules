@@ -22,14 +22,26 @@
           05 WS-MESSAGE         PIC X(100).
           05 WS-ENDPOINT        PIC X(50).
           05 WS-METHOD          PIC X(6).
-          05 WS-VALUE           PIC 9(10)V99.
+          05 WS-VALUE           PIC S9(10)V99.
        EXEC SQL END DECLARE SECTION END-EXEC.
        
        01 WS-ERROR-MESSAGE      PIC X(100).
        01 WS-SQLCODE            PIC S9(9) COMP.
-       
+
+       LINKAGE SECTION.
+       01 LK-LOG-DATA.
+          05 LK-SESSION-ID       PIC X(10).
+          05 LK-COMPONENT        PIC X(10).
+          05 LK-ACTION          PIC X(20).
+          05 LK-STATUS          PIC X(10).
+          05 LK-RESPONSE-TIME   PIC 9(6).
+          05 LK-MESSAGE         PIC X(100).
+          05 LK-ENDPOINT        PIC X(50).
+          05 LK-METHOD          PIC X(6).
+          05 LK-VALUE           PIC S9(10)V99.
+
        PROCEDURE DIVISION.
-       
+
        MAIN-PARAGRAPH.
            PERFORM CONNECT-TO-DB.
            IF SQLCODE = ZERO
@@ -37,7 +49,24 @@
               PERFORM DISCONNECT-DB
            END-IF.
            STOP RUN.
-           
+
+       LOGINSERT-ENTRY.
+      *    Ponto de entrada usado por quem ja possui uma conexao aberta
+      *    (ERROR-RTN do Engine/Enginev3 e util.cbl) para gravar uma linha
+      *    em log_cobol sem reabrir conexao com o banco.
+           ENTRY "LOGINSERT" USING LK-LOG-DATA.
+           MOVE LK-SESSION-ID    TO WS-SESSION-ID
+           MOVE LK-COMPONENT     TO WS-COMPONENT
+           MOVE LK-ACTION        TO WS-ACTION
+           MOVE LK-STATUS        TO WS-STATUS
+           MOVE LK-RESPONSE-TIME TO WS-RESPONSE-TIME
+           MOVE LK-MESSAGE       TO WS-MESSAGE
+           MOVE LK-ENDPOINT      TO WS-ENDPOINT
+           MOVE LK-METHOD        TO WS-METHOD
+           MOVE LK-VALUE         TO WS-VALUE
+           PERFORM INSERT-LOG.
+           EXIT PROGRAM.
+
        CONNECT-TO-DB.
            MOVE "dbname" TO DBNAME.
            MOVE "user"   TO USERNAME.
